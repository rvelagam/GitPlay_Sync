@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CDU102.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CDU102 is a guided maintenance utility layered on CDC-
+      * BANKCTL's UBKC-HOLIDAY-TAB (see CDHIST), the 15-slot holiday
+      * table.  HOLIDAY-MAINT-REQ-FILE carries one requested slot
+      * replacement per record (bank, slot number 1-15, new holiday
+      * date as modified Julian YYYYDDD); each request is validated
+      * before it's applied -- the date must be a real calendar date,
+      * it can't duplicate another filled slot, and the table must
+      * stay in ascending date order -- so a bad manual update can't
+      * throw off the date calculations (see DSDS103) that depend on
+      * the bank's holiday schedule.  Requests that fail validation
+      * are written to a reject report instead of being applied.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-MAINT-REQ-FILE ASSIGN TO HOLMNTRQ
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CDC-BANKCTL-FILE       ASSIGN TO CDCBNKIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CDC-BANKCTL-OUT-FILE   ASSIGN TO CDCBNKOT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-REJECT-RPT     ASSIGN TO HOLMNTRJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-MAINT-REQ-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01  HOLIDAY-MAINT-REQ-REC.
+           05  HMR-BANK-NBR            PIC 9(3).
+           05  HMR-SLOT-NBR            PIC 9(2).
+           05  HMR-NEW-HOLIDAY         PIC 9(7).
+
+       FD  CDC-BANKCTL-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+           COPY CDHIST.
+
+       FD  CDC-BANKCTL-OUT-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+       01  CDC-BANKCTL-OUT-REC          PIC X(400).
+
+       FD  HOLIDAY-REJECT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HOLIDAY-REJECT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-REQ-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-REQ-EOF                         VALUE 'Y'.
+           05  WS-CDC-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-CDC-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+           05  WS-VALID-SW             PIC X          VALUE 'N'.
+               88  WS-VALID-REQUEST                   VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-REQ-COUNT            PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-REQ-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-HOL-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-REQ-TABLE.
+           05  WS-RT-ENTRY             OCCURS 200 TIMES.
+               10  WS-RT-BANK-NBR      PIC 9(3).
+               10  WS-RT-SLOT-NBR      PIC 9(2).
+               10  WS-RT-NEW-HOLIDAY   PIC 9(7).
+
+       01  WS-DATE-WORK.
+           05  WS-CAND-YEAR            PIC 9(4).
+           05  WS-CAND-DAY             PIC 9(3).
+
+       01  WS-EPOCH-YR                 PIC 9(4)       VALUE ZERO.
+       01  WS-DAYS-IN-YEAR             PIC 9(3)       VALUE ZERO.
+       01  WS-REMAINDER                PIC 9(3)       VALUE ZERO.
+       01  WS-REJECT-REASON            PIC X(30)      VALUE SPACES.
+
+       01  WS-REJECT-LAYOUT.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-RL-BANK              PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'SLOT: '.
+           05  WS-RL-SLOT              PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'HOLIDAY: '.
+           05  WS-RL-HOLIDAY           PIC 9(7).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-RL-REASON            PIC X(30).
+           05  FILLER                  PIC X(63)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BANK
+               UNTIL WS-CDC-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  HOLIDAY-MAINT-REQ-FILE
+                       CDC-BANKCTL-FILE
+                OUTPUT CDC-BANKCTL-OUT-FILE
+                       HOLIDAY-REJECT-RPT.
+           READ HOLIDAY-MAINT-REQ-FILE
+               AT END MOVE 'Y' TO WS-REQ-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-REQ-TABLE
+               UNTIL WS-REQ-EOF.
+           READ CDC-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-CDC-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-REQ-TABLE.
+           ADD 1 TO WS-REQ-COUNT.
+           MOVE HMR-BANK-NBR        TO WS-RT-BANK-NBR (WS-REQ-COUNT).
+           MOVE HMR-SLOT-NBR        TO WS-RT-SLOT-NBR (WS-REQ-COUNT).
+           MOVE HMR-NEW-HOLIDAY
+               TO WS-RT-NEW-HOLIDAY (WS-REQ-COUNT).
+           READ HOLIDAY-MAINT-REQ-FILE
+               AT END MOVE 'Y' TO WS-REQ-EOF-SW
+           END-READ.
+       1100-LOAD-REQ-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BANK.
+           PERFORM 2100-APPLY-REQUESTS-FOR-BANK
+               VARYING WS-REQ-IDX FROM 1 BY 1
+               UNTIL WS-REQ-IDX > WS-REQ-COUNT.
+           MOVE CDC-BANKCTL TO CDC-BANKCTL-OUT-REC.
+           WRITE CDC-BANKCTL-OUT-REC.
+           READ CDC-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-CDC-EOF-SW
+           END-READ.
+       2000-PROCESS-BANK-EXIT.
+           EXIT.
+
+       2100-APPLY-REQUESTS-FOR-BANK.
+           IF WS-RT-BANK-NBR (WS-REQ-IDX) = UBKC-BANK-NBR
+               PERFORM 2200-VALIDATE-REQUEST
+               IF WS-VALID-REQUEST
+                   MOVE WS-RT-NEW-HOLIDAY (WS-REQ-IDX)
+                       TO UBKC-HOLIDAY-TAB
+                          (WS-RT-SLOT-NBR (WS-REQ-IDX))
+               ELSE
+                   PERFORM 2900-PRINT-REJECT
+               END-IF
+           END-IF.
+       2100-APPLY-REQUESTS-FOR-BANK-EXIT.
+           EXIT.
+
+       2200-VALIDATE-REQUEST.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           PERFORM 2205-VALIDATE-SLOT-RANGE.
+           IF WS-VALID-REQUEST
+               PERFORM 2210-VALIDATE-CALENDAR-DATE
+           END-IF.
+           IF WS-VALID-REQUEST
+               PERFORM 2220-VALIDATE-NOT-DUPLICATE
+           END-IF.
+           IF WS-VALID-REQUEST
+               PERFORM 2230-VALIDATE-ASCENDING-ORDER
+           END-IF.
+       2200-VALIDATE-REQUEST-EXIT.
+           EXIT.
+
+       2205-VALIDATE-SLOT-RANGE.
+           IF WS-RT-SLOT-NBR (WS-REQ-IDX) < 1
+              OR WS-RT-SLOT-NBR (WS-REQ-IDX) > 15
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'SLOT NUMBER OUT OF RANGE' TO WS-REJECT-REASON
+           END-IF.
+       2205-VALIDATE-SLOT-RANGE-EXIT.
+           EXIT.
+
+       2210-VALIDATE-CALENDAR-DATE.
+           MOVE WS-RT-NEW-HOLIDAY (WS-REQ-IDX) TO WS-DATE-WORK.
+           MOVE WS-CAND-YEAR TO WS-EPOCH-YR.
+           PERFORM 2211-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               MOVE 366 TO WS-DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO WS-DAYS-IN-YEAR
+           END-IF.
+           IF WS-CAND-DAY = ZERO OR WS-CAND-DAY > WS-DAYS-IN-YEAR
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'NOT A REAL CALENDAR DATE' TO WS-REJECT-REASON
+           END-IF.
+       2210-VALIDATE-CALENDAR-DATE-EXIT.
+           EXIT.
+
+       2211-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2211-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2220-VALIDATE-NOT-DUPLICATE.
+           PERFORM 2221-SCAN-FOR-DUPLICATE
+               VARYING WS-HOL-IDX FROM 1 BY 1
+               UNTIL WS-HOL-IDX > 15.
+       2220-VALIDATE-NOT-DUPLICATE-EXIT.
+           EXIT.
+
+       2221-SCAN-FOR-DUPLICATE.
+           IF WS-HOL-IDX NOT = WS-RT-SLOT-NBR (WS-REQ-IDX)
+               AND UBKC-HOLIDAY-TAB (WS-HOL-IDX) NOT = ZERO
+               AND UBKC-HOLIDAY-TAB (WS-HOL-IDX) =
+                   WS-RT-NEW-HOLIDAY (WS-REQ-IDX)
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'DUPLICATE OF ANOTHER SLOT' TO WS-REJECT-REASON
+           END-IF.
+       2221-SCAN-FOR-DUPLICATE-EXIT.
+           EXIT.
+
+       2230-VALIDATE-ASCENDING-ORDER.
+           IF WS-RT-SLOT-NBR (WS-REQ-IDX) > 1
+               IF UBKC-HOLIDAY-TAB (WS-RT-SLOT-NBR (WS-REQ-IDX) - 1)
+                  NOT = ZERO
+                  AND WS-RT-NEW-HOLIDAY (WS-REQ-IDX) <=
+                      UBKC-HOLIDAY-TAB (WS-RT-SLOT-NBR (WS-REQ-IDX)
+                      - 1)
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'OUT OF ORDER WITH PRIOR SLOT' TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF WS-VALID-REQUEST AND WS-RT-SLOT-NBR (WS-REQ-IDX) < 15
+               IF UBKC-HOLIDAY-TAB (WS-RT-SLOT-NBR (WS-REQ-IDX) + 1)
+                  NOT = ZERO
+                  AND WS-RT-NEW-HOLIDAY (WS-REQ-IDX) >=
+                      UBKC-HOLIDAY-TAB (WS-RT-SLOT-NBR (WS-REQ-IDX)
+                      + 1)
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'OUT OF ORDER WITH NEXT SLOT' TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+       2230-VALIDATE-ASCENDING-ORDER-EXIT.
+           EXIT.
+
+       2900-PRINT-REJECT.
+           MOVE UBKC-BANK-NBR                   TO WS-RL-BANK.
+           MOVE WS-RT-SLOT-NBR (WS-REQ-IDX)     TO WS-RL-SLOT.
+           MOVE WS-RT-NEW-HOLIDAY (WS-REQ-IDX)  TO WS-RL-HOLIDAY.
+           MOVE WS-REJECT-REASON                TO WS-RL-REASON.
+           WRITE HOLIDAY-REJECT-LINE FROM WS-REJECT-LAYOUT.
+       2900-PRINT-REJECT-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE HOLIDAY-MAINT-REQ-FILE
+                 CDC-BANKCTL-FILE
+                 CDC-BANKCTL-OUT-FILE
+                 HOLIDAY-REJECT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS105.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS105 is the retention purge/archive job for DSDS-H-FILE-
+      * RECORD.  RETENTION-PARM-FILE carries, per bank, the current
+      * date and how many days of history to keep on the live file.
+      * Every DSDS-H-FILE-RECORD entry older than that cutoff moves
+      * to ARCHIVE-FILE for offline/tape storage; everything else is
+      * rewritten to LIVE-OUT-FILE, which gets a fresh DSDS-H-FILE-
+      * EOF-REC trailer once the last input record is processed, so
+      * the live history file stops growing without bound.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETENTION-PARM-FILE ASSIGN TO RETNPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DSDS-H-FILE         ASSIGN TO DSDSHFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIVE-OUT-FILE       ASSIGN TO DSDSHLIV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-FILE        ASSIGN TO DSDSHARC
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETENTION-PARM-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+       01  RETENTION-PARM-REC.
+           05  RP-BANK-NO              PIC 99.
+           05  RP-RETENTION-DAYS       PIC 9(5).
+           05  RP-CURR-DATE            PIC 9(7).
+
+       FD  DSDS-H-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  LIVE-OUT-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+       01  LIVE-OUT-RECORD             PIC X(1600).
+
+       FD  ARCHIVE-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+       01  ARCHIVE-RECORD              PIC X(1600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-HFILE-EOF-SW         PIC X          VALUE 'N'.
+               88  WS-HFILE-EOF                       VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-RETN-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-RETN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-EPOCH-YR             PIC 9(4)       VALUE ZERO.
+
+       01  WS-RETENTION-TABLE.
+           05  WS-RT-ENTRY             OCCURS 100 TIMES.
+               10  WS-RT-BANK-NO       PIC 99.
+               10  WS-RT-RETN-DAYS     PIC 9(5).
+               10  WS-RT-CURR-ABS-DAY  PIC S9(9)      COMP SYNC.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-DAY               PIC 9(3).
+
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-AGE-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-LIVE-COUNT               PIC S9(9)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-EOF-CONTROL-AREA.
+           05  WS-EOF-LIVE-COUNT       PIC 9(9).
+           05  FILLER                  PIC X(31)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-HFILE-EOF.
+           PERFORM 8000-WRITE-TRAILER.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RETENTION-PARM-FILE
+                       DSDS-H-FILE
+                OUTPUT LIVE-OUT-FILE
+                       ARCHIVE-FILE.
+           PERFORM 1100-LOAD-RETENTION-TABLE
+               UNTIL WS-PARM-EOF.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-HFILE-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-RETENTION-TABLE.
+           READ RETENTION-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF NOT WS-PARM-EOF
+               ADD 1 TO WS-RETN-COUNT
+               MOVE RP-BANK-NO TO WS-RT-BANK-NO (WS-RETN-COUNT)
+               MOVE RP-RETENTION-DAYS
+                   TO WS-RT-RETN-DAYS (WS-RETN-COUNT)
+               MOVE RP-CURR-DATE TO WS-DATE-WORK
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS
+                   TO WS-RT-CURR-ABS-DAY (WS-RETN-COUNT)
+           END-IF.
+       1100-LOAD-RETENTION-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           IF NOT DSDS-H-EOF
+               PERFORM 2100-FIND-RETENTION-ENTRY
+               IF WS-FOUND
+                   MOVE DSDS-H-MAINT-DATE TO WS-DATE-WORK
+                   PERFORM 2200-CALC-ABSOLUTE-DAY
+                   COMPUTE WS-AGE-DAYS =
+                       WS-RT-CURR-ABS-DAY (WS-RETN-IDX) - WS-ABS-DAYS
+                   IF WS-AGE-DAYS > WS-RT-RETN-DAYS (WS-RETN-IDX)
+                       MOVE DSDS-H-FILE-RECORD TO ARCHIVE-RECORD
+                       WRITE ARCHIVE-RECORD
+                   ELSE
+                       PERFORM 2300-KEEP-LIVE-RECORD
+                   END-IF
+               ELSE
+                   PERFORM 2300-KEEP-LIVE-RECORD
+               END-IF
+           END-IF.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-HFILE-EOF-SW
+           END-READ.
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+       2100-FIND-RETENTION-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-RETENTION-TABLE
+               VARYING WS-RETN-IDX FROM 1 BY 1
+               UNTIL WS-RETN-IDX > WS-RETN-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-RETN-IDX
+           END-IF.
+       2100-FIND-RETENTION-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-RETENTION-TABLE.
+           IF DSDS-H-BANK-NO = WS-RT-BANK-NO (WS-RETN-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-RETENTION-TABLE-EXIT.
+           EXIT.
+
+      * Converts a modified-Julian (YYYYDDD) date into an absolute
+      * day count from 2000-01-01, the same convention DSDS103 uses,
+      * so ages can be compared across a year boundary.
+       2200-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 2210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           ADD WS-DW-DAY TO WS-ABS-DAYS.
+       2200-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       2210-COUNT-YEAR-DAYS.
+           PERFORM 2220-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       2210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+       2220-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2220-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2300-KEEP-LIVE-RECORD.
+           MOVE DSDS-H-FILE-RECORD TO LIVE-OUT-RECORD.
+           WRITE LIVE-OUT-RECORD.
+           ADD 1 TO WS-LIVE-COUNT.
+       2300-KEEP-LIVE-RECORD-EXIT.
+           EXIT.
+
+       8000-WRITE-TRAILER.
+           MOVE HIGH-VALUES         TO DSDS-H-EOF-REC-KEY.
+           MOVE WS-LIVE-COUNT       TO WS-EOF-LIVE-COUNT.
+           MOVE WS-EOF-CONTROL-AREA TO DSDS-H-EOF-REC-CONTROL.
+           MOVE DSDS-H-FILE-EOF-REC TO LIVE-OUT-RECORD.
+           WRITE LIVE-OUT-RECORD.
+       8000-WRITE-TRAILER-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE RETENTION-PARM-FILE
+                 DSDS-H-FILE
+                 LIVE-OUT-FILE
+                 ARCHIVE-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.

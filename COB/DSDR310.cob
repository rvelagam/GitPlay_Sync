@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR310.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR310 reconciles statement delivery preference across two
+      * records that never get compared today: NAH-ESTATEMENT on the
+      * NOW-ACCT-HEADER-RECORD (see DSDSODB) and HOLD-E-STMT-IND on
+      * SC-ROUTINE-WORK-FIELDS (see DSDSTXSK), captured to a snapshot
+      * file as the service-charge routine computed it for the cycle.
+      * Any account where the NOW header's enrollment flag disagrees
+      * with what the service-charge work area actually delivered is
+      * printed, since a mismatch means the customer is getting a
+      * paper statement they opted out of, or missing one they
+      * expect.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOW-FILE          ASSIGN TO NOWHDR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SC-SNAPSHOT-FILE  ASSIGN TO SCSNAP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ESTMT-RECON-RPT   ASSIGN TO ESTMTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOW-FILE
+           RECORD CONTAINS 225 CHARACTERS.
+       01  NOW-ACCT-HEADER-RECORD.
+           COPY DSDSODB.
+
+       FD  SC-SNAPSHOT-FILE
+           RECORD CONTAINS 223 CHARACTERS.
+       01  SC-ROUTINE-WORK-FIELDS.
+           02  SCS-BANK-NO             PIC 99.
+           02  SCS-ACCT-ID             PIC 9(3).
+           02  SCS-ACCT-NO             PIC 9(9).
+           COPY DSDSTXSK.
+
+       FD  ESTMT-RECON-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ESTMT-RECON-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SC-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-SC-EOF                          VALUE 'Y'.
+           05  WS-NOW-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-NOW-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-MISMATCH-SW          PIC X          VALUE 'N'.
+               88  WS-MISMATCH                        VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-SC-COUNT             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SC-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-SC-TABLE.
+           05  WS-SC-ENTRY             OCCURS 20000 TIMES.
+               10  WS-SC-BANK-NO       PIC 99.
+               10  WS-SC-ACCT-ID       PIC 9(3).
+               10  WS-SC-ACCT-NO       PIC 9(9).
+               10  WS-SC-ESTMT-IND     PIC XX.
+
+       01  WS-REASON                   PIC X(40).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(48)      VALUE
+               'DSDR310 - E-STATEMENT ENROLLMENT RECONCILIATION'.
+           05  FILLER                  PIC X(84)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-DL-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE 'NOW-EST: '.
+           05  WS-DL-NAH-FLAG          PIC X.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'SC-DELIVER: '.
+           05  WS-DL-SC-IND            PIC XX.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-REASON            PIC X(40).
+           05  FILLER                  PIC X(33)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-CHECK-NOW-RECORD
+               UNTIL WS-NOW-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SC-SNAPSHOT-FILE.
+           PERFORM 1100-LOAD-SC-SNAPSHOT-TABLE
+               UNTIL WS-SC-EOF.
+           CLOSE SC-SNAPSHOT-FILE.
+           OPEN INPUT  NOW-FILE
+                OUTPUT ESTMT-RECON-RPT.
+           WRITE ESTMT-RECON-LINE FROM WS-HEADING-LINE.
+           READ NOW-FILE
+               AT END MOVE 'Y' TO WS-NOW-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-SC-SNAPSHOT-TABLE.
+           READ SC-SNAPSHOT-FILE
+               AT END MOVE 'Y' TO WS-SC-EOF-SW
+           END-READ.
+           IF NOT WS-SC-EOF
+               ADD 1 TO WS-SC-COUNT
+               MOVE SCS-BANK-NO       TO WS-SC-BANK-NO (WS-SC-COUNT)
+               MOVE SCS-ACCT-ID       TO WS-SC-ACCT-ID (WS-SC-COUNT)
+               MOVE SCS-ACCT-NO       TO WS-SC-ACCT-NO (WS-SC-COUNT)
+               MOVE HOLD-E-STMT-IND   TO WS-SC-ESTMT-IND (WS-SC-COUNT)
+           END-IF.
+       1100-LOAD-SC-SNAPSHOT-TABLE-EXIT.
+           EXIT.
+
+       2000-CHECK-NOW-RECORD.
+           PERFORM 2100-FIND-SC-ENTRY.
+           IF WS-FOUND
+               PERFORM 2200-COMPARE-DELIVERY
+               IF WS-MISMATCH
+                   PERFORM 2300-WRITE-MISMATCH-LINE
+               END-IF
+           END-IF.
+           READ NOW-FILE
+               AT END MOVE 'Y' TO WS-NOW-EOF-SW
+           END-READ.
+       2000-CHECK-NOW-RECORD-EXIT.
+           EXIT.
+
+       2100-FIND-SC-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-SC-TABLE
+               VARYING WS-SC-IDX FROM 1 BY 1
+               UNTIL WS-SC-IDX > WS-SC-COUNT
+                  OR WS-FOUND.
+       2100-FIND-SC-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-SC-TABLE.
+           IF NAH-BANK-NO = WS-SC-BANK-NO (WS-SC-IDX)
+              AND NAH-ACCT-ID = WS-SC-ACCT-ID (WS-SC-IDX)
+              AND NAH-ACCT-NO = WS-SC-ACCT-NO (WS-SC-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-SC-TABLE-EXIT.
+           EXIT.
+
+       2200-COMPARE-DELIVERY.
+           MOVE 'N' TO WS-MISMATCH-SW.
+           MOVE SPACES TO WS-REASON.
+           IF NAH-ESTMT-ENROLLED
+              AND WS-SC-ESTMT-IND (WS-SC-IDX) (2:1) NOT = 'Y'
+               MOVE 'Y' TO WS-MISMATCH-SW
+               MOVE 'ENROLLED FOR E-STMT BUT SC WORK SHOWS NO E-STMT'
+                   TO WS-REASON
+           END-IF.
+           IF NAH-ESTMT-NOT-ENROLLED
+              AND WS-SC-ESTMT-IND (WS-SC-IDX) (1:1) NOT = 'Y'
+               MOVE 'Y' TO WS-MISMATCH-SW
+               MOVE 'NOT ENROLLED BUT SC WORK SHOWS NO PAPER STMT'
+                   TO WS-REASON
+           END-IF.
+       2200-COMPARE-DELIVERY-EXIT.
+           EXIT.
+
+       2300-WRITE-MISMATCH-LINE.
+           MOVE NAH-BANK-NO      TO WS-DL-BANK-NO.
+           MOVE NAH-ACCT-NO      TO WS-DL-ACCT-NO.
+           MOVE NAH-ESTATEMENT   TO WS-DL-NAH-FLAG.
+           MOVE WS-SC-ESTMT-IND (WS-SC-IDX) TO WS-DL-SC-IND.
+           MOVE WS-REASON        TO WS-DL-REASON.
+           WRITE ESTMT-RECON-LINE FROM WS-DETAIL-LINE.
+       2300-WRITE-MISMATCH-LINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE NOW-FILE
+                 ESTMT-RECON-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

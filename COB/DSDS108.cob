@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS108.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS108 filters the regular statement header stream
+      * (PD-REG-STMT-HDR, see DSDSPDTX) ahead of statement print.  An
+      * account that closed mid-cycle already gets a special closing
+      * header (PDH-SPECIAL-HEADER); this program drops the routine
+      * PDH-HEADER record for that same account whenever PDH-DATE-
+      * CLOSED falls inside the period covered by this statement
+      * (after the last statement date, on or before the current
+      * processing date), so a closed customer isn't mailed two
+      * statement headers in the same run.
+      *
+      * It also splits off accounts flagged PDH-PREPAID-CARD onto
+      * their own statement header layout (PREPAID-STMT-HDR-OUT)
+      * instead of letting them print through the regular DDA
+      * (PDH-REG-ACCOUNT) layout, since prepaid disclosures and fee
+      * schedules don't belong on a checking statement.  Every other
+      * header record passes through to the regular DDA layout
+      * unchanged.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT-HDR-IN       ASSIGN TO PDHDRIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMT-HDR-OUT      ASSIGN TO PDHDROUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PREPAID-HDR-OUT   ASSIGN TO PPHDROUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUPPRESS-RPT      ASSIGN TO PDHSUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STMT-HDR-IN
+           RECORD CONTAINS 225 CHARACTERS.
+       01  PD-REG-STMT-HDR.
+           COPY DSDSPDTX.
+
+       FD  STMT-HDR-OUT
+           RECORD CONTAINS 225 CHARACTERS.
+       01  STMT-HDR-OUT-RECORD          PIC X(225).
+
+       FD  PREPAID-HDR-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PREPAID-STMT-HDR.
+           05  PSH-BANK-NO             PIC 99.
+           05  PSH-ACCT-ID             PIC 9(3)       COMP-3.
+           05  PSH-ACCT-NO             PIC 9(9)       COMP-3.
+           05  PSH-CURR-PROC-DT        PIC S9(7)      COMP-3.
+           05  PSH-STMT-BAL            PIC S9(9)V99   COMP-3.
+           05  PSH-ENDING-BAL          PIC S9(9)V99   COMP-3.
+           05  PSH-DISCLOSURE-CODE     PIC X          VALUE 'P'.
+               88  PSH-PREPAID-DISCLOSURE          VALUE 'P'.
+           05  FILLER                  PIC X(54)      VALUE SPACES.
+
+       FD  SUPPRESS-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SUPPRESS-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-HDR-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-HDR-EOF                         VALUE 'Y'.
+           05  WS-SUPPRESS-SW          PIC X          VALUE 'N'.
+               88  WS-SUPPRESS                        VALUE 'Y'.
+
+       01  WS-SUPPRESS-LAYOUT.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-SL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-SL-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(44)      VALUE
+               'ROUTINE HEADER SUPPRESSED - CLOSED MID-CYCLE'.
+           05  FILLER                  PIC X(57)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-HEADER
+               UNTIL WS-HDR-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  STMT-HDR-IN
+                OUTPUT STMT-HDR-OUT
+                       PREPAID-HDR-OUT
+                       SUPPRESS-RPT.
+           READ STMT-HDR-IN
+               AT END MOVE 'Y' TO WS-HDR-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-HEADER.
+           MOVE 'N' TO WS-SUPPRESS-SW.
+           IF PDH-HEADER
+              AND PDH-DATE-CLOSED > ZERO
+              AND PDH-DATE-CLOSED > PDH-LAST-STMT-DT
+              AND PDH-DATE-CLOSED <= PDH-CURR-PROC-DT
+               MOVE 'Y' TO WS-SUPPRESS-SW
+           END-IF.
+           IF WS-SUPPRESS
+               PERFORM 2100-WRITE-SUPPRESS-LINE
+           ELSE
+               IF PDH-PREPAID-CARD
+                   PERFORM 2200-WRITE-PREPAID-HEADER
+               ELSE
+                   MOVE PD-REG-STMT-HDR TO STMT-HDR-OUT-RECORD
+                   WRITE STMT-HDR-OUT-RECORD
+               END-IF
+           END-IF.
+           READ STMT-HDR-IN
+               AT END MOVE 'Y' TO WS-HDR-EOF-SW
+           END-READ.
+       2000-PROCESS-HEADER-EXIT.
+           EXIT.
+
+       2100-WRITE-SUPPRESS-LINE.
+           MOVE PDH-BANK-NO  TO WS-SL-BANK-NO.
+           MOVE PDH-ACCT-NO  TO WS-SL-ACCT-NO.
+           WRITE SUPPRESS-LINE FROM WS-SUPPRESS-LAYOUT.
+       2100-WRITE-SUPPRESS-LINE-EXIT.
+           EXIT.
+
+       2200-WRITE-PREPAID-HEADER.
+           MOVE PDH-BANK-NO       TO PSH-BANK-NO.
+           MOVE PDH-ACCT-ID       TO PSH-ACCT-ID.
+           MOVE PDH-ACCT-NO       TO PSH-ACCT-NO.
+           MOVE PDH-CURR-PROC-DT  TO PSH-CURR-PROC-DT.
+           MOVE PDH-STMT-BAL      TO PSH-STMT-BAL.
+           MOVE PDH-ENDING-BAL    TO PSH-ENDING-BAL.
+           MOVE 'P'               TO PSH-DISCLOSURE-CODE.
+           WRITE PREPAID-STMT-HDR.
+       2200-WRITE-PREPAID-HEADER-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE STMT-HDR-IN
+                 STMT-HDR-OUT
+                 PREPAID-HDR-OUT
+                 SUPPRESS-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

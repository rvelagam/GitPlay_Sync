@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR313.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR313 lists orphaned DSDS.OSBXREF rows (see DSDSODT) --
+      * cross-references whose DSDS side (DSXRF-BANK-NBR/DSXRF-ACCT-
+      * ID/DSXRF-ACCT-NBR) no longer has a live DSDS-H-FILE-RECORD
+      * (see DSDSMAST).  DSDS-H-FILE-RECORD is loaded into a table
+      * keyed by bank/account, tracking each account's status code
+      * from its most recently presented history row, so an account
+      * whose latest row is DSDS-H-DELETE is treated as gone even
+      * though older rows on file weren't deletes; any DSDS.OSBXREF
+      * row whose key doesn't match a still-live account is listed,
+      * so the dangling cross-reference can be cleaned up instead of
+      * silently accumulating.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSDS-H-FILE         ASSIGN TO DSDSHFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OSBXREF-FILE        ASSIGN TO OSBXREF
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ORPHAN-OSB-RPT      ASSIGN TO ORPHRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DSDS-H-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  OSBXREF-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY DSDSODT.
+
+       FD  ORPHAN-OSB-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ORPHAN-OSB-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-DSDS-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-DSDS-EOF                        VALUE 'Y'.
+           05  WS-OSB-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-OSB-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-LA-COUNT             PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-LA-IDX               PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-LIVE-ACCT-TABLE.
+           05  WS-LA-ENTRY             OCCURS 20000 TIMES.
+               10  WS-LA-BANK-NO       PIC 99.
+               10  WS-LA-ACCT-ID       PIC 9(3).
+               10  WS-LA-ACCT-NO       PIC 9(9).
+               10  WS-LA-STATUS-CODE   PIC 9(3).
+                   88  WS-LA-DELETED               VALUE 255.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(42)      VALUE
+               'DSDR313 - ORPHANED OSBXREF CROSS-REFS'.
+           05  FILLER                  PIC X(90)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE
+               'ACCT ID: '.
+           05  WS-DL-ACCT-ID           PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT-NO           PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE
+               'OSB FILE '.
+           05  WS-DL-OSB-FILE-ID       PIC X(4).
+           05  FILLER                  PIC X(65)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-CHECK-OSBXREF
+               UNTIL WS-OSB-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DSDS-H-FILE
+                       OSBXREF-FILE
+                OUTPUT ORPHAN-OSB-RPT.
+           WRITE ORPHAN-OSB-RPT-LINE FROM WS-HEADING-LINE.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-DSDS-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-LIVE-ACCT-TABLE
+               UNTIL WS-DSDS-EOF.
+           READ OSBXREF-FILE
+               AT END MOVE 'Y' TO WS-OSB-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-LIVE-ACCT-TABLE.
+           PERFORM 1110-FIND-LOAD-ACCT-ENTRY.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-LA-COUNT
+               MOVE WS-LA-COUNT TO WS-LA-IDX
+               MOVE DSDS-H-BANK-NO  TO WS-LA-BANK-NO (WS-LA-IDX)
+               MOVE DSDS-H-ACCT-ID  TO WS-LA-ACCT-ID (WS-LA-IDX)
+               MOVE DSDS-H-ACCT-NO  TO WS-LA-ACCT-NO (WS-LA-IDX)
+           END-IF.
+           MOVE DSDS-H-STATUS-CODE
+               TO WS-LA-STATUS-CODE (WS-LA-IDX).
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-DSDS-EOF-SW
+           END-READ.
+       1100-LOAD-LIVE-ACCT-TABLE-EXIT.
+           EXIT.
+
+       1110-FIND-LOAD-ACCT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 1120-SCAN-LOAD-ACCT-TABLE
+               VARYING WS-LA-IDX FROM 1 BY 1
+               UNTIL WS-LA-IDX > WS-LA-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-LA-IDX
+           END-IF.
+       1110-FIND-LOAD-ACCT-ENTRY-EXIT.
+           EXIT.
+
+       1120-SCAN-LOAD-ACCT-TABLE.
+           IF DSDS-H-BANK-NO = WS-LA-BANK-NO (WS-LA-IDX)
+              AND DSDS-H-ACCT-ID = WS-LA-ACCT-ID (WS-LA-IDX)
+              AND DSDS-H-ACCT-NO = WS-LA-ACCT-NO (WS-LA-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       1120-SCAN-LOAD-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2000-CHECK-OSBXREF.
+           PERFORM 2100-FIND-LIVE-ACCT.
+           IF NOT WS-FOUND
+               PERFORM 2200-PRINT-ORPHAN
+           END-IF.
+           READ OSBXREF-FILE
+               AT END MOVE 'Y' TO WS-OSB-EOF-SW
+           END-READ.
+       2000-CHECK-OSBXREF-EXIT.
+           EXIT.
+
+       2100-FIND-LIVE-ACCT.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-LIVE-ACCT-TABLE
+               VARYING WS-LA-IDX FROM 1 BY 1
+               UNTIL WS-LA-IDX > WS-LA-COUNT
+                  OR WS-FOUND.
+       2100-FIND-LIVE-ACCT-EXIT.
+           EXIT.
+
+       2110-SCAN-LIVE-ACCT-TABLE.
+           IF WS-LA-BANK-NO (WS-LA-IDX) = DSXRF-BANK-NBR
+              AND WS-LA-ACCT-ID (WS-LA-IDX) = DSXRF-ACCT-ID
+              AND WS-LA-ACCT-NO (WS-LA-IDX) = DSXRF-ACCT-NBR
+              AND NOT WS-LA-DELETED (WS-LA-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-LIVE-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2200-PRINT-ORPHAN.
+           MOVE DSXRF-BANK-NBR       TO WS-DL-BANK.
+           MOVE DSXRF-ACCT-ID        TO WS-DL-ACCT-ID.
+           MOVE DSXRF-ACCT-NBR       TO WS-DL-ACCT-NO.
+           MOVE DSXRF-OSB-FILE-ID    TO WS-DL-OSB-FILE-ID.
+           WRITE ORPHAN-OSB-RPT-LINE FROM WS-DETAIL-LINE.
+       2200-PRINT-ORPHAN-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DSDS-H-FILE
+                 OSBXREF-FILE
+                 ORPHAN-OSB-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

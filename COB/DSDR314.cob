@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR314.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR314 reconciles DSDS.SACXREF's DSSAC-FA-BALANCE snapshot
+      * (see DSDSSCR) against NAH-EARN-BALANCE, the account's live
+      * DSDS balance, from NOW-ACCT-HEADER-RECORD (see DSDSODB).
+      * NOW-ACCT-HEADER-RECORD is loaded into a table keyed by bank/
+      * account so each DSDS.SACXREF row can look its account up by
+      * DSSAC-BANK-NBR/DSSAC-ACCT-ID/DSSAC-ACCT-NBR; any drift beyond
+      * DRIFT-PARM-FILE's configurable tolerance is listed, so
+      * investment-sweep discrepancies get caught quickly instead of
+      * at next statement cycle.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIFT-PARM-FILE   ASSIGN TO DRIFTPRM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NOW-FILE          ASSIGN TO NOWHDR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SACXREF-FILE      ASSIGN TO SACXREF
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DRIFT-RPT         ASSIGN TO DRIFTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIFT-PARM-FILE
+           RECORD CONTAINS 11 CHARACTERS.
+       01  DRIFT-PARM-REC.
+           05  DP-TOLERANCE            PIC S9(9)V99.
+
+       FD  NOW-FILE
+           RECORD CONTAINS 225 CHARACTERS.
+       01  NOW-ACCT-HEADER-RECORD.
+           COPY DSDSODB.
+
+       FD  SACXREF-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY DSDSSCR.
+
+       FD  DRIFT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DRIFT-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-NOW-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-NOW-EOF                         VALUE 'Y'.
+           05  WS-SAC-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-SAC-EOF                         VALUE 'Y'.
+           05  WS-DRIFT-PARM-EOF-SW    PIC X          VALUE 'N'.
+               88  WS-DRIFT-PARM-EOF                  VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-TOLERANCE                PIC S9(9)V99   VALUE ZERO.
+       01  WS-DRIFT-AMT                PIC S9(9)V99   VALUE ZERO.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-NA-COUNT             PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-NA-IDX               PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-NOW-ACCT-TABLE.
+           05  WS-NA-ENTRY             OCCURS 20000 TIMES.
+               10  WS-NA-BANK-NO       PIC 99.
+               10  WS-NA-ACCT-ID       PIC 9(3).
+               10  WS-NA-ACCT-NO       PIC 9(9).
+               10  WS-NA-EARN-BALANCE  PIC S9(9)V99.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(46)      VALUE
+               'DSDR314 - SACXREF BALANCE DRIFT RECONCILIATION'.
+           05  FILLER                  PIC X(86)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT-NO           PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'FA BAL:    '.
+           05  WS-DL-FA-BALANCE        PIC -(7)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'DSDS BAL:  '.
+           05  WS-DL-DSDS-BALANCE      PIC -(7)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(7)       VALUE
+               'DRIFT: '.
+           05  WS-DL-DRIFT             PIC -(7)9.99.
+           05  FILLER                  PIC X(10)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-DRIFT-PARM-EOF
+               PERFORM 2000-CHECK-SACXREF
+                   UNTIL WS-SAC-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DRIFT-PARM-FILE
+                       NOW-FILE
+                       SACXREF-FILE
+                OUTPUT DRIFT-RPT.
+           WRITE DRIFT-RPT-LINE FROM WS-HEADING-LINE.
+           READ DRIFT-PARM-FILE
+               AT END MOVE 'Y' TO WS-DRIFT-PARM-EOF-SW
+           END-READ.
+           IF WS-DRIFT-PARM-EOF
+               DISPLAY 'DSDR314 - DRIFT-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE DP-TOLERANCE TO WS-TOLERANCE
+               READ NOW-FILE
+                   AT END MOVE 'Y' TO WS-NOW-EOF-SW
+               END-READ
+               PERFORM 1100-LOAD-NOW-ACCT-TABLE
+                   UNTIL WS-NOW-EOF
+               READ SACXREF-FILE
+                   AT END MOVE 'Y' TO WS-SAC-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-NOW-ACCT-TABLE.
+           ADD 1 TO WS-NA-COUNT.
+           MOVE NAH-BANK-NO         TO WS-NA-BANK-NO (WS-NA-COUNT).
+           MOVE NAH-ACCT-ID         TO WS-NA-ACCT-ID (WS-NA-COUNT).
+           MOVE NAH-ACCT-NO         TO WS-NA-ACCT-NO (WS-NA-COUNT).
+           MOVE NAH-EARN-BALANCE
+               TO WS-NA-EARN-BALANCE (WS-NA-COUNT).
+           READ NOW-FILE
+               AT END MOVE 'Y' TO WS-NOW-EOF-SW
+           END-READ.
+       1100-LOAD-NOW-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2000-CHECK-SACXREF.
+           PERFORM 2100-FIND-NOW-ACCT.
+           IF WS-FOUND
+               COMPUTE WS-DRIFT-AMT =
+                   DSSAC-FA-BALANCE - WS-NA-EARN-BALANCE (WS-NA-IDX)
+               IF WS-DRIFT-AMT < ZERO
+                   MULTIPLY WS-DRIFT-AMT BY -1 GIVING WS-DRIFT-AMT
+               END-IF
+               IF WS-DRIFT-AMT > WS-TOLERANCE
+                   PERFORM 2200-PRINT-EXCEPTION
+               END-IF
+           END-IF.
+           READ SACXREF-FILE
+               AT END MOVE 'Y' TO WS-SAC-EOF-SW
+           END-READ.
+       2000-CHECK-SACXREF-EXIT.
+           EXIT.
+
+       2100-FIND-NOW-ACCT.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-NOW-ACCT-TABLE
+               VARYING WS-NA-IDX FROM 1 BY 1
+               UNTIL WS-NA-IDX > WS-NA-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-NA-IDX
+           END-IF.
+       2100-FIND-NOW-ACCT-EXIT.
+           EXIT.
+
+       2110-SCAN-NOW-ACCT-TABLE.
+           IF WS-NA-BANK-NO (WS-NA-IDX) = DSSAC-BANK-NBR
+              AND WS-NA-ACCT-ID (WS-NA-IDX) = DSSAC-ACCT-ID
+              AND WS-NA-ACCT-NO (WS-NA-IDX) = DSSAC-ACCT-NBR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-NOW-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2200-PRINT-EXCEPTION.
+           MOVE DSSAC-BANK-NBR                     TO WS-DL-BANK.
+           MOVE DSSAC-ACCT-NBR                     TO WS-DL-ACCT-NO.
+           MOVE DSSAC-FA-BALANCE                   TO WS-DL-FA-BALANCE.
+           MOVE WS-NA-EARN-BALANCE (WS-NA-IDX)  TO WS-DL-DSDS-BALANCE.
+           MOVE WS-DRIFT-AMT                       TO WS-DL-DRIFT.
+           WRITE DRIFT-RPT-LINE FROM WS-DETAIL-LINE.
+       2200-PRINT-EXCEPTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DRIFT-PARM-FILE
+                 NOW-FILE
+                 SACXREF-FILE
+                 DRIFT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

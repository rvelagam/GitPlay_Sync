@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR309.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR309 reports, per account, which service-charge routine
+      * fee holds were actually charged and which were waived.
+      * SC-SNAPSHOT-FILE carries one SC-ROUTINE-WORK-FIELDS record per
+      * account as computed by the service-charge cycle, keyed by
+      * bank/acct-id/acct-no, taken before the work area is thrown
+      * away; POSTED-FEES-FILE carries one record per fee that the
+      * same cycle actually posted, identified by the fee-code
+      * numbering below.  A fee that was computed (non-zero hold) but
+      * has no matching posted-fees entry was waived.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SC-SNAPSHOT-FILE   ASSIGN TO SCSNAP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POSTED-FEES-FILE   ASSIGN TO SCPSTFEE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FEE-COMPARE-RPT    ASSIGN TO SCFEERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SC-SNAPSHOT-FILE
+           RECORD CONTAINS 223 CHARACTERS.
+       01  SC-ROUTINE-WORK-FIELDS.
+           02  SCS-BANK-NO             PIC 99.
+           02  SCS-ACCT-ID             PIC 9(3).
+           02  SCS-ACCT-NO             PIC 9(9).
+           COPY DSDSTXSK.
+
+       FD  POSTED-FEES-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+       01  POSTED-FEE-REC.
+           05  PF-BANK-NO              PIC 99.
+           05  PF-ACCT-ID              PIC 9(3).
+           05  PF-ACCT-NO              PIC 9(9).
+           05  PF-FEE-CODE             PIC 9(3).
+           05  PF-POSTED-AMOUNT        PIC S9(5)V99   COMP-3.
+
+       FD  FEE-COMPARE-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  FEE-COMPARE-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-SNAP-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-SNAP-EOF                        VALUE 'Y'.
+           05  WS-PF-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-PF-EOF                          VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-PF-COUNT             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PF-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-FEE-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-POSTED-FEE-TABLE.
+           05  WS-PF-ENTRY             OCCURS 20000 TIMES.
+               10  WS-PF-BANK-NO       PIC 99.
+               10  WS-PF-ACCT-ID       PIC 9(3).
+               10  WS-PF-ACCT-NO       PIC 9(9).
+               10  WS-PF-FEE-CODE      PIC 9(3).
+               10  WS-PF-AMOUNT        PIC S9(5)V99   COMP-3.
+
+       01  WS-COMPUTED-AMOUNT          PIC S9(5)V99   COMP-3.
+       01  WS-POSTED-AMOUNT            PIC S9(5)V99   COMP-3.
+
+      * Fee-code numbering used on POSTED-FEES-FILE, in the order the
+      * matching HOLD- fields appear in SC-ROUTINE-WORK-FIELDS.
+       01  WS-FEE-LABEL-CONSTANTS.
+           05  FILLER PIC X(24) VALUE 'MAINTENANCE FEE'.
+           05  FILLER PIC X(24) VALUE 'DEBIT CHARGE'.
+           05  FILLER PIC X(24) VALUE 'CREDIT CHARGE'.
+           05  FILLER PIC X(24) VALUE 'ITEM CHARGE'.
+           05  FILLER PIC X(24) VALUE 'DORMANT FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'ADDITIONAL MIN FEE'.
+           05  FILLER PIC X(24) VALUE 'IMAGE FEE'.
+           05  FILLER PIC X(24) VALUE 'ACH DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'FUNDS XFER DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'INFOLINE DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'ATM DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'POS DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'LIMIT-6 DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'TELEPHONE DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE '3RD PARTY DEBIT FEE'.
+           05  FILLER PIC X(24) VALUE 'ANNUAL FEE'.
+           05  FILLER PIC X(24) VALUE 'ATM FEE REFUND'.
+           05  FILLER PIC X(24) VALUE 'INACTIVE FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'CARD FEE'.
+           05  FILLER PIC X(24) VALUE 'CHECK HANDLING FEE'.
+           05  FILLER PIC X(24) VALUE 'CHECK HANDLING FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'LOST CONTACT FEE'.
+           05  FILLER PIC X(24) VALUE 'MEMBERSHIP FEE'.
+           05  FILLER PIC X(24) VALUE 'CHECK IMAGING FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'NON-SAFEKEEP FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'IMAGE STATEMENT FEE'.
+           05  FILLER PIC X(24) VALUE 'STMT ENCLOSURE ITEM FEE'.
+           05  FILLER PIC X(24) VALUE 'LOST CONTACT FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'PLUS PACKAGE FEE'.
+           05  FILLER PIC X(24) VALUE '2-SIGN VERIFICATION FEE'.
+           05  FILLER PIC X(24) VALUE 'EXCESS DEBIT FEE (HC)'.
+           05  FILLER PIC X(24) VALUE 'PAPER STATEMENT FEE'.
+
+       01  WS-FEE-LABEL-TABLE REDEFINES WS-FEE-LABEL-CONSTANTS.
+           05  WS-FEE-LABEL            PIC X(24)      OCCURS 32 TIMES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(45)      VALUE
+               'DSDR309 - FEE WAIVED-VS-CHARGED REPORT'.
+           05  FILLER                  PIC X(87)      VALUE SPACES.
+
+       01  WS-ACCT-HEADING-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-AH-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-ID:  '.
+           05  WS-AH-ACCT-ID           PIC 9(3).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-AH-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(97)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  WS-DL-FEE-LABEL         PIC X(24).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'COMPUTED: '.
+           05  WS-DL-COMPUTED          PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE
+               'POSTED: '.
+           05  WS-DL-POSTED            PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-STATUS            PIC X(7).
+           05  FILLER                  PIC X(43)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL WS-SNAP-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SC-SNAPSHOT-FILE
+                       POSTED-FEES-FILE
+                OUTPUT FEE-COMPARE-RPT.
+           WRITE FEE-COMPARE-LINE FROM WS-HEADING-LINE.
+           PERFORM 1100-LOAD-POSTED-FEE-TABLE
+               UNTIL WS-PF-EOF.
+           READ SC-SNAPSHOT-FILE
+               AT END MOVE 'Y' TO WS-SNAP-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-POSTED-FEE-TABLE.
+           READ POSTED-FEES-FILE
+               AT END MOVE 'Y' TO WS-PF-EOF-SW
+           END-READ.
+           IF NOT WS-PF-EOF
+               ADD 1 TO WS-PF-COUNT
+               MOVE PF-BANK-NO    TO WS-PF-BANK-NO  (WS-PF-COUNT)
+               MOVE PF-ACCT-ID    TO WS-PF-ACCT-ID  (WS-PF-COUNT)
+               MOVE PF-ACCT-NO    TO WS-PF-ACCT-NO  (WS-PF-COUNT)
+               MOVE PF-FEE-CODE   TO WS-PF-FEE-CODE (WS-PF-COUNT)
+               MOVE PF-POSTED-AMOUNT TO WS-PF-AMOUNT (WS-PF-COUNT)
+           END-IF.
+       1100-LOAD-POSTED-FEE-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           MOVE SCS-BANK-NO TO WS-AH-BANK-NO.
+           MOVE SCS-ACCT-ID TO WS-AH-ACCT-ID.
+           MOVE SCS-ACCT-NO TO WS-AH-ACCT-NO.
+           WRITE FEE-COMPARE-LINE FROM WS-ACCT-HEADING-LINE.
+           PERFORM 2100-PRINT-ONE-FEE
+               VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > 32.
+           READ SC-SNAPSHOT-FILE
+               AT END MOVE 'Y' TO WS-SNAP-EOF-SW
+           END-READ.
+       2000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
+
+       2100-PRINT-ONE-FEE.
+           PERFORM 2110-GET-COMPUTED-AMOUNT.
+           IF WS-COMPUTED-AMOUNT NOT = ZERO
+               PERFORM 2120-FIND-POSTED-AMOUNT
+               MOVE WS-FEE-LABEL (WS-FEE-IDX) TO WS-DL-FEE-LABEL
+               MOVE WS-COMPUTED-AMOUNT TO WS-DL-COMPUTED
+               MOVE WS-POSTED-AMOUNT   TO WS-DL-POSTED
+               IF WS-POSTED-AMOUNT = ZERO
+                   MOVE 'WAIVED' TO WS-DL-STATUS
+               ELSE
+                   MOVE 'CHARGED' TO WS-DL-STATUS
+               END-IF
+               WRITE FEE-COMPARE-LINE FROM WS-DETAIL-LINE
+           END-IF.
+       2100-PRINT-ONE-FEE-EXIT.
+           EXIT.
+
+       2110-GET-COMPUTED-AMOUNT.
+           EVALUATE WS-FEE-IDX
+               WHEN 1  MOVE HOLD-MAINT-FEE      TO WS-COMPUTED-AMOUNT
+               WHEN 2  MOVE HOLD-DEBIT-CHG      TO WS-COMPUTED-AMOUNT
+               WHEN 3  MOVE HOLD-CREDIT-CHG     TO WS-COMPUTED-AMOUNT
+               WHEN 4  MOVE HOLD-ITEM-CHG       TO WS-COMPUTED-AMOUNT
+               WHEN 5  MOVE HOLD-DORMANT-FEE-HC TO WS-COMPUTED-AMOUNT
+               WHEN 6  MOVE HOLD-ADDL-MIN-FEE   TO WS-COMPUTED-AMOUNT
+               WHEN 7  MOVE HOLD-IMAGE-FEE      TO WS-COMPUTED-AMOUNT
+               WHEN 8  MOVE HOLD-ACH-DEB-FEE    TO WS-COMPUTED-AMOUNT
+               WHEN 9  MOVE HOLD-FT-DEB-FEE     TO WS-COMPUTED-AMOUNT
+               WHEN 10 MOVE HOLD-INFOLINE-DEB-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 11 MOVE HOLD-ATM-DEB-FEE    TO WS-COMPUTED-AMOUNT
+               WHEN 12 MOVE HOLD-POS-DEB-FEE    TO WS-COMPUTED-AMOUNT
+               WHEN 13 MOVE HOLD-LIMIT-6-DEB-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 14 MOVE HOLD-TELE-DEB-FEE   TO WS-COMPUTED-AMOUNT
+               WHEN 15 MOVE HOLD-3RD-PARTY-DEB-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 16 MOVE HOLD-ANNUAL-FEE     TO WS-COMPUTED-AMOUNT
+               WHEN 17 MOVE HOLD-FOR-ATM-FEE-REFUND
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 18 MOVE HOLD-INACTIVE-FEE-HC
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 19 MOVE HOLD-CARD-FEE       TO WS-COMPUTED-AMOUNT
+               WHEN 20 MOVE HOLD-CHECK-HANDLING-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 21 MOVE HOLD-CHECK-HANDLING-FEE-HC
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 22 MOVE HOLD-LOST-CONTACT-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 23 MOVE HOLD-MEMBERSHIP-FEE TO WS-COMPUTED-AMOUNT
+               WHEN 24 MOVE HOLD-CHECK-IMAGING-FEE-HC
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 25 MOVE HOLD-NON-SAFEKEEP-FEE-HC
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 26 MOVE HOLD-IMAGE-STMT-FEE TO WS-COMPUTED-AMOUNT
+               WHEN 27 MOVE HOLD-STMT-ENCL-ITEM-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 28 MOVE HOLD-LOST-CONTACT-FEE-HC
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 29 MOVE HOLD-PLUS-PACKAGE-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 30 MOVE HOLD-2SIGN-VERIFICATION-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 31 MOVE HOLD-EXCESS-DEBIT-FEE-HC
+                                                 TO WS-COMPUTED-AMOUNT
+               WHEN 32 MOVE HOLD-PAPER-STATEMENT-FEE
+                                                 TO WS-COMPUTED-AMOUNT
+           END-EVALUATE.
+       2110-GET-COMPUTED-AMOUNT-EXIT.
+           EXIT.
+
+       2120-FIND-POSTED-AMOUNT.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE ZERO TO WS-POSTED-AMOUNT.
+           PERFORM 2130-SCAN-POSTED-TABLE
+               VARYING WS-PF-IDX FROM 1 BY 1
+               UNTIL WS-PF-IDX > WS-PF-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               MOVE WS-PF-AMOUNT (WS-PF-IDX) TO WS-POSTED-AMOUNT
+           END-IF.
+       2120-FIND-POSTED-AMOUNT-EXIT.
+           EXIT.
+
+       2130-SCAN-POSTED-TABLE.
+           IF WS-PF-BANK-NO  (WS-PF-IDX) = SCS-BANK-NO
+              AND WS-PF-ACCT-ID (WS-PF-IDX) = SCS-ACCT-ID
+              AND WS-PF-ACCT-NO (WS-PF-IDX) = SCS-ACCT-NO
+              AND WS-PF-FEE-CODE (WS-PF-IDX) = WS-FEE-IDX
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2130-SCAN-POSTED-TABLE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE SC-SNAPSHOT-FILE
+                 POSTED-FEES-FILE
+                 FEE-COMPARE-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

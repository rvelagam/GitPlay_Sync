@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CDR304.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CDR304 previews the year-end 1099-INT selection run.  CD-
+      * BANKCTL-FILE (see CDMSTR) carries each bank's CDBC-1099-PRT-
+      * IND (print/no-print), CDBC-1099-SORT-IND (sort by SSN or
+      * account number) and CDBC-1099-MIN-INT threshold; CD-INT-
+      * EXTRACT-FILE carries one row per CD account with its year-to-
+      * date interest.  This program applies the same selection rule
+      * the real print job will use and lists who will and won't get
+      * a 1099, so a misconfigured CDBC-1099-MIN-INT threshold gets
+      * caught before the actual forms print.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-BANKCTL-FILE     ASSIGN TO CDBANKIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CD-INT-EXTRACT-FILE ASSIGN TO CDINTEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEL1099-RPT         ASSIGN TO SEL1099R
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CD-BANKCTL-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+           COPY CDMSTR.
+
+       FD  CD-INT-EXTRACT-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       01  CD-INT-EXTRACT-REC.
+           05  CIE-BANK-NBR            PIC 9(3).
+           05  CIE-ACCT-NBR            PIC 9(10).
+           05  CIE-SSN                 PIC 9(9).
+           05  CIE-YTD-INTEREST        PIC S9(7)V9(2).
+
+       FD  SEL1099-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SEL1099-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BANK-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-BANK-EOF                        VALUE 'Y'.
+           05  WS-CIE-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-CIE-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-BANK-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-BANK-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-AT-COUNT             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-AT-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SCAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MIN-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-BANK-TABLE.
+           05  WS-BT-ENTRY             OCCURS 200 TIMES.
+               10  WS-BT-BANK-NBR      PIC S9(3).
+               10  WS-BT-1099-PRT-IND  PIC S9(1).
+               10  WS-BT-1099-SORT-IND PIC S9(1).
+               10  WS-BT-1099-MIN-INT  PIC S9(3)V9(2).
+
+       01  WS-ACCT-TABLE.
+           05  WS-AT-ENTRY             OCCURS 5000 TIMES.
+               10  WS-AT-BANK-NBR      PIC 9(3).
+               10  WS-AT-ACCT-NBR      PIC 9(10).
+               10  WS-AT-SSN           PIC 9(9).
+               10  WS-AT-YTD-INTEREST  PIC S9(7)V9(2).
+               10  WS-AT-WILL-1099-SW  PIC X.
+                   88  WS-AT-WILL-1099             VALUE 'Y'.
+               10  WS-AT-SORT-KEY      PIC 9(10).
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SE-BANK-NBR          PIC 9(3).
+           05  WS-SE-ACCT-NBR          PIC 9(10).
+           05  WS-SE-SSN               PIC 9(9).
+           05  WS-SE-YTD-INTEREST      PIC S9(7)V9(2).
+           05  WS-SE-WILL-1099-SW      PIC X.
+           05  WS-SE-SORT-KEY          PIC 9(10).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(38)      VALUE
+               'CDR304 - 1099-INT SELECTION PREVIEW'.
+           05  FILLER                  PIC X(94)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT              PIC Z(9)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(5)       VALUE 'SSN: '.
+           05  WS-DL-SSN               PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'YTD INT.: '.
+           05  WS-DL-YTD-INTEREST      PIC Z(6)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-1099-FLAG         PIC X(13).
+           05  FILLER                  PIC X(51)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LOAD-ACCT-TABLE
+               UNTIL WS-CIE-EOF.
+           PERFORM 3000-SORT-ACCT-TABLE.
+           PERFORM 4000-PRINT-ACCT-TABLE.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CD-BANKCTL-FILE
+                       CD-INT-EXTRACT-FILE
+                OUTPUT SEL1099-RPT.
+           WRITE SEL1099-RPT-LINE FROM WS-HEADING-LINE.
+           READ CD-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-BANK-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-BANK-TABLE
+               UNTIL WS-BANK-EOF.
+           READ CD-INT-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-CIE-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-BANK-TABLE.
+           ADD 1 TO WS-BANK-COUNT.
+           MOVE CDBC-BANK-NBR       TO WS-BT-BANK-NBR (WS-BANK-COUNT).
+           MOVE CDBC-1099-PRT-IND
+               TO WS-BT-1099-PRT-IND (WS-BANK-COUNT).
+           MOVE CDBC-1099-SORT-IND
+               TO WS-BT-1099-SORT-IND (WS-BANK-COUNT).
+           MOVE CDBC-1099-MIN-INT
+               TO WS-BT-1099-MIN-INT (WS-BANK-COUNT).
+           READ CD-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-BANK-EOF-SW
+           END-READ.
+       1100-LOAD-BANK-TABLE-EXIT.
+           EXIT.
+
+       2000-LOAD-ACCT-TABLE.
+           ADD 1 TO WS-AT-COUNT.
+           MOVE CIE-BANK-NBR        TO WS-AT-BANK-NBR (WS-AT-COUNT).
+           MOVE CIE-ACCT-NBR        TO WS-AT-ACCT-NBR (WS-AT-COUNT).
+           MOVE CIE-SSN             TO WS-AT-SSN (WS-AT-COUNT).
+           MOVE CIE-YTD-INTEREST
+               TO WS-AT-YTD-INTEREST (WS-AT-COUNT).
+           PERFORM 2100-FIND-BANK-ENTRY.
+           IF WS-FOUND
+               PERFORM 2200-APPLY-SELECTION-RULE
+           ELSE
+               MOVE 'N' TO WS-AT-WILL-1099-SW (WS-AT-COUNT)
+               MOVE CIE-ACCT-NBR TO WS-AT-SORT-KEY (WS-AT-COUNT)
+           END-IF.
+           READ CD-INT-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-CIE-EOF-SW
+           END-READ.
+       2000-LOAD-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2100-FIND-BANK-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-BANK-TABLE
+               VARYING WS-BANK-IDX FROM 1 BY 1
+               UNTIL WS-BANK-IDX > WS-BANK-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-BANK-IDX
+           END-IF.
+       2100-FIND-BANK-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-BANK-TABLE.
+           IF WS-BT-BANK-NBR (WS-BANK-IDX) = CIE-BANK-NBR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-BANK-TABLE-EXIT.
+           EXIT.
+
+       2200-APPLY-SELECTION-RULE.
+           IF WS-BT-1099-PRT-IND (WS-BANK-IDX) = 2
+               MOVE 'N' TO WS-AT-WILL-1099-SW (WS-AT-COUNT)
+           ELSE
+               IF CIE-YTD-INTEREST >=
+                  WS-BT-1099-MIN-INT (WS-BANK-IDX)
+                   MOVE 'Y' TO WS-AT-WILL-1099-SW (WS-AT-COUNT)
+               ELSE
+                   MOVE 'N' TO WS-AT-WILL-1099-SW (WS-AT-COUNT)
+               END-IF
+           END-IF.
+           IF WS-BT-1099-SORT-IND (WS-BANK-IDX) = 1
+               MOVE CIE-SSN TO WS-AT-SORT-KEY (WS-AT-COUNT)
+           ELSE
+               MOVE CIE-ACCT-NBR TO WS-AT-SORT-KEY (WS-AT-COUNT)
+           END-IF.
+       2200-APPLY-SELECTION-RULE-EXIT.
+           EXIT.
+
+       3000-SORT-ACCT-TABLE.
+           PERFORM 3100-SORT-ONE-PASS
+               VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX >= WS-AT-COUNT.
+       3000-SORT-ACCT-TABLE-EXIT.
+           EXIT.
+
+       3100-SORT-ONE-PASS.
+           MOVE WS-AT-IDX TO WS-MIN-IDX.
+           PERFORM 3110-FIND-MIN-ENTRY
+               VARYING WS-SCAN-IDX FROM WS-AT-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-AT-COUNT.
+           IF WS-MIN-IDX NOT = WS-AT-IDX
+               PERFORM 3120-SWAP-ENTRIES
+           END-IF.
+       3100-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       3110-FIND-MIN-ENTRY.
+           IF WS-AT-BANK-NBR (WS-SCAN-IDX) <
+              WS-AT-BANK-NBR (WS-MIN-IDX)
+               MOVE WS-SCAN-IDX TO WS-MIN-IDX
+           ELSE
+               IF WS-AT-BANK-NBR (WS-SCAN-IDX) =
+                  WS-AT-BANK-NBR (WS-MIN-IDX)
+                  AND WS-AT-SORT-KEY (WS-SCAN-IDX) <
+                      WS-AT-SORT-KEY (WS-MIN-IDX)
+                   MOVE WS-SCAN-IDX TO WS-MIN-IDX
+               END-IF
+           END-IF.
+       3110-FIND-MIN-ENTRY-EXIT.
+           EXIT.
+
+       3120-SWAP-ENTRIES.
+           MOVE WS-AT-ENTRY (WS-AT-IDX)  TO WS-SWAP-ENTRY.
+           MOVE WS-AT-ENTRY (WS-MIN-IDX) TO WS-AT-ENTRY (WS-AT-IDX).
+           MOVE WS-SWAP-ENTRY            TO WS-AT-ENTRY (WS-MIN-IDX).
+       3120-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       4000-PRINT-ACCT-TABLE.
+           PERFORM 4100-PRINT-ONE-ENTRY
+               VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-AT-COUNT.
+       4000-PRINT-ACCT-TABLE-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           MOVE WS-AT-BANK-NBR (WS-AT-IDX)     TO WS-DL-BANK.
+           MOVE WS-AT-ACCT-NBR (WS-AT-IDX)     TO WS-DL-ACCT.
+           MOVE WS-AT-SSN (WS-AT-IDX)          TO WS-DL-SSN.
+           MOVE WS-AT-YTD-INTEREST (WS-AT-IDX) TO WS-DL-YTD-INTEREST.
+           IF WS-AT-WILL-1099 (WS-AT-IDX)
+               MOVE 'WILL GET 1099' TO WS-DL-1099-FLAG
+           ELSE
+               MOVE 'NO 1099'       TO WS-DL-1099-FLAG
+           END-IF.
+           WRITE SEL1099-RPT-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CD-BANKCTL-FILE
+                 CD-INT-EXTRACT-FILE
+                 SEL1099-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

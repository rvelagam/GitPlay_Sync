@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CDU101.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CDU101 applies rate-tier changes to CD-BANKCTL (see CDMSTR)
+      * and captures a history entry for each one.  RATE-CHG-PARM-
+      * FILE carries one request per bank whose CDBC-INT-RATE-MIN,
+      * CDBC-INT-RATE-MAX or CDBC-SAV-RATE is changing, along with the
+      * effective date; CD-BANKCTL-FILE is streamed through to CD-
+      * BANKCTL-OUT-FILE, and any bank named in the parm file has its
+      * old and new rate values written to RATE-HISTORY-FILE before
+      * the new values are applied, so an auditor or a customer
+      * dispute asking "what rate was in effect three months ago" can
+      * be answered from the system instead of someone's memory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-CHG-PARM-FILE ASSIGN TO RATECHPM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CD-BANKCTL-FILE    ASSIGN TO CDBANKIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CD-BANKCTL-OUT-FILE ASSIGN TO CDBANKOT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-HISTORY-FILE  ASSIGN TO RATEHIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-CHG-PARM-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  RATE-CHG-PARM-REC.
+           05  RCP-BANK-NBR            PIC 9(3).
+           05  RCP-EFFECTIVE-DATE      PIC X(10).
+           05  RCP-NEW-INT-RATE-MIN    PIC SV9(9).
+           05  RCP-NEW-INT-RATE-MAX    PIC SV9(9).
+           05  RCP-NEW-SAV-RATE        PIC SV9(9).
+
+       FD  CD-BANKCTL-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+           COPY CDMSTR.
+
+       FD  CD-BANKCTL-OUT-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+       01  CD-BANKCTL-OUT-REC          PIC X(400).
+
+       FD  RATE-HISTORY-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+       01  RATE-HIST-REC.
+           05  RH-BANK-NBR             PIC 9(3).
+           05  RH-EFFECTIVE-DATE       PIC X(10).
+           05  RH-OLD-INT-RATE-MIN     PIC SV9(9).
+           05  RH-NEW-INT-RATE-MIN     PIC SV9(9).
+           05  RH-OLD-INT-RATE-MAX     PIC SV9(9).
+           05  RH-NEW-INT-RATE-MAX     PIC SV9(9).
+           05  RH-OLD-SAV-RATE         PIC SV9(9).
+           05  RH-NEW-SAV-RATE         PIC SV9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-CD-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-CD-EOF                          VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-RATE-CHANGED-SW      PIC X          VALUE 'N'.
+               88  WS-RATE-CHANGED                    VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-PARM-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PARM-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-PARM-TABLE.
+           05  WS-PT-ENTRY             OCCURS 200 TIMES.
+               10  WS-PT-BANK-NBR      PIC 9(3).
+               10  WS-PT-EFFECTIVE-DATE     PIC X(10).
+               10  WS-PT-NEW-INT-RATE-MIN   PIC SV9(9).
+               10  WS-PT-NEW-INT-RATE-MAX   PIC SV9(9).
+               10  WS-PT-NEW-SAV-RATE       PIC SV9(9).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BANK
+               UNTIL WS-CD-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RATE-CHG-PARM-FILE
+                       CD-BANKCTL-FILE
+                OUTPUT CD-BANKCTL-OUT-FILE
+                EXTEND RATE-HISTORY-FILE.
+           READ RATE-CHG-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-PARM-TABLE
+               UNTIL WS-PARM-EOF.
+           READ CD-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-CD-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-PARM-TABLE.
+           ADD 1 TO WS-PARM-COUNT.
+           MOVE RCP-BANK-NBR         TO WS-PT-BANK-NBR (WS-PARM-COUNT).
+           MOVE RCP-EFFECTIVE-DATE
+               TO WS-PT-EFFECTIVE-DATE (WS-PARM-COUNT).
+           MOVE RCP-NEW-INT-RATE-MIN
+               TO WS-PT-NEW-INT-RATE-MIN (WS-PARM-COUNT).
+           MOVE RCP-NEW-INT-RATE-MAX
+               TO WS-PT-NEW-INT-RATE-MAX (WS-PARM-COUNT).
+           MOVE RCP-NEW-SAV-RATE
+               TO WS-PT-NEW-SAV-RATE (WS-PARM-COUNT).
+           READ RATE-CHG-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+       1100-LOAD-PARM-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BANK.
+           PERFORM 2100-FIND-PARM-ENTRY.
+           IF WS-FOUND
+               PERFORM 2200-APPLY-RATE-CHANGE
+           END-IF.
+           MOVE CD-BANKCTL TO CD-BANKCTL-OUT-REC.
+           WRITE CD-BANKCTL-OUT-REC.
+           READ CD-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-CD-EOF-SW
+           END-READ.
+       2000-PROCESS-BANK-EXIT.
+           EXIT.
+
+       2100-FIND-PARM-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-PARM-TABLE
+               VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > WS-PARM-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-PARM-IDX
+           END-IF.
+       2100-FIND-PARM-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-PARM-TABLE.
+           IF WS-PT-BANK-NBR (WS-PARM-IDX) = CDBC-BANK-NBR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-PARM-TABLE-EXIT.
+           EXIT.
+
+       2200-APPLY-RATE-CHANGE.
+           MOVE 'N' TO WS-RATE-CHANGED-SW.
+           IF CDBC-INT-RATE-MIN NOT =
+              WS-PT-NEW-INT-RATE-MIN (WS-PARM-IDX)
+               MOVE 'Y' TO WS-RATE-CHANGED-SW
+           END-IF.
+           IF CDBC-INT-RATE-MAX NOT =
+              WS-PT-NEW-INT-RATE-MAX (WS-PARM-IDX)
+               MOVE 'Y' TO WS-RATE-CHANGED-SW
+           END-IF.
+           IF CDBC-SAV-RATE NOT =
+              WS-PT-NEW-SAV-RATE (WS-PARM-IDX)
+               MOVE 'Y' TO WS-RATE-CHANGED-SW
+           END-IF.
+           IF WS-RATE-CHANGED
+               PERFORM 2300-WRITE-HISTORY-ENTRY
+               MOVE WS-PT-NEW-INT-RATE-MIN (WS-PARM-IDX)
+                   TO CDBC-INT-RATE-MIN
+               MOVE WS-PT-NEW-INT-RATE-MAX (WS-PARM-IDX)
+                   TO CDBC-INT-RATE-MAX
+               MOVE WS-PT-NEW-SAV-RATE (WS-PARM-IDX)
+                   TO CDBC-SAV-RATE
+           END-IF.
+       2200-APPLY-RATE-CHANGE-EXIT.
+           EXIT.
+
+       2300-WRITE-HISTORY-ENTRY.
+           MOVE CDBC-BANK-NBR              TO RH-BANK-NBR.
+           MOVE WS-PT-EFFECTIVE-DATE (WS-PARM-IDX)
+               TO RH-EFFECTIVE-DATE.
+           MOVE CDBC-INT-RATE-MIN          TO RH-OLD-INT-RATE-MIN.
+           MOVE WS-PT-NEW-INT-RATE-MIN (WS-PARM-IDX)
+               TO RH-NEW-INT-RATE-MIN.
+           MOVE CDBC-INT-RATE-MAX          TO RH-OLD-INT-RATE-MAX.
+           MOVE WS-PT-NEW-INT-RATE-MAX (WS-PARM-IDX)
+               TO RH-NEW-INT-RATE-MAX.
+           MOVE CDBC-SAV-RATE              TO RH-OLD-SAV-RATE.
+           MOVE WS-PT-NEW-SAV-RATE (WS-PARM-IDX)
+               TO RH-NEW-SAV-RATE.
+           WRITE RATE-HIST-REC.
+       2300-WRITE-HISTORY-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE RATE-CHG-PARM-FILE
+                 CD-BANKCTL-FILE
+                 CD-BANKCTL-OUT-FILE
+                 RATE-HISTORY-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.

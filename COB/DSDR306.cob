@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR306.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR306 turns CHANGE-LOG-WORK entries into a readable audit
+      * report.  CLW-FIELD-CODE says which of the CLW-OLD-INFO/CLW-
+      * NEW-INFO redefines actually applies to a given entry; this
+      * program decodes that code into a label and moves the old and
+      * new value out through the matching redefine automatically, so
+      * account maintenance audits don't need a copybook printout at
+      * the desk.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHANGE-LOG-FILE    ASSIGN TO CLOGFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHANGE-LOG-RPT     ASSIGN TO CLOGRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHANGE-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHANGE-LOG-WORK.
+           COPY DSDSDESC.
+
+       FD  CHANGE-LOG-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CHANGE-LOG-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CLOG-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-CLOG-EOF                        VALUE 'Y'.
+
+       01  WS-NUM-WORK                 PIC S9(11)     VALUE ZERO.
+       01  WS-NUM-DISPLAY              PIC -(11)9.
+
+       01  WS-FIELD-LABEL-CONSTANTS.
+           05  FILLER PIC X(20) VALUE 'STATUS 2X CODE'.
+           05  FILLER PIC X(20) VALUE 'SERVICE CHG DISPLAY'.
+           05  FILLER PIC X(20) VALUE 'EARNINGS DISPLAY'.
+           05  FILLER PIC X(20) VALUE 'INVESTMENT STATUS'.
+           05  FILLER PIC X(20) VALUE 'ODB STATUS'.
+           05  FILLER PIC X(20) VALUE 'ACCESS CODE'.
+           05  FILLER PIC X(20) VALUE 'ACCESS LIMIT'.
+           05  FILLER PIC X(20) VALUE 'STATEMENT CYCLE'.
+           05  FILLER PIC X(20) VALUE 'SC EARNINGS CYCLE'.
+           05  FILLER PIC X(20) VALUE 'STMT DISPLAY CODE'.
+           05  FILLER PIC X(20) VALUE 'INVESTMENT TERM'.
+           05  FILLER PIC X(20) VALUE 'INVESTMENT MAT DATE'.
+           05  FILLER PIC X(20) VALUE 'INV NEXT TERM'.
+           05  FILLER PIC X(20) VALUE 'INV NEXT MAT DATE'.
+           05  FILLER PIC X(20) VALUE 'ACCOUNT TYPE'.
+           05  FILLER PIC X(20) VALUE 'PLUS PACKAGE IND'.
+           05  FILLER PIC X(20) VALUE 'RESUBMIT INDICATOR'.
+           05  FILLER PIC X(20) VALUE 'CUST ACTIVATION DATE'.
+           05  FILLER PIC X(20) VALUE 'BR CLOSN TIED ACCT'.
+
+       01  WS-FIELD-LABEL-TABLE REDEFINES WS-FIELD-LABEL-CONSTANTS.
+           05  WS-FIELD-LABEL          PIC X(20)      OCCURS 19 TIMES.
+
+       01  WS-OLD-VALUE                PIC X(20)      VALUE SPACES.
+       01  WS-NEW-VALUE                PIC X(20)      VALUE SPACES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(38)      VALUE
+               'DSDR306 - CHANGE LOG AUDIT REPORT'.
+           05  FILLER                  PIC X(94)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK-NO           PIC 999.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-ID:  '.
+           05  WS-DL-ACCT-ID           PIC 999.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NBR: '.
+           05  WS-DL-ACCT-NBR          PIC 9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-FIELD-LABEL       PIC X(20).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(5)       VALUE 'OLD: '.
+           05  WS-DL-OLD-VALUE         PIC X(20).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(5)       VALUE 'NEW: '.
+           05  WS-DL-NEW-VALUE         PIC X(20).
+           05  FILLER                  PIC X(14)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PRINT-ENTRY
+               UNTIL WS-CLOG-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CHANGE-LOG-FILE
+                OUTPUT CHANGE-LOG-RPT.
+           WRITE CHANGE-LOG-LINE FROM WS-HEADING-LINE.
+           READ CHANGE-LOG-FILE
+               AT END MOVE 'Y' TO WS-CLOG-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PRINT-ENTRY.
+           MOVE CLW-BANK-NBR  TO WS-DL-BANK-NO.
+           MOVE CLW-ACCT-ID   TO WS-DL-ACCT-ID.
+           MOVE CLW-ACCT-NBR  TO WS-DL-ACCT-NBR.
+           IF CLW-FIELD-CODE > ZERO AND CLW-FIELD-CODE <= 19
+               MOVE WS-FIELD-LABEL (CLW-FIELD-CODE)
+                   TO WS-DL-FIELD-LABEL
+           ELSE
+               MOVE 'UNKNOWN'      TO WS-DL-FIELD-LABEL
+           END-IF.
+           PERFORM 2100-DECODE-OLD-NEW-VALUE.
+           MOVE WS-OLD-VALUE TO WS-DL-OLD-VALUE.
+           MOVE WS-NEW-VALUE TO WS-DL-NEW-VALUE.
+           WRITE CHANGE-LOG-LINE FROM WS-DETAIL-LINE.
+           READ CHANGE-LOG-FILE
+               AT END MOVE 'Y' TO WS-CLOG-EOF-SW
+           END-READ.
+       2000-PRINT-ENTRY-EXIT.
+           EXIT.
+
+       2100-DECODE-OLD-NEW-VALUE.
+           MOVE SPACES TO WS-OLD-VALUE WS-NEW-VALUE.
+           EVALUATE TRUE
+               WHEN CLW-FLD-STAT-2X
+                   MOVE CLW-OLD-STAT-2X TO WS-OLD-VALUE
+                   MOVE CLW-NEW-STAT-2X TO WS-NEW-VALUE
+               WHEN CLW-FLD-SC-DISP
+                   MOVE CLW-OLD-SC-DISP TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-SC-DISP TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-EARN-DISP
+                   MOVE CLW-OLD-EARN-DISP TO WS-OLD-VALUE
+                   MOVE CLW-NEW-EARN-DISP TO WS-NEW-VALUE
+               WHEN CLW-FLD-INV-STAT
+                   MOVE CLW-OLD-INV-STAT TO WS-OLD-VALUE
+                   MOVE CLW-NEW-INV-STAT TO WS-NEW-VALUE
+               WHEN CLW-FLD-ODB-STAT
+                   MOVE CLW-OLD-ODB-STAT TO WS-OLD-VALUE
+                   MOVE CLW-NEW-ODB-STAT TO WS-NEW-VALUE
+               WHEN CLW-FLD-ACCESS-CODE
+                   MOVE CLW-OLD-ACCESS-CODE TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-ACCESS-CODE TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-ACCESS-LIMIT
+                   MOVE CLW-OLD-ACCESS-LIMIT TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-ACCESS-LIMIT TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-STMT-CYCLE
+                   MOVE CLW-OLD-STMT-CYCLE TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-STMT-CYCLE TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-SC-EARN-CYC
+                   MOVE CLW-OLD-SC-EARN-CYC TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-SC-EARN-CYC TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-STMT-DISP-CODE
+                   MOVE CLW-OLD-STMT-DISP-CODE TO WS-OLD-VALUE
+                   MOVE CLW-NEW-STMT-DISP-CODE TO WS-NEW-VALUE
+               WHEN CLW-FLD-INV-TERM
+                   MOVE CLW-OLD-INV-TERM TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-INV-TERM TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-INV-MAT-DATE
+                   MOVE CLW-OLD-INV-MAT-DATE TO WS-OLD-VALUE
+                   MOVE CLW-NEW-INV-MAT-DATE TO WS-NEW-VALUE
+               WHEN CLW-FLD-INV-NEXT-TERM
+                   MOVE CLW-OLD-INV-NEXT-TERM TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-INV-NEXT-TERM TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN CLW-FLD-INV-NEXT-MAT-DATE
+                   MOVE CLW-OLD-INV-NEXT-MAT-DATE TO WS-OLD-VALUE
+                   MOVE CLW-NEW-INV-NEXT-MAT-DATE TO WS-NEW-VALUE
+               WHEN CLW-FLD-ACCT-TYPE
+                   MOVE CLW-OLD-ACCT-TYPE TO WS-OLD-VALUE
+                   MOVE CLW-NEW-ACCT-TYPE TO WS-NEW-VALUE
+               WHEN CLW-FLD-PLUS-PKG-IND
+                   MOVE CLW-OLD-PLUS-PKG-IND TO WS-OLD-VALUE
+                   MOVE CLW-NEW-PLUS-PKG-IND TO WS-NEW-VALUE
+               WHEN CLW-FLD-RESUBMIT-IND
+                   MOVE CLW-OLD-RESUBMIT-IND TO WS-OLD-VALUE
+                   MOVE CLW-NEW-RESUBMIT-IND TO WS-NEW-VALUE
+               WHEN CLW-FLD-CUST-ACT-DT
+                   MOVE CLW-OLD-CUST-ACT-DT TO WS-OLD-VALUE
+                   MOVE CLW-NEW-CUST-ACT-DT TO WS-NEW-VALUE
+               WHEN CLW-FLD-BR-CLSN-TIED
+                   MOVE CLW-OLD-BR-CLSN-TIED TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-OLD-VALUE
+                   MOVE CLW-NEW-BR-CLSN-TIED TO WS-NUM-WORK
+                   MOVE WS-NUM-WORK TO WS-NUM-DISPLAY
+                   MOVE WS-NUM-DISPLAY TO WS-NEW-VALUE
+               WHEN OTHER
+                   MOVE CLW-OLD-INFO TO WS-OLD-VALUE
+                   MOVE CLW-NEW-INFO TO WS-NEW-VALUE
+           END-EVALUATE.
+       2100-DECODE-OLD-NEW-VALUE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CHANGE-LOG-FILE
+                 CHANGE-LOG-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ARR302.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * ARR302 is an escheatment prep report for AR-CHECKS (see
+      * CDCBKCTL).  An AR-CHECKS row whose AR-DATE-PAID is still the
+      * unset sentinel ('0001-01-01', the only value a NOT NULL DB2
+      * DATE column can carry for "never paid") and whose AR-DATE-
+      * ISSUED is older than ESCH-PARM-FILE's dormancy-period
+      * threshold is listed, grouped by AR-BATCH-NBR and AR-CHECK-
+      * TYPE, so unclaimed-property filings can be prepared from the
+      * system instead of a manual check register search.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESCH-PARM-FILE    ASSIGN TO ESCHPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AR-CHECKS-FILE    ASSIGN TO ARCHECKS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ESCHEAT-RPT       ASSIGN TO ESCHRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESCH-PARM-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  ESCH-PARM-REC.
+           05  EP-CURR-DATE            PIC X(10).
+           05  EP-DORMANCY-DAYS        PIC 9(5).
+
+       FD  AR-CHECKS-FILE
+           RECORD CONTAINS 186 CHARACTERS.
+           COPY CDCBKCTL.
+
+       FD  ESCHEAT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ESCHEAT-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-AR-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-AR-EOF                          VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+
+       01  WS-UNSET-DATE-PAID          PIC X(10)      VALUE
+           '0001-01-01'.
+
+       01  WS-EPOCH-YR                 PIC 9(4)       VALUE ZERO.
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-CURR-ABS-DAY             PIC S9(9)      COMP SYNC.
+       01  WS-DORMANCY-DAYS            PIC 9(5)       VALUE ZERO.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-MONTH             PIC 9(2).
+           05  WS-DW-DAY               PIC 9(2).
+
+       01  WS-CUM-DAYS                 PIC 9(3)       VALUE ZERO.
+       01  WS-MONTH-IDX                PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-MONTH-DAYS-VALUES.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 28.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+       01  WS-MONTH-DAYS-TABLE REDEFINES WS-MONTH-DAYS-VALUES.
+           05  WS-MONTH-DAYS           PIC 9(2)       OCCURS 12 TIMES.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-ES-COUNT             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-ES-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SCAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MIN-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PRIOR-BATCH-NBR      PIC S9(5)      VALUE ZERO.
+           05  WS-PRIOR-CHECK-TYPE     PIC X          VALUE SPACES.
+
+       01  WS-ESCHEAT-TABLE.
+           05  WS-ES-ENTRY             OCCURS 2000 TIMES.
+               10  WS-ES-BATCH-NBR     PIC S9(5).
+               10  WS-ES-CHECK-TYPE    PIC X.
+               10  WS-ES-BANK          PIC S9(3).
+               10  WS-ES-ACCT          PIC S9(9).
+               10  WS-ES-SERIAL-NBR    PIC S9(9).
+               10  WS-ES-DATE-ISSUED   PIC X(10).
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SE-BATCH-NBR         PIC S9(5).
+           05  WS-SE-CHECK-TYPE        PIC X.
+           05  WS-SE-BANK              PIC S9(3).
+           05  WS-SE-ACCT              PIC S9(9).
+           05  WS-SE-SERIAL-NBR        PIC S9(9).
+           05  WS-SE-DATE-ISSUED       PIC X(10).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(47)      VALUE
+               'ARR302 - OUTSTANDING OFFICIAL CHECK ESCHEATMENT'.
+           05  FILLER                  PIC X(85)      VALUE SPACES.
+
+       01  WS-GROUP-HEADING-LINE.
+           05  FILLER                  PIC X(8)       VALUE
+               'BATCH: '.
+           05  WS-GHL-BATCH-NBR        PIC Z(4)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'CHECK TYPE: '.
+           05  WS-GHL-CHECK-TYPE       PIC X.
+           05  FILLER                  PIC X(104)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT              PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE 'SERIAL: '.
+           05  WS-DL-SERIAL-NBR        PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE 'ISSUED: '.
+           05  WS-DL-DATE-ISSUED       PIC X(10).
+           05  FILLER                  PIC X(78)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-AR-CHECK
+                   UNTIL WS-AR-EOF
+               PERFORM 3000-SORT-ESCHEAT-TABLE
+               PERFORM 4000-PRINT-ESCHEAT-TABLE
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ESCH-PARM-FILE
+                       AR-CHECKS-FILE
+                OUTPUT ESCHEAT-RPT.
+           WRITE ESCHEAT-RPT-LINE FROM WS-HEADING-LINE.
+           READ ESCH-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'ARR302 - ESCH-PARM-FILE IS EMPTY, RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE EP-CURR-DATE(1:4) TO WS-DW-YEAR
+               MOVE EP-CURR-DATE(6:2) TO WS-DW-MONTH
+               MOVE EP-CURR-DATE(9:2) TO WS-DW-DAY
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS TO WS-CURR-ABS-DAY
+               MOVE EP-DORMANCY-DAYS TO WS-DORMANCY-DAYS
+               READ AR-CHECKS-FILE
+                   AT END MOVE 'Y' TO WS-AR-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-AR-CHECK.
+           IF AR-DATE-PAID = WS-UNSET-DATE-PAID
+               MOVE AR-DATE-ISSUED(1:4) TO WS-DW-YEAR
+               MOVE AR-DATE-ISSUED(6:2) TO WS-DW-MONTH
+               MOVE AR-DATE-ISSUED(9:2) TO WS-DW-DAY
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               IF WS-CURR-ABS-DAY - WS-ABS-DAYS > WS-DORMANCY-DAYS
+                   PERFORM 2300-ADD-ESCHEAT-ENTRY
+               END-IF
+           END-IF.
+           READ AR-CHECKS-FILE
+               AT END MOVE 'Y' TO WS-AR-EOF-SW
+           END-READ.
+       2000-PROCESS-AR-CHECK-EXIT.
+           EXIT.
+
+      * Converts a YYYY-MM-DD date into an absolute day count from
+      * 2000-01-01 -- see ARR301 for the same conversion.
+       2200-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 2210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           PERFORM 2230-DETERMINE-LEAP-YEAR.
+           MOVE 28 TO WS-MONTH-DAYS (2).
+           IF WS-LEAP-YEAR
+               MOVE 29 TO WS-MONTH-DAYS (2)
+           END-IF.
+           MOVE ZERO TO WS-CUM-DAYS.
+           PERFORM 2240-ADD-MONTH-DAYS
+               VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > WS-DW-MONTH - 1.
+           ADD WS-CUM-DAYS TO WS-ABS-DAYS.
+           ADD WS-DW-DAY   TO WS-ABS-DAYS.
+       2200-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       2210-COUNT-YEAR-DAYS.
+           MOVE WS-EPOCH-YR TO WS-DAYS-IN-YEAR.
+           PERFORM 2230-DETERMINE-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       2210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+      * A year is a leap year when divisible by 4 and, if also
+      * divisible by 100, only when divisible by 400 as well.
+       2230-DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2230-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2240-ADD-MONTH-DAYS.
+           ADD WS-MONTH-DAYS (WS-MONTH-IDX) TO WS-CUM-DAYS.
+       2240-ADD-MONTH-DAYS-EXIT.
+           EXIT.
+
+       2300-ADD-ESCHEAT-ENTRY.
+           ADD 1 TO WS-ES-COUNT.
+           MOVE AR-BATCH-NBR       TO WS-ES-BATCH-NBR (WS-ES-COUNT).
+           MOVE AR-CHECK-TYPE      TO WS-ES-CHECK-TYPE (WS-ES-COUNT).
+           MOVE AR-BANK            TO WS-ES-BANK (WS-ES-COUNT).
+           MOVE AR-ACCT            TO WS-ES-ACCT (WS-ES-COUNT).
+           MOVE AR-SERIAL-NBR      TO WS-ES-SERIAL-NBR (WS-ES-COUNT).
+           MOVE AR-DATE-ISSUED     TO WS-ES-DATE-ISSUED (WS-ES-COUNT).
+       2300-ADD-ESCHEAT-ENTRY-EXIT.
+           EXIT.
+
+      * Straight selection sort on AR-BATCH-NBR/AR-CHECK-TYPE --
+      * matching the approach in DSDR305/APIR302/APIR303/ARR301
+      * rather than a SORT work file.
+       3000-SORT-ESCHEAT-TABLE.
+           PERFORM 3100-SORT-ONE-PASS
+               VARYING WS-ES-IDX FROM 1 BY 1
+               UNTIL WS-ES-IDX >= WS-ES-COUNT.
+       3000-SORT-ESCHEAT-TABLE-EXIT.
+           EXIT.
+
+       3100-SORT-ONE-PASS.
+           MOVE WS-ES-IDX TO WS-MIN-IDX.
+           PERFORM 3110-FIND-MIN-ENTRY
+               VARYING WS-SCAN-IDX FROM WS-ES-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-ES-COUNT.
+           IF WS-MIN-IDX NOT = WS-ES-IDX
+               PERFORM 3120-SWAP-ENTRIES
+           END-IF.
+       3100-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       3110-FIND-MIN-ENTRY.
+           IF WS-ES-BATCH-NBR (WS-SCAN-IDX) <
+              WS-ES-BATCH-NBR (WS-MIN-IDX)
+               MOVE WS-SCAN-IDX TO WS-MIN-IDX
+           ELSE
+               IF WS-ES-BATCH-NBR (WS-SCAN-IDX) =
+                  WS-ES-BATCH-NBR (WS-MIN-IDX)
+                  AND WS-ES-CHECK-TYPE (WS-SCAN-IDX) <
+                      WS-ES-CHECK-TYPE (WS-MIN-IDX)
+                   MOVE WS-SCAN-IDX TO WS-MIN-IDX
+               END-IF
+           END-IF.
+       3110-FIND-MIN-ENTRY-EXIT.
+           EXIT.
+
+       3120-SWAP-ENTRIES.
+           MOVE WS-ES-ENTRY (WS-ES-IDX)  TO WS-SWAP-ENTRY.
+           MOVE WS-ES-ENTRY (WS-MIN-IDX) TO WS-ES-ENTRY (WS-ES-IDX).
+           MOVE WS-SE-BATCH-NBR   TO WS-ES-BATCH-NBR (WS-MIN-IDX).
+           MOVE WS-SE-CHECK-TYPE  TO WS-ES-CHECK-TYPE (WS-MIN-IDX).
+           MOVE WS-SE-BANK        TO WS-ES-BANK (WS-MIN-IDX).
+           MOVE WS-SE-ACCT        TO WS-ES-ACCT (WS-MIN-IDX).
+           MOVE WS-SE-SERIAL-NBR  TO WS-ES-SERIAL-NBR (WS-MIN-IDX).
+           MOVE WS-SE-DATE-ISSUED TO WS-ES-DATE-ISSUED (WS-MIN-IDX).
+       3120-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       4000-PRINT-ESCHEAT-TABLE.
+           MOVE ZERO   TO WS-PRIOR-BATCH-NBR.
+           MOVE SPACES TO WS-PRIOR-CHECK-TYPE.
+           PERFORM 4100-PRINT-ONE-ENTRY
+               VARYING WS-ES-IDX FROM 1 BY 1
+               UNTIL WS-ES-IDX > WS-ES-COUNT.
+       4000-PRINT-ESCHEAT-TABLE-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           IF WS-ES-BATCH-NBR (WS-ES-IDX) NOT = WS-PRIOR-BATCH-NBR
+              OR WS-ES-CHECK-TYPE (WS-ES-IDX) NOT = WS-PRIOR-CHECK-TYPE
+               MOVE WS-ES-BATCH-NBR (WS-ES-IDX) TO WS-GHL-BATCH-NBR
+               MOVE WS-ES-CHECK-TYPE (WS-ES-IDX) TO WS-GHL-CHECK-TYPE
+               WRITE ESCHEAT-RPT-LINE FROM WS-GROUP-HEADING-LINE
+               MOVE WS-ES-BATCH-NBR (WS-ES-IDX)
+                   TO WS-PRIOR-BATCH-NBR
+               MOVE WS-ES-CHECK-TYPE (WS-ES-IDX)
+                   TO WS-PRIOR-CHECK-TYPE
+           END-IF.
+           MOVE WS-ES-BANK (WS-ES-IDX)        TO WS-DL-BANK.
+           MOVE WS-ES-ACCT (WS-ES-IDX)        TO WS-DL-ACCT.
+           MOVE WS-ES-SERIAL-NBR (WS-ES-IDX)  TO WS-DL-SERIAL-NBR.
+           MOVE WS-ES-DATE-ISSUED (WS-ES-IDX) TO WS-DL-DATE-ISSUED.
+           WRITE ESCHEAT-RPT-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ESCH-PARM-FILE
+                 AR-CHECKS-FILE
+                 ESCHEAT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

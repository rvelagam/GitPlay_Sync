@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR303.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR303 lists every bank whose BCF-CONTENTS-02 OD-ACCESS-
+      * INDICATOR and ACCT-ANAL-BANK-IND switches are set to a
+      * combination this shop treats as a setup mistake: OD access
+      * turned on for a bank that has no account-analysis handling,
+      * or account-analysis (live or test) turned on for a bank with
+      * no OD access.  Either half being on without the other means
+      * OD fees have nowhere to post, or analysis has nothing to fee.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BCF-FILE          ASSIGN TO BCFFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OD-ANAL-RPT       ASSIGN TO ODANALRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BCF-FILE
+           RECORD CONTAINS 13470 CHARACTERS.
+           COPY DSDSCOLE.
+
+       FD  OD-ANAL-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  OD-ANAL-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BCF-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-BCF-EOF                        VALUE 'Y'.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                 PIC X(58)      VALUE
+               'DSDR303 - OD-ACCESS / ACCOUNT-ANALYSIS MISMATCH REPORT'.
+           05  FILLER                 PIC X(74)      VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                 PIC X(6)       VALUE 'BANK: '.
+           05  WS-EL-BANK-NO          PIC 99.
+           05  FILLER                 PIC X(4)       VALUE SPACES.
+           05  WS-EL-OD-ACCESS        PIC X(14).
+           05  FILLER                 PIC X(4)       VALUE SPACES.
+           05  WS-EL-ACCT-ANAL        PIC X(14).
+           05  FILLER                 PIC X(4)       VALUE SPACES.
+           05  WS-EL-REASON           PIC X(64).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-CHECK-BANK
+               UNTIL WS-BCF-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BCF-FILE
+                OUTPUT OD-ANAL-RPT.
+           WRITE OD-ANAL-LINE FROM WS-HEADING-LINE.
+           READ BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-CHECK-BANK.
+           IF (OD-ACCESS-BANK AND NON-ACCT-ANAL-BANK)
+              OR ((ACCT-ANAL-BANK OR ACCT-ANAL-TEST-BANK)
+                    AND NON-OD-ACCESS-BANK)
+               MOVE BCF-BANK-NO TO WS-EL-BANK-NO
+               IF OD-ACCESS-BANK
+                   MOVE 'OD ACCESS ON' TO WS-EL-OD-ACCESS
+               ELSE
+                   MOVE 'OD ACCESS OFF' TO WS-EL-OD-ACCESS
+               END-IF
+               EVALUATE TRUE
+                   WHEN ACCT-ANAL-BANK
+                       MOVE 'ANALYSIS ON' TO WS-EL-ACCT-ANAL
+                   WHEN ACCT-ANAL-TEST-BANK
+                       MOVE 'ANALYSIS TEST' TO WS-EL-ACCT-ANAL
+                   WHEN OTHER
+                       MOVE 'ANALYSIS OFF' TO WS-EL-ACCT-ANAL
+               END-EVALUATE
+               IF OD-ACCESS-BANK
+                   MOVE 'OD ACCESS WITH NO ACCOUNT ANALYSIS'
+                       TO WS-EL-REASON
+               ELSE
+                   MOVE 'ACCOUNT ANALYSIS WITH NO OD ACCESS'
+                       TO WS-EL-REASON
+               END-IF
+               WRITE OD-ANAL-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
+           READ BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       2000-CHECK-BANK-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE BCF-FILE
+                 OD-ANAL-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

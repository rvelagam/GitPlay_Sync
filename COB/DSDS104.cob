@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS104.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS104 validates DSDS-H-STATUS-CODE transitions on a stream
+      * of new DSDS-H-FILE-RECORD writes before they reach the live
+      * history file.  WS-ACCT-STATUS-TABLE is primed from ACCT-HIST-
+      * FILE, a chronological extract of each account's existing
+      * DSDS-H-FILE history, so an account's real last-known status
+      * carries into this run instead of every account starting cold;
+      * it then tracks each account's last accepted status as new
+      * writes go by and checks every incoming (prior status, maint
+      * type) pair against the shop's allowed-transition table, so a
+      * maintenance transaction can no longer jump straight from
+      * DSDS-H-DELETE back to DSDS-H-OPEN without going through
+      * DSDS-H-REOPENED.  Records that pass go to VALIDATED-FILE for
+      * posting; records that fail go to REJECT-RPT with a reason.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-HIST-FILE     ASSIGN TO ACCTHIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-WRITES-FILE    ASSIGN TO NEWHFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATED-FILE     ASSIGN TO VALHFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-RPT         ASSIGN TO HSTREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-HIST-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ACCT-HIST-REC.
+           05  AH-BANK-NO              PIC 99.
+           05  AH-ACCT-ID              PIC 9(3).
+           05  AH-ACCT-NO              PIC 9(9).
+           05  AH-FILE-DATE            PIC 9(7).
+           05  AH-STATUS-CODE          PIC 9(3).
+
+       FD  NEW-WRITES-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  VALIDATED-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+       01  VALIDATED-RECORD           PIC X(1600).
+
+       FD  REJECT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REJECT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-HIST-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-HIST-EOF                         VALUE 'Y'.
+           05  WS-NEW-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-NEW-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-VALID-SW             PIC X          VALUE 'N'.
+               88  WS-VALID-TRANS                     VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-ACCT-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-ACCT-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-RULE-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-ACCT-STATUS-TABLE.
+           05  WS-AS-ENTRY             OCCURS 5000 TIMES.
+               10  WS-AS-BANK-NO       PIC 99.
+               10  WS-AS-ACCT-ID       PIC 9(3).
+               10  WS-AS-ACCT-NO       PIC 9(9).
+               10  WS-AS-LAST-STATUS   PIC 9(3).
+
+       01  WS-PRIOR-STATUS             PIC 9(3).
+       01  WS-EXPECTED-STATUS          PIC 9(3).
+
+      * Allowed (prior status, maint type) -> new status transitions.
+      * 000 in the prior-status column means "no history yet".
+       01  WS-TRANSITION-CONSTANTS.
+           05  FILLER  PIC 9(9)  VALUE 000001010.
+           05  FILLER  PIC 9(9)  VALUE 000101010.
+           05  FILLER  PIC 9(9)  VALUE 010005010.
+           05  FILLER  PIC 9(9)  VALUE 010105010.
+           05  FILLER  PIC 9(9)  VALUE 010007020.
+           05  FILLER  PIC 9(9)  VALUE 020005020.
+           05  FILLER  PIC 9(9)  VALUE 020105020.
+           05  FILLER  PIC 9(9)  VALUE 020003010.
+           05  FILLER  PIC 9(9)  VALUE 020009255.
+           05  FILLER  PIC 9(9)  VALUE 020109255.
+           05  FILLER  PIC 9(9)  VALUE 255003010.
+
+       01  WS-TRANSITION-TABLE REDEFINES WS-TRANSITION-CONSTANTS.
+           05  WS-TR-ENTRY             OCCURS 11 TIMES.
+               10  WS-TR-PRIOR-STATUS  PIC 9(3).
+               10  WS-TR-MAINT-TYPE    PIC 9(3).
+               10  WS-TR-NEW-STATUS    PIC 9(3).
+
+       01  WS-REJECT-LAYOUT.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-RL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-ID:  '.
+           05  WS-RL-ACCT-ID           PIC 9(3).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-RL-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  WS-RL-REASON            PIC X(50).
+           05  FILLER                  PIC X(29)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-VALIDATE-WRITE
+               UNTIL WS-NEW-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ACCT-HIST-FILE
+                       NEW-WRITES-FILE
+                OUTPUT VALIDATED-FILE
+                       REJECT-RPT.
+           READ ACCT-HIST-FILE
+               AT END MOVE 'Y' TO WS-HIST-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-ACCT-STATUS-TABLE
+               UNTIL WS-HIST-EOF.
+           READ NEW-WRITES-FILE
+               AT END MOVE 'Y' TO WS-NEW-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-ACCT-STATUS-TABLE.
+           PERFORM 1110-FIND-HIST-ACCT-ENTRY.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE WS-ACCT-COUNT TO WS-ACCT-IDX
+               MOVE AH-BANK-NO TO WS-AS-BANK-NO (WS-ACCT-IDX)
+               MOVE AH-ACCT-ID TO WS-AS-ACCT-ID (WS-ACCT-IDX)
+               MOVE AH-ACCT-NO TO WS-AS-ACCT-NO (WS-ACCT-IDX)
+           END-IF.
+           MOVE AH-STATUS-CODE TO WS-AS-LAST-STATUS (WS-ACCT-IDX).
+           READ ACCT-HIST-FILE
+               AT END MOVE 'Y' TO WS-HIST-EOF-SW
+           END-READ.
+       1100-LOAD-ACCT-STATUS-TABLE-EXIT.
+           EXIT.
+
+       1110-FIND-HIST-ACCT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 1120-SCAN-HIST-ACCT-TABLE
+               VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-ACCT-IDX
+           END-IF.
+       1110-FIND-HIST-ACCT-ENTRY-EXIT.
+           EXIT.
+
+       1120-SCAN-HIST-ACCT-TABLE.
+           IF AH-BANK-NO = WS-AS-BANK-NO (WS-ACCT-IDX)
+              AND AH-ACCT-ID = WS-AS-ACCT-ID (WS-ACCT-IDX)
+              AND AH-ACCT-NO = WS-AS-ACCT-NO (WS-ACCT-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       1120-SCAN-HIST-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2000-VALIDATE-WRITE.
+           IF NOT DSDS-H-EOF
+               PERFORM 2100-FIND-ACCT-STATUS
+               IF WS-FOUND
+                   MOVE WS-AS-LAST-STATUS (WS-ACCT-IDX)
+                       TO WS-PRIOR-STATUS
+               ELSE
+                   MOVE ZERO TO WS-PRIOR-STATUS
+               END-IF
+               PERFORM 2200-CHECK-TRANSITION
+               IF WS-VALID-TRANS
+                   MOVE DSDS-H-FILE-RECORD TO VALIDATED-RECORD
+                   WRITE VALIDATED-RECORD
+                   PERFORM 2300-UPDATE-ACCT-STATUS
+               ELSE
+                   PERFORM 2400-WRITE-REJECT
+               END-IF
+           END-IF.
+           READ NEW-WRITES-FILE
+               AT END MOVE 'Y' TO WS-NEW-EOF-SW
+           END-READ.
+       2000-VALIDATE-WRITE-EXIT.
+           EXIT.
+
+       2100-FIND-ACCT-STATUS.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-ACCT-TABLE
+               VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-ACCT-IDX
+           END-IF.
+       2100-FIND-ACCT-STATUS-EXIT.
+           EXIT.
+
+       2110-SCAN-ACCT-TABLE.
+           IF DSDS-H-BANK-NO = WS-AS-BANK-NO (WS-ACCT-IDX)
+              AND DSDS-H-ACCT-ID = WS-AS-ACCT-ID (WS-ACCT-IDX)
+              AND DSDS-H-ACCT-NO = WS-AS-ACCT-NO (WS-ACCT-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-ACCT-TABLE-EXIT.
+           EXIT.
+
+       2200-CHECK-TRANSITION.
+           MOVE 'N' TO WS-VALID-SW.
+           MOVE ZERO TO WS-EXPECTED-STATUS.
+           PERFORM 2210-SCAN-TRANSITION-TABLE
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > 11.
+           IF WS-EXPECTED-STATUS = DSDS-H-STATUS-CODE
+              AND WS-EXPECTED-STATUS NOT = ZERO
+               MOVE 'Y' TO WS-VALID-SW
+           END-IF.
+       2200-CHECK-TRANSITION-EXIT.
+           EXIT.
+
+       2210-SCAN-TRANSITION-TABLE.
+           IF WS-TR-PRIOR-STATUS (WS-RULE-IDX) = WS-PRIOR-STATUS
+              AND WS-TR-MAINT-TYPE (WS-RULE-IDX) =
+                  DSDS-H-MAINT-TYPE
+               MOVE WS-TR-NEW-STATUS (WS-RULE-IDX)
+                   TO WS-EXPECTED-STATUS
+           END-IF.
+       2210-SCAN-TRANSITION-TABLE-EXIT.
+           EXIT.
+
+       2300-UPDATE-ACCT-STATUS.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE WS-ACCT-COUNT TO WS-ACCT-IDX
+               MOVE DSDS-H-BANK-NO TO WS-AS-BANK-NO (WS-ACCT-IDX)
+               MOVE DSDS-H-ACCT-ID TO WS-AS-ACCT-ID (WS-ACCT-IDX)
+               MOVE DSDS-H-ACCT-NO TO WS-AS-ACCT-NO (WS-ACCT-IDX)
+           END-IF.
+           MOVE DSDS-H-STATUS-CODE
+               TO WS-AS-LAST-STATUS (WS-ACCT-IDX).
+       2300-UPDATE-ACCT-STATUS-EXIT.
+           EXIT.
+
+       2400-WRITE-REJECT.
+           MOVE DSDS-H-BANK-NO TO WS-RL-BANK-NO.
+           MOVE DSDS-H-ACCT-ID TO WS-RL-ACCT-ID.
+           MOVE DSDS-H-ACCT-NO TO WS-RL-ACCT-NO.
+           MOVE 'ILLEGAL STATUS TRANSITION FOR MAINT TYPE'
+               TO WS-RL-REASON.
+           WRITE REJECT-LINE FROM WS-REJECT-LAYOUT.
+       2400-WRITE-REJECT-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCT-HIST-FILE
+                 NEW-WRITES-FILE
+                 VALIDATED-FILE
+                 REJECT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

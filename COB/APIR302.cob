@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       APIR302.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * APIR302 lists AMS operators who haven't signed on in more
+      * than 90 days, grouped by OI-BANK-NUMBER, so security can
+      * review and deactivate stale IDs (see AMS-OPERATOR-INFO-LIST
+      * in APICPYA -- OI-LAST-LOGON-DATE) ahead of an audit instead
+      * of after one.  Qualifying operators are collected into a
+      * table, sorted by bank number, and printed under one heading
+      * line per bank.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDLE-PARM-FILE    ASSIGN TO IDLEPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPERATOR-FILE     ASSIGN TO AMSOPER
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IDLE-RPT          ASSIGN TO IDLERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDLE-PARM-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+       01  IDLE-PARM-REC.
+           05  IP-CURR-DATE            PIC 9(7).
+
+       FD  OPERATOR-FILE
+           RECORD CONTAINS 300 CHARACTERS.
+           COPY APICPYA.
+
+       FD  IDLE-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  IDLE-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-OPER-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-OPER-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-IDLE-SW              PIC X          VALUE 'N'.
+               88  WS-IDLE                            VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+
+       01  WS-IDLE-LIMIT-DAYS          PIC S9(5)      VALUE +90
+                                                       COMP SYNC.
+
+       01  WS-EPOCH-YR                 PIC 9(4)       VALUE ZERO.
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-CURR-ABS-DAY             PIC S9(9)      COMP SYNC.
+       01  WS-AGE-DAYS                 PIC S9(9)      COMP SYNC.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-DAY               PIC 9(3).
+
+       01  WS-SUBSCRIPTS.
+           05  WS-IDLE-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-IDLE-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SCAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MIN-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PRIOR-BANK           PIC 9(3)       VALUE ZERO.
+
+       01  WS-IDLE-TABLE.
+           05  WS-IT-ENTRY             OCCURS 2000 TIMES.
+               10  WS-IT-BANK          PIC 9(3).
+               10  WS-IT-OPERATOR      PIC 9(5).
+               10  WS-IT-NAME          PIC X(40).
+               10  WS-IT-LOGON-DATE    PIC 9(7).
+               10  WS-IT-IDLE-DAYS     PIC S9(9)      COMP SYNC.
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SE-BANK              PIC 9(3).
+           05  WS-SE-OPERATOR          PIC 9(5).
+           05  WS-SE-NAME              PIC X(40).
+           05  WS-SE-LOGON-DATE        PIC 9(7).
+           05  WS-SE-IDLE-DAYS         PIC S9(9)      COMP SYNC.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(42)      VALUE
+               'APIR302 - IDLE OPERATOR DEACTIVATION LIST'.
+           05  FILLER                  PIC X(90)      VALUE SPACES.
+
+       01  WS-BANK-HEADING-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BHL-BANK             PIC 9(3).
+           05  FILLER                  PIC X(123)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'OPERATOR:  '.
+           05  WS-DL-OPERATOR          PIC 9(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'NAME: '.
+           05  WS-DL-NAME              PIC X(40).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(15)      VALUE
+               'LAST LOGON:    '.
+           05  WS-DL-LOGON-DATE        PIC 9(7).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'IDLE DAYS: '.
+           05  WS-DL-IDLE-DAYS         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(5)       VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-OPERATOR
+                   UNTIL WS-OPER-EOF
+               PERFORM 3000-SORT-IDLE-TABLE
+               PERFORM 4000-PRINT-IDLE-TABLE
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  IDLE-PARM-FILE
+                       OPERATOR-FILE
+                OUTPUT IDLE-RPT.
+           WRITE IDLE-RPT-LINE FROM WS-HEADING-LINE.
+           READ IDLE-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'APIR302 - IDLE-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE IP-CURR-DATE TO WS-DATE-WORK
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS TO WS-CURR-ABS-DAY
+               READ OPERATOR-FILE
+                   AT END MOVE 'Y' TO WS-OPER-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-OPERATOR.
+           MOVE 'N' TO WS-IDLE-SW.
+           IF OI-LAST-LOGON-DATE = ZERO
+               MOVE 'Y' TO WS-IDLE-SW
+               MOVE ZERO TO WS-AGE-DAYS
+           ELSE
+               MOVE OI-LAST-LOGON-DATE TO WS-DATE-WORK
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               COMPUTE WS-AGE-DAYS = WS-CURR-ABS-DAY - WS-ABS-DAYS
+               IF WS-AGE-DAYS > WS-IDLE-LIMIT-DAYS
+                   MOVE 'Y' TO WS-IDLE-SW
+               END-IF
+           END-IF.
+           IF WS-IDLE
+               PERFORM 2300-ADD-IDLE-ENTRY
+           END-IF.
+           READ OPERATOR-FILE
+               AT END MOVE 'Y' TO WS-OPER-EOF-SW
+           END-READ.
+       2000-PROCESS-OPERATOR-EXIT.
+           EXIT.
+
+      * Converts a modified-Julian (YYYYDDD) date into an absolute
+      * day count from 2000-01-01, the same convention DSDS105 uses,
+      * so ages can be compared across a year boundary.
+       2200-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 2210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           ADD WS-DW-DAY TO WS-ABS-DAYS.
+       2200-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       2210-COUNT-YEAR-DAYS.
+           PERFORM 2220-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       2210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+       2220-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2220-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2300-ADD-IDLE-ENTRY.
+           ADD 1 TO WS-IDLE-COUNT.
+           MOVE OI-BANK-NUMBER      TO WS-IT-BANK (WS-IDLE-COUNT).
+           MOVE OI-OPERATOR-KEY     TO WS-IT-OPERATOR (WS-IDLE-COUNT).
+           MOVE OI-FULL-NAME        TO WS-IT-NAME (WS-IDLE-COUNT).
+           MOVE OI-LAST-LOGON-DATE  TO WS-IT-LOGON-DATE (WS-IDLE-COUNT).
+           MOVE WS-AGE-DAYS         TO WS-IT-IDLE-DAYS (WS-IDLE-COUNT).
+       2300-ADD-IDLE-ENTRY-EXIT.
+           EXIT.
+
+      * Straight selection sort on WS-IT-BANK -- the idle-operator
+      * table is small enough that a SORT step isn't worth the extra
+      * work file, matching the approach in DSDR305.
+       3000-SORT-IDLE-TABLE.
+           PERFORM 3100-SORT-ONE-PASS
+               VARYING WS-IDLE-IDX FROM 1 BY 1
+               UNTIL WS-IDLE-IDX >= WS-IDLE-COUNT.
+       3000-SORT-IDLE-TABLE-EXIT.
+           EXIT.
+
+       3100-SORT-ONE-PASS.
+           MOVE WS-IDLE-IDX TO WS-MIN-IDX.
+           PERFORM 3110-FIND-MIN-ENTRY
+               VARYING WS-SCAN-IDX FROM WS-IDLE-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-IDLE-COUNT.
+           IF WS-MIN-IDX NOT = WS-IDLE-IDX
+               PERFORM 3120-SWAP-ENTRIES
+           END-IF.
+       3100-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       3110-FIND-MIN-ENTRY.
+           IF WS-IT-BANK (WS-SCAN-IDX) < WS-IT-BANK (WS-MIN-IDX)
+               MOVE WS-SCAN-IDX TO WS-MIN-IDX
+           END-IF.
+       3110-FIND-MIN-ENTRY-EXIT.
+           EXIT.
+
+       3120-SWAP-ENTRIES.
+           MOVE WS-IT-ENTRY (WS-IDLE-IDX)  TO WS-SWAP-ENTRY.
+           MOVE WS-IT-ENTRY (WS-MIN-IDX)   TO WS-IT-ENTRY (WS-IDLE-IDX).
+           MOVE WS-SE-BANK          TO WS-IT-BANK (WS-MIN-IDX).
+           MOVE WS-SE-OPERATOR      TO WS-IT-OPERATOR (WS-MIN-IDX).
+           MOVE WS-SE-NAME          TO WS-IT-NAME (WS-MIN-IDX).
+           MOVE WS-SE-LOGON-DATE    TO WS-IT-LOGON-DATE (WS-MIN-IDX).
+           MOVE WS-SE-IDLE-DAYS     TO WS-IT-IDLE-DAYS (WS-MIN-IDX).
+       3120-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       4000-PRINT-IDLE-TABLE.
+           MOVE ZERO TO WS-PRIOR-BANK.
+           PERFORM 4100-PRINT-ONE-ENTRY
+               VARYING WS-IDLE-IDX FROM 1 BY 1
+               UNTIL WS-IDLE-IDX > WS-IDLE-COUNT.
+       4000-PRINT-IDLE-TABLE-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           IF WS-IT-BANK (WS-IDLE-IDX) NOT = WS-PRIOR-BANK
+               MOVE WS-IT-BANK (WS-IDLE-IDX) TO WS-BHL-BANK
+               WRITE IDLE-RPT-LINE FROM WS-BANK-HEADING-LINE
+               MOVE WS-IT-BANK (WS-IDLE-IDX) TO WS-PRIOR-BANK
+           END-IF.
+           MOVE WS-IT-OPERATOR (WS-IDLE-IDX)   TO WS-DL-OPERATOR.
+           MOVE WS-IT-NAME (WS-IDLE-IDX)       TO WS-DL-NAME.
+           MOVE WS-IT-LOGON-DATE (WS-IDLE-IDX) TO WS-DL-LOGON-DATE.
+           MOVE WS-IT-IDLE-DAYS (WS-IDLE-IDX)  TO WS-DL-IDLE-DAYS.
+           WRITE IDLE-RPT-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE IDLE-PARM-FILE
+                 OPERATOR-FILE
+                 IDLE-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR305.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR305 is the account-history inquiry report.  Given a bank
+      * number and account ID/account number on INQUIRY-PARM-FILE, it
+      * pulls every DSDS-H-FILE-RECORD entry for that account, puts
+      * them in DSDS-H-MAINT-DATE order, and prints a timeline with
+      * the maintenance type spelled out, so account research doesn't
+      * need a file browser and a decoder ring for DSDS-H-MAINT-TYPE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-PARM-FILE  ASSIGN TO HISTPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DSDS-H-FILE        ASSIGN TO DSDSHFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-RPT        ASSIGN TO HISTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-PARM-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+       01  INQUIRY-PARM-REC.
+           05  IP-BANK-NO             PIC 99.
+           05  IP-ACCT-ID             PIC 9(3).
+           05  IP-ACCT-NO             PIC 9(9).
+
+       FD  DSDS-H-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  HISTORY-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HISTORY-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-HFILE-EOF-SW         PIC X          VALUE 'N'.
+               88  WS-HFILE-EOF                       VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-HIST-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-HIST-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MIN-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SCAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY           OCCURS 500 TIMES.
+               10  WS-HT-MAINT-DATE    PIC 9(7).
+               10  WS-HT-MAINT-TYPE    PIC 9(3).
+               10  WS-HT-STATUS-CODE   PIC 9(3).
+               10  WS-HT-FILE-DATE     PIC 9(7).
+
+       01  WS-HIST-SWAP-ENTRY.
+           05  WS-SWAP-MAINT-DATE      PIC 9(7).
+           05  WS-SWAP-MAINT-TYPE      PIC 9(3).
+           05  WS-SWAP-STATUS-CODE     PIC 9(3).
+           05  WS-SWAP-FILE-DATE       PIC 9(7).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(40)      VALUE
+               'DSDR305 - ACCOUNT HISTORY INQUIRY REPORT'.
+           05  FILLER                  PIC X(92)      VALUE SPACES.
+
+       01  WS-ACCT-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-AL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-ID:  '.
+           05  WS-AL-ACCT-ID           PIC 9(3).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-AL-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(90)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(11)      VALUE
+               'MAINT DATE:'.
+           05  WS-DL-MAINT-DATE        PIC 9(7).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'TYPE: '.
+           05  WS-DL-MAINT-TYPE        PIC X(20).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE
+               'STATUS: '.
+           05  WS-DL-STATUS            PIC X(9).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'FILE DATE: '.
+           05  WS-DL-FILE-DATE         PIC 9(7).
+           05  FILLER                  PIC X(41)      VALUE SPACES.
+
+       01  WS-NONE-FOUND-LINE          PIC X(132)     VALUE
+           '   NO HISTORY FOUND FOR THIS ACCOUNT'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-LOAD-HISTORY
+                   UNTIL WS-HFILE-EOF
+           END-IF.
+           PERFORM 3000-SORT-HISTORY.
+           PERFORM 4000-PRINT-HISTORY.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  INQUIRY-PARM-FILE
+                       DSDS-H-FILE
+                OUTPUT HISTORY-RPT.
+           WRITE HISTORY-LINE FROM WS-HEADING-LINE.
+           READ INQUIRY-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'DSDR305 - INQUIRY-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE IP-BANK-NO  TO WS-AL-BANK-NO
+               MOVE IP-ACCT-ID  TO WS-AL-ACCT-ID
+               MOVE IP-ACCT-NO  TO WS-AL-ACCT-NO
+               WRITE HISTORY-LINE FROM WS-ACCT-LINE
+               READ DSDS-H-FILE
+                   AT END MOVE 'Y' TO WS-HFILE-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-LOAD-HISTORY.
+           IF NOT DSDS-H-EOF
+              AND DSDS-H-BANK-NO = IP-BANK-NO
+              AND DSDS-H-ACCT-ID = IP-ACCT-ID
+              AND DSDS-H-ACCT-NO = IP-ACCT-NO
+               PERFORM 2100-ADD-HISTORY-ENTRY
+           END-IF.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-HFILE-EOF-SW
+           END-READ.
+       2000-LOAD-HISTORY-EXIT.
+           EXIT.
+
+       2100-ADD-HISTORY-ENTRY.
+           ADD 1 TO WS-HIST-COUNT.
+           MOVE DSDS-H-MAINT-DATE
+               TO WS-HT-MAINT-DATE (WS-HIST-COUNT).
+           MOVE DSDS-H-MAINT-TYPE
+               TO WS-HT-MAINT-TYPE (WS-HIST-COUNT).
+           MOVE DSDS-H-STATUS-CODE
+               TO WS-HT-STATUS-CODE (WS-HIST-COUNT).
+           MOVE DSDS-H-FILE-DATE
+               TO WS-HT-FILE-DATE (WS-HIST-COUNT).
+       2100-ADD-HISTORY-ENTRY-EXIT.
+           EXIT.
+
+      * Straight selection sort on WS-HT-MAINT-DATE -- the history
+      * table is small enough per account that a SORT step isn't
+      * worth the extra work file.
+       3000-SORT-HISTORY.
+           PERFORM 3100-SORT-ONE-PASS
+               VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX >= WS-HIST-COUNT.
+       3000-SORT-HISTORY-EXIT.
+           EXIT.
+
+       3100-SORT-ONE-PASS.
+           MOVE WS-HIST-IDX TO WS-MIN-IDX.
+           PERFORM 3110-FIND-MIN-ENTRY
+               VARYING WS-SCAN-IDX FROM WS-HIST-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-HIST-COUNT.
+           IF WS-MIN-IDX NOT = WS-HIST-IDX
+               PERFORM 3120-SWAP-ENTRIES
+           END-IF.
+       3100-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       3110-FIND-MIN-ENTRY.
+           IF WS-HT-MAINT-DATE (WS-SCAN-IDX) <
+              WS-HT-MAINT-DATE (WS-MIN-IDX)
+               MOVE WS-SCAN-IDX TO WS-MIN-IDX
+           END-IF.
+       3110-FIND-MIN-ENTRY-EXIT.
+           EXIT.
+
+       3120-SWAP-ENTRIES.
+           MOVE WS-HIST-ENTRY (WS-HIST-IDX) TO WS-HIST-SWAP-ENTRY.
+           MOVE WS-HIST-ENTRY (WS-MIN-IDX)  TO
+               WS-HIST-ENTRY (WS-HIST-IDX).
+           MOVE WS-SWAP-MAINT-DATE  TO WS-HT-MAINT-DATE (WS-MIN-IDX).
+           MOVE WS-SWAP-MAINT-TYPE  TO WS-HT-MAINT-TYPE (WS-MIN-IDX).
+           MOVE WS-SWAP-STATUS-CODE TO WS-HT-STATUS-CODE (WS-MIN-IDX).
+           MOVE WS-SWAP-FILE-DATE   TO WS-HT-FILE-DATE (WS-MIN-IDX).
+       3120-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       4000-PRINT-HISTORY.
+           IF WS-HIST-COUNT = ZERO
+               WRITE HISTORY-LINE FROM WS-NONE-FOUND-LINE
+           ELSE
+               PERFORM 4100-PRINT-ONE-ENTRY
+                   VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-HIST-COUNT
+           END-IF.
+       4000-PRINT-HISTORY-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           MOVE WS-HT-MAINT-DATE (WS-HIST-IDX) TO WS-DL-MAINT-DATE.
+           MOVE WS-HT-FILE-DATE (WS-HIST-IDX)  TO WS-DL-FILE-DATE.
+           EVALUATE WS-HT-MAINT-TYPE (WS-HIST-IDX)
+               WHEN 001  MOVE 'CREATED'          TO WS-DL-MAINT-TYPE
+               WHEN 003  MOVE 'REOPENED'         TO WS-DL-MAINT-TYPE
+               WHEN 005  MOVE 'UPDATED'          TO WS-DL-MAINT-TYPE
+               WHEN 007  MOVE 'CLOSED'           TO WS-DL-MAINT-TYPE
+               WHEN 009  MOVE 'DELETED'          TO WS-DL-MAINT-TYPE
+               WHEN 101  MOVE 'ADDED'            TO WS-DL-MAINT-TYPE
+               WHEN 105  MOVE 'CHANGED'          TO WS-DL-MAINT-TYPE
+               WHEN 109  MOVE 'REMOVED'          TO WS-DL-MAINT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN'                TO WS-DL-MAINT-TYPE
+           END-EVALUATE.
+           EVALUATE WS-HT-STATUS-CODE (WS-HIST-IDX)
+               WHEN 010  MOVE 'OPEN'             TO WS-DL-STATUS
+               WHEN 020  MOVE 'CLOSED'           TO WS-DL-STATUS
+               WHEN 255  MOVE 'DELETED'          TO WS-DL-STATUS
+               WHEN OTHER
+                   MOVE 'UNKNOWN'                TO WS-DL-STATUS
+           END-EVALUATE.
+           WRITE HISTORY-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE INQUIRY-PARM-FILE
+                 DSDS-H-FILE
+                 HISTORY-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ARR303.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * ARR303 reconciles AR-ON-MICR (see CDCBKCTL's AR-CHECKS) against
+      * PRESENTED-ITEM-FILE, the daily presented-item feed.  AR-CHECKS
+      * is loaded into a table; any row marked AR-ON-MICR whose AR-
+      * DATE-PAID is still the unset sentinel and whose AR-DATE-ISSUED
+      * is older than RECON-PARM-FILE's normal-clearing-window
+      * threshold is flagged as not cleared within the window.
+      * Separately, every PRESENTED-ITEM-FILE record is looked up
+      * against the same table by bank/account/serial number, and any
+      * that doesn't match an AR-CHECKS row is flagged as unmatched --
+      * either case today only surfaces when a customer calls.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-PARM-FILE     ASSIGN TO RECONPRM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AR-CHECKS-FILE      ASSIGN TO ARCHECKS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRESENTED-ITEM-FILE ASSIGN TO PRESITEM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-RPT           ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-PARM-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  RECON-PARM-REC.
+           05  RP-CURR-DATE            PIC X(10).
+           05  RP-WINDOW-DAYS          PIC 9(5).
+
+       FD  AR-CHECKS-FILE
+           RECORD CONTAINS 186 CHARACTERS.
+           COPY CDCBKCTL.
+
+       FD  PRESENTED-ITEM-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       01  PRESENTED-ITEM-REC.
+           05  PI-BANK                 PIC 9(3).
+           05  PI-ACCT                 PIC 9(9).
+           05  PI-SERIAL-NBR           PIC 9(9).
+           05  PI-PRESENTED-DATE       PIC X(10).
+
+       FD  RECON-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-AR-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-AR-EOF                          VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-PI-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-PI-EOF                          VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+
+       01  WS-UNSET-DATE-PAID          PIC X(10)      VALUE
+           '0001-01-01'.
+
+       01  WS-EPOCH-YR                 PIC 9(4)       VALUE ZERO.
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-CURR-ABS-DAY             PIC S9(9)      COMP SYNC.
+       01  WS-WINDOW-DAYS              PIC 9(5)       VALUE ZERO.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-MONTH             PIC 9(2).
+           05  WS-DW-DAY               PIC 9(2).
+
+       01  WS-CUM-DAYS                 PIC 9(3)       VALUE ZERO.
+       01  WS-MONTH-IDX                PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-MONTH-DAYS-VALUES.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 28.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+       01  WS-MONTH-DAYS-TABLE REDEFINES WS-MONTH-DAYS-VALUES.
+           05  WS-MONTH-DAYS           PIC 9(2)       OCCURS 12 TIMES.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-AR-COUNT             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-AR-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-AR-TABLE.
+           05  WS-AR-ENTRY             OCCURS 5000 TIMES.
+               10  WS-AR-BANK          PIC 9(3).
+               10  WS-AR-ACCT          PIC 9(9).
+               10  WS-AR-SERIAL-NBR    PIC 9(9).
+               10  WS-AR-DATE-ISSUED   PIC X(10).
+               10  WS-AR-DATE-PAID     PIC X(10).
+               10  WS-AR-ON-MICR       PIC X.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(42)      VALUE
+               'ARR303 - AR-ON-MICR / PRESENTED-ITEM RECON'.
+           05  FILLER                  PIC X(90)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT              PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE 'SERIAL: '.
+           05  WS-DL-SERIAL-NBR        PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-STATUS            PIC X(30).
+           05  FILLER                  PIC X(50)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-CHECK-MICR-CLEARING
+                   VARYING WS-AR-IDX FROM 1 BY 1
+                   UNTIL WS-AR-IDX > WS-AR-COUNT
+               PERFORM 3000-CHECK-PRESENTED-ITEM
+                   UNTIL WS-PI-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RECON-PARM-FILE
+                       AR-CHECKS-FILE
+                       PRESENTED-ITEM-FILE
+                OUTPUT RECON-RPT.
+           WRITE RECON-RPT-LINE FROM WS-HEADING-LINE.
+           READ RECON-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'ARR303 - RECON-PARM-FILE IS EMPTY, RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE RP-CURR-DATE(1:4) TO WS-DW-YEAR
+               MOVE RP-CURR-DATE(6:2) TO WS-DW-MONTH
+               MOVE RP-CURR-DATE(9:2) TO WS-DW-DAY
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS TO WS-CURR-ABS-DAY
+               MOVE RP-WINDOW-DAYS TO WS-WINDOW-DAYS
+               PERFORM 1100-LOAD-AR-TABLE
+                   UNTIL WS-AR-EOF
+               READ PRESENTED-ITEM-FILE
+                   AT END MOVE 'Y' TO WS-PI-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-AR-TABLE.
+           READ AR-CHECKS-FILE
+               AT END MOVE 'Y' TO WS-AR-EOF-SW
+           END-READ.
+           IF NOT WS-AR-EOF
+               ADD 1 TO WS-AR-COUNT
+               MOVE AR-BANK          TO WS-AR-BANK (WS-AR-COUNT)
+               MOVE AR-ACCT          TO WS-AR-ACCT (WS-AR-COUNT)
+               MOVE AR-SERIAL-NBR    TO WS-AR-SERIAL-NBR (WS-AR-COUNT)
+               MOVE AR-DATE-ISSUED   TO WS-AR-DATE-ISSUED (WS-AR-COUNT)
+               MOVE AR-DATE-PAID     TO WS-AR-DATE-PAID (WS-AR-COUNT)
+               MOVE AR-ON-MICR       TO WS-AR-ON-MICR (WS-AR-COUNT)
+           END-IF.
+       1100-LOAD-AR-TABLE-EXIT.
+           EXIT.
+
+       2000-CHECK-MICR-CLEARING.
+           IF WS-AR-ON-MICR (WS-AR-IDX) = 'Y'
+              AND WS-AR-DATE-PAID (WS-AR-IDX) = WS-UNSET-DATE-PAID
+               MOVE WS-AR-DATE-ISSUED (WS-AR-IDX)(1:4) TO WS-DW-YEAR
+               MOVE WS-AR-DATE-ISSUED (WS-AR-IDX)(6:2) TO WS-DW-MONTH
+               MOVE WS-AR-DATE-ISSUED (WS-AR-IDX)(9:2) TO WS-DW-DAY
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               IF WS-CURR-ABS-DAY - WS-ABS-DAYS > WS-WINDOW-DAYS
+                   PERFORM 2300-PRINT-NOT-CLEARED
+               END-IF
+           END-IF.
+       2000-CHECK-MICR-CLEARING-EXIT.
+           EXIT.
+
+      * Converts a YYYY-MM-DD date into an absolute day count from
+      * 2000-01-01 -- see ARR301 for the same conversion.
+       2200-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 2210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           PERFORM 2230-DETERMINE-LEAP-YEAR.
+           MOVE 28 TO WS-MONTH-DAYS (2).
+           IF WS-LEAP-YEAR
+               MOVE 29 TO WS-MONTH-DAYS (2)
+           END-IF.
+           MOVE ZERO TO WS-CUM-DAYS.
+           PERFORM 2240-ADD-MONTH-DAYS
+               VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > WS-DW-MONTH - 1.
+           ADD WS-CUM-DAYS TO WS-ABS-DAYS.
+           ADD WS-DW-DAY   TO WS-ABS-DAYS.
+       2200-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       2210-COUNT-YEAR-DAYS.
+           MOVE WS-EPOCH-YR TO WS-DAYS-IN-YEAR.
+           PERFORM 2230-DETERMINE-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       2210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+      * A year is a leap year when divisible by 4 and, if also
+      * divisible by 100, only when divisible by 400 as well.
+       2230-DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2230-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2240-ADD-MONTH-DAYS.
+           ADD WS-MONTH-DAYS (WS-MONTH-IDX) TO WS-CUM-DAYS.
+       2240-ADD-MONTH-DAYS-EXIT.
+           EXIT.
+
+       2300-PRINT-NOT-CLEARED.
+           MOVE WS-AR-BANK (WS-AR-IDX)       TO WS-DL-BANK.
+           MOVE WS-AR-ACCT (WS-AR-IDX)       TO WS-DL-ACCT.
+           MOVE WS-AR-SERIAL-NBR (WS-AR-IDX) TO WS-DL-SERIAL-NBR.
+           MOVE 'NOT CLEARED WITHIN WINDOW'  TO WS-DL-STATUS.
+           WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE.
+       2300-PRINT-NOT-CLEARED-EXIT.
+           EXIT.
+
+       3000-CHECK-PRESENTED-ITEM.
+           PERFORM 3100-FIND-AR-MATCH.
+           IF NOT WS-FOUND
+               PERFORM 3200-PRINT-UNMATCHED-ITEM
+           END-IF.
+           READ PRESENTED-ITEM-FILE
+               AT END MOVE 'Y' TO WS-PI-EOF-SW
+           END-READ.
+       3000-CHECK-PRESENTED-ITEM-EXIT.
+           EXIT.
+
+       3100-FIND-AR-MATCH.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 3110-SCAN-AR-TABLE
+               VARYING WS-AR-IDX FROM 1 BY 1
+               UNTIL WS-AR-IDX > WS-AR-COUNT
+                  OR WS-FOUND.
+       3100-FIND-AR-MATCH-EXIT.
+           EXIT.
+
+       3110-SCAN-AR-TABLE.
+           IF WS-AR-BANK (WS-AR-IDX) = PI-BANK
+              AND WS-AR-ACCT (WS-AR-IDX) = PI-ACCT
+              AND WS-AR-SERIAL-NBR (WS-AR-IDX) = PI-SERIAL-NBR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       3110-SCAN-AR-TABLE-EXIT.
+           EXIT.
+
+       3200-PRINT-UNMATCHED-ITEM.
+           MOVE PI-BANK               TO WS-DL-BANK.
+           MOVE PI-ACCT               TO WS-DL-ACCT.
+           MOVE PI-SERIAL-NBR         TO WS-DL-SERIAL-NBR.
+           MOVE 'UNMATCHED PRESENTED ITEM'  TO WS-DL-STATUS.
+           WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE.
+       3200-PRINT-UNMATCHED-ITEM-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE RECON-PARM-FILE
+                 AR-CHECKS-FILE
+                 PRESENTED-ITEM-FILE
+                 RECON-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CDR305.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CDR305 flags any bank whose CDBC-ESCHEAT-TAX-WH-PCT (see
+      * CDMSTR) falls outside a defined normal range, so a fat-
+      * fingered setup value gets caught before it affects escheatment
+      * processing at month-end.  CDHIST's CDC-BANKCTL record (UBKC-
+      * prefixed) was checked for an equivalent withholding-percentage
+      * field and carries no such field -- only CDBC-ESCHEAT-TAX-WH-
+      * PCT in CD-BANKCTL exists today -- so this report is built
+      * against that one field.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WHPCT-PARM-FILE  ASSIGN TO WHPCTPRM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CD-BANKCTL-FILE  ASSIGN TO CDBANKIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WHPCT-RPT        ASSIGN TO WHPCTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WHPCT-PARM-FILE
+           RECORD CONTAINS 18 CHARACTERS.
+       01  WHPCT-PARM-REC.
+           05  WPP-LOW-PCT             PIC SV9(9).
+           05  WPP-HIGH-PCT            PIC SV9(9).
+
+       FD  CD-BANKCTL-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+           COPY CDMSTR.
+
+       FD  WHPCT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  WHPCT-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BANK-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-BANK-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+
+       01  WS-LOW-PCT                  PIC SV9(9)     VALUE ZERO.
+       01  WS-HIGH-PCT                 PIC SV9(9)     VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(46)      VALUE
+               'CDR305 - ESCHEAT WITHHOLDING PCT EXCEPTIONS'.
+           05  FILLER                  PIC X(86)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'ESCHEAT WH: '.
+           05  WS-DL-WH-PCT            PIC -.9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-EXCEPTION         PIC X(20).
+           05  FILLER                  PIC X(68)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-BANK
+                   UNTIL WS-BANK-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  WHPCT-PARM-FILE
+                       CD-BANKCTL-FILE
+                OUTPUT WHPCT-RPT.
+           WRITE WHPCT-RPT-LINE FROM WS-HEADING-LINE.
+           READ WHPCT-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'CDR305 - WHPCT-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE WPP-LOW-PCT  TO WS-LOW-PCT
+               MOVE WPP-HIGH-PCT TO WS-HIGH-PCT
+               READ CD-BANKCTL-FILE
+                   AT END MOVE 'Y' TO WS-BANK-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BANK.
+           IF CDBC-ESCHEAT-TAX-WH-PCT < WS-LOW-PCT
+               OR CDBC-ESCHEAT-TAX-WH-PCT > WS-HIGH-PCT
+               PERFORM 2100-PRINT-EXCEPTION
+           END-IF.
+           READ CD-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-BANK-EOF-SW
+           END-READ.
+       2000-PROCESS-BANK-EXIT.
+           EXIT.
+
+       2100-PRINT-EXCEPTION.
+           MOVE CDBC-BANK-NBR             TO WS-DL-BANK.
+           MOVE CDBC-ESCHEAT-TAX-WH-PCT   TO WS-DL-WH-PCT.
+           IF CDBC-ESCHEAT-TAX-WH-PCT < WS-LOW-PCT
+               MOVE 'BELOW NORMAL RANGE' TO WS-DL-EXCEPTION
+           ELSE
+               MOVE 'ABOVE NORMAL RANGE' TO WS-DL-EXCEPTION
+           END-IF.
+           WRITE WHPCT-RPT-LINE FROM WS-DETAIL-LINE.
+       2100-PRINT-EXCEPTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE WHPCT-PARM-FILE
+                 CD-BANKCTL-FILE
+                 WHPCT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CDR301.
+       AUTHOR.           CD APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CDR301 is the 1099 eligibility pre-check step of the year-end
+      * rollover.  It reads the banks the daily cycle driver queued
+      * for year end (YECTRGR) and checks each one's CD.BANKCTL 1099
+      * indicators for a setup that would fail 1099 selection: 1099
+      * printing turned on with no minimum-interest threshold, or a
+      * sort indicator that isn't one of the two valid values.  Banks
+      * that fail get listed here so they can be fixed before the
+      * real 1099 print run instead of after.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-END-QUEUE     ASSIGN TO YECTRGR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CD-BANKCTL-FILE    ASSIGN TO CDBNKCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRE-CHECK-RPT      ASSIGN TO CD1099RP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-END-QUEUE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  YEAR-END-TRIGGER-REC.
+           05  YEC-BANK-NO            PIC 99.
+           05  YEC-YEAR-END-DATE      PIC 9(7).
+
+       FD  CD-BANKCTL-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+           COPY CDMSTR.
+
+       FD  PRE-CHECK-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRE-CHECK-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-YEC-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-YEC-EOF                         VALUE 'Y'.
+           05  WS-CDBC-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-CDBC-EOF                        VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-CDBC-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-CDBC-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-CDBC-TABLE.
+           05  WS-CDBC-ENTRY           OCCURS 100 TIMES.
+               10  WS-CDBC-T-BANK-NO   PIC S9(3)      COMP-3.
+               10  WS-CDBC-T-PRT-IND   PIC S9(1)      COMP-3.
+               10  WS-CDBC-T-SORT-IND  PIC S9(1)      COMP-3.
+               10  WS-CDBC-T-MIN-INT   PIC S9(3)V9(2) COMP-3.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(48)      VALUE
+               'CDR301 - 1099 ELIGIBILITY PRE-CHECK EXCEPTIONS'.
+           05  FILLER                  PIC X(84)      VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-EL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  WS-EL-REASON            PIC X(60).
+           05  FILLER                  PIC X(60)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-CHECK-BANK
+               UNTIL WS-YEC-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  YEAR-END-QUEUE
+                       CD-BANKCTL-FILE
+                OUTPUT PRE-CHECK-RPT.
+           WRITE PRE-CHECK-LINE FROM WS-HEADING-LINE.
+           PERFORM 1100-LOAD-CDBC-TABLE
+               UNTIL WS-CDBC-EOF.
+           READ YEAR-END-QUEUE
+               AT END MOVE 'Y' TO WS-YEC-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-CDBC-TABLE.
+           ADD 1 TO WS-CDBC-COUNT.
+           MOVE CDBC-BANK-NBR     TO WS-CDBC-T-BANK-NO (WS-CDBC-COUNT).
+           MOVE CDBC-1099-PRT-IND
+               TO WS-CDBC-T-PRT-IND (WS-CDBC-COUNT).
+           MOVE CDBC-1099-SORT-IND
+               TO WS-CDBC-T-SORT-IND (WS-CDBC-COUNT).
+           MOVE CDBC-1099-MIN-INT
+               TO WS-CDBC-T-MIN-INT (WS-CDBC-COUNT).
+           READ CD-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-CDBC-EOF-SW
+           END-READ.
+       1100-LOAD-CDBC-TABLE-EXIT.
+           EXIT.
+
+       2000-CHECK-BANK.
+           PERFORM 2100-FIND-CDBC-ENTRY.
+           IF WS-FOUND
+               PERFORM 2200-VALIDATE-1099-SETUP
+           END-IF.
+           READ YEAR-END-QUEUE
+               AT END MOVE 'Y' TO WS-YEC-EOF-SW
+           END-READ.
+       2000-CHECK-BANK-EXIT.
+           EXIT.
+
+       2100-FIND-CDBC-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-CDBC-TABLE
+               VARYING WS-CDBC-IDX FROM 1 BY 1
+               UNTIL WS-CDBC-IDX > WS-CDBC-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-CDBC-IDX
+           END-IF.
+       2100-FIND-CDBC-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-CDBC-TABLE.
+           IF YEC-BANK-NO = WS-CDBC-T-BANK-NO (WS-CDBC-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-CDBC-TABLE-EXIT.
+           EXIT.
+
+       2200-VALIDATE-1099-SETUP.
+           IF WS-CDBC-T-PRT-IND (WS-CDBC-IDX) = 1
+              AND WS-CDBC-T-MIN-INT (WS-CDBC-IDX) = ZERO
+               MOVE YEC-BANK-NO TO WS-EL-BANK-NO
+               MOVE '1099 PRINTING ON WITH NO MIN-INT THRESHOLD'
+                   TO WS-EL-REASON
+               WRITE PRE-CHECK-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
+           IF WS-CDBC-T-PRT-IND (WS-CDBC-IDX) = 1
+              AND WS-CDBC-T-SORT-IND (WS-CDBC-IDX) NOT = 1
+              AND WS-CDBC-T-SORT-IND (WS-CDBC-IDX) NOT = 2
+               MOVE YEC-BANK-NO TO WS-EL-BANK-NO
+               MOVE '1099 PRINTING ON WITH INVALID SORT INDICATOR'
+                   TO WS-EL-REASON
+               WRITE PRE-CHECK-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
+       2200-VALIDATE-1099-SETUP-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE YEAR-END-QUEUE
+                 CD-BANKCTL-FILE
+                 PRE-CHECK-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

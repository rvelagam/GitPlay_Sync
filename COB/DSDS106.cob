@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS106.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS106 generates a correcting transaction from a CHANGE-LOG-
+      * WORK entry.  REVERSAL-PARM-FILE names the account and field
+      * code to undo (plus which matching log entry, since a field
+      * can be changed more than once); this program locates that
+      * entry and writes a correcting transaction that carries the
+      * log's CLW-NEW-INFO as its old value and CLW-OLD-INFO as its
+      * new value, so applying it puts the field back the way it was
+      * without anyone re-keying the prior value by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVERSAL-PARM-FILE ASSIGN TO RVRSPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHANGE-LOG-FILE    ASSIGN TO CLOGFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CORRECTING-TXN-FILE ASSIGN TO CTXNFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REVERSAL-RPT       ASSIGN TO RVRSRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REVERSAL-PARM-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  REVERSAL-PARM-REC.
+           05  RV-BANK-NO              PIC 99.
+           05  RV-ACCT-ID              PIC 9(3).
+           05  RV-ACCT-NBR             PIC 9(9).
+           05  RV-FIELD-CODE           PIC 9(3).
+           05  RV-OCCURRENCE           PIC 9(3).
+
+       FD  CHANGE-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHANGE-LOG-WORK.
+           COPY DSDSDESC.
+
+       FD  CORRECTING-TXN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CORRECTING-TXN-RECORD       PIC X(80).
+
+       FD  REVERSAL-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REVERSAL-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CLOG-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-CLOG-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-CLOG-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-CLOG-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MATCH-COUNT          PIC 9(3)       VALUE ZERO.
+
+       01  WS-CLOG-TABLE.
+           05  WS-CL-ENTRY             OCCURS 5000 TIMES.
+               10  WS-CL-BANK-NO       PIC 99.
+               10  WS-CL-ACCT-ID       PIC 9(3).
+               10  WS-CL-ACCT-NBR      PIC 9(9).
+               10  WS-CL-FIELD-CODE    PIC 9(3).
+               10  WS-CL-OLD-INFO      PIC X(20).
+               10  WS-CL-NEW-INFO      PIC X(20).
+
+      * Byte-for-byte the same shape as CHANGE-LOG-WORK (DSDSDESC),
+      * with the old/new values swapped so the transaction restores
+      * CLW-OLD-INFO's value when it is applied.  RVX-EXTRACT-IND is
+      * set to 'R' to mark the entry as reversal-generated.
+       01  WS-CORRECTING-TXN.
+           05  RVX-BANK-NBR            PIC 9(3)       COMP-3.
+           05  RVX-ACCT-ID             PIC 9(3)       COMP-3.
+           05  RVX-ACCT-NBR            PIC 9(9)       COMP-3.
+           05  RVX-FIELD-CODE          PIC 9(3)       COMP-3.
+           05  RVX-OLD-INFO            PIC X(20).
+           05  RVX-NEW-INFO            PIC X(20).
+           05  RVX-EXTRACT-IND         PIC X          VALUE 'R'.
+           05  FILLER                  PIC X(28)      VALUE SPACES.
+
+       01  WS-REVERSAL-LAYOUT.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-RL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-ID:  '.
+           05  WS-RL-ACCT-ID           PIC 9(3).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NBR: '.
+           05  WS-RL-ACCT-NBR          PIC 9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'FLD-CODE:  '.
+           05  WS-RL-FIELD-CODE        PIC 9(3).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-RL-STATUS            PIC X(40).
+           05  FILLER                  PIC X(23)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-REQUEST
+               UNTIL WS-PARM-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  REVERSAL-PARM-FILE
+                       CHANGE-LOG-FILE
+                OUTPUT CORRECTING-TXN-FILE
+                       REVERSAL-RPT.
+           PERFORM 1100-LOAD-CHANGE-LOG-TABLE
+               UNTIL WS-CLOG-EOF.
+           READ REVERSAL-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-CHANGE-LOG-TABLE.
+           READ CHANGE-LOG-FILE
+               AT END MOVE 'Y' TO WS-CLOG-EOF-SW
+           END-READ.
+           IF NOT WS-CLOG-EOF
+               ADD 1 TO WS-CLOG-COUNT
+               MOVE CLW-BANK-NBR    TO WS-CL-BANK-NO (WS-CLOG-COUNT)
+               MOVE CLW-ACCT-ID     TO WS-CL-ACCT-ID (WS-CLOG-COUNT)
+               MOVE CLW-ACCT-NBR    TO WS-CL-ACCT-NBR (WS-CLOG-COUNT)
+               MOVE CLW-FIELD-CODE
+                   TO WS-CL-FIELD-CODE (WS-CLOG-COUNT)
+               MOVE CLW-OLD-INFO    TO WS-CL-OLD-INFO (WS-CLOG-COUNT)
+               MOVE CLW-NEW-INFO    TO WS-CL-NEW-INFO (WS-CLOG-COUNT)
+           END-IF.
+       1100-LOAD-CHANGE-LOG-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           PERFORM 2100-FIND-LOG-ENTRY.
+           IF WS-FOUND
+               PERFORM 2200-BUILD-CORRECTING-TXN
+               WRITE CORRECTING-TXN-RECORD
+               PERFORM 2300-WRITE-CONFIRM-LINE
+           ELSE
+               PERFORM 2400-WRITE-NOTFOUND-LINE
+           END-IF.
+           READ REVERSAL-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+       2100-FIND-LOG-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE ZERO TO WS-MATCH-COUNT.
+           PERFORM 2110-SCAN-CLOG-TABLE
+               VARYING WS-CLOG-IDX FROM 1 BY 1
+               UNTIL WS-CLOG-IDX > WS-CLOG-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-CLOG-IDX
+           END-IF.
+       2100-FIND-LOG-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-CLOG-TABLE.
+           IF WS-CL-BANK-NO    (WS-CLOG-IDX) = RV-BANK-NO
+              AND WS-CL-ACCT-ID  (WS-CLOG-IDX) = RV-ACCT-ID
+              AND WS-CL-ACCT-NBR (WS-CLOG-IDX) = RV-ACCT-NBR
+              AND WS-CL-FIELD-CODE (WS-CLOG-IDX) = RV-FIELD-CODE
+               ADD 1 TO WS-MATCH-COUNT
+               IF WS-MATCH-COUNT = RV-OCCURRENCE
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-IF.
+       2110-SCAN-CLOG-TABLE-EXIT.
+           EXIT.
+
+       2200-BUILD-CORRECTING-TXN.
+           MOVE WS-CL-BANK-NO    (WS-CLOG-IDX) TO RVX-BANK-NBR.
+           MOVE WS-CL-ACCT-ID    (WS-CLOG-IDX) TO RVX-ACCT-ID.
+           MOVE WS-CL-ACCT-NBR   (WS-CLOG-IDX) TO RVX-ACCT-NBR.
+           MOVE WS-CL-FIELD-CODE (WS-CLOG-IDX) TO RVX-FIELD-CODE.
+           MOVE WS-CL-NEW-INFO   (WS-CLOG-IDX) TO RVX-OLD-INFO.
+           MOVE WS-CL-OLD-INFO   (WS-CLOG-IDX) TO RVX-NEW-INFO.
+           MOVE 'R'                            TO RVX-EXTRACT-IND.
+           MOVE WS-CORRECTING-TXN TO CORRECTING-TXN-RECORD.
+       2200-BUILD-CORRECTING-TXN-EXIT.
+           EXIT.
+
+       2300-WRITE-CONFIRM-LINE.
+           MOVE RV-BANK-NO    TO WS-RL-BANK-NO.
+           MOVE RV-ACCT-ID    TO WS-RL-ACCT-ID.
+           MOVE RV-ACCT-NBR   TO WS-RL-ACCT-NBR.
+           MOVE RV-FIELD-CODE TO WS-RL-FIELD-CODE.
+           MOVE 'CORRECTING TRANSACTION GENERATED' TO WS-RL-STATUS.
+           WRITE REVERSAL-LINE FROM WS-REVERSAL-LAYOUT.
+       2300-WRITE-CONFIRM-LINE-EXIT.
+           EXIT.
+
+       2400-WRITE-NOTFOUND-LINE.
+           MOVE RV-BANK-NO    TO WS-RL-BANK-NO.
+           MOVE RV-ACCT-ID    TO WS-RL-ACCT-ID.
+           MOVE RV-ACCT-NBR   TO WS-RL-ACCT-NBR.
+           MOVE RV-FIELD-CODE TO WS-RL-FIELD-CODE.
+           MOVE 'NO MATCHING CHANGE-LOG ENTRY FOUND' TO WS-RL-STATUS.
+           WRITE REVERSAL-LINE FROM WS-REVERSAL-LAYOUT.
+       2400-WRITE-NOTFOUND-LINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE REVERSAL-PARM-FILE
+                 CHANGE-LOG-FILE
+                 CORRECTING-TXN-FILE
+                 REVERSAL-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

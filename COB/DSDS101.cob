@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS101.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS101 loads BCF-CONTENTS-04 (the 12 month-end dates plus
+      * the four quarter-end dates and the year-end date) for every
+      * bank on the BCF, given only the fiscal year, so nobody has to
+      * key 17 modified-Julian dates by hand at year setup.  All BCF
+      * dates are modified Julian, format YYYYDDD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-PARM-FILE     ASSIGN TO YEARPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BCF-IN-FILE        ASSIGN TO BCFFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BCF-OUT-FILE       ASSIGN TO BCFOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-PARM-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01  YEAR-PARM-REC              PIC 9(4).
+
+       FD  BCF-IN-FILE
+           RECORD CONTAINS 13470 CHARACTERS.
+           COPY DSDSCOLE.
+
+       FD  BCF-OUT-FILE
+           RECORD CONTAINS 13470 CHARACTERS.
+       01  BCF-OUT-REC                PIC X(13470).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BCF-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-BCF-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW         PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                       VALUE 'Y'.
+           05  WS-LEAP-SW             PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                      VALUE 'Y'.
+
+       01  WS-FISCAL-YEAR              PIC 9(4)      VALUE ZERO.
+       01  WS-YEAR-REM-4               PIC 9(4)      VALUE ZERO.
+       01  WS-YEAR-REM-100             PIC 9(4)      VALUE ZERO.
+       01  WS-YEAR-REM-400             PIC 9(4)      VALUE ZERO.
+       01  WS-MONTH-IDX                PIC S9(4)     VALUE ZERO
+                                                      COMP SYNC.
+       01  WS-CUM-DAYS                 PIC 9(3)      VALUE ZERO.
+
+       01  WS-MONTH-DAYS-VALUES.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+           05  FILLER                  PIC 9(2)      VALUE 28.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+           05  FILLER                  PIC 9(2)      VALUE 30.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+           05  FILLER                  PIC 9(2)      VALUE 30.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+           05  FILLER                  PIC 9(2)      VALUE 30.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+           05  FILLER                  PIC 9(2)      VALUE 30.
+           05  FILLER                  PIC 9(2)      VALUE 31.
+       01  WS-MONTH-DAYS-TABLE REDEFINES WS-MONTH-DAYS-VALUES.
+           05  WS-MONTH-DAYS           PIC 9(2)      OCCURS 12 TIMES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROJECT-BANK
+                   UNTIL WS-BCF-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  YEAR-PARM-FILE
+                       BCF-IN-FILE
+                OUTPUT BCF-OUT-FILE.
+           READ YEAR-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'DSDS101 - YEAR-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE YEAR-PARM-REC TO WS-FISCAL-YEAR
+               PERFORM 1100-DETERMINE-LEAP-YEAR
+               IF WS-LEAP-YEAR
+                   MOVE 29 TO WS-MONTH-DAYS (2)
+               END-IF
+               READ BCF-IN-FILE
+                   AT END MOVE 'Y' TO WS-BCF-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      * A year is a leap year when divisible by 4 and, if also
+      * divisible by 100, only when divisible by 400 as well.
+       1100-DETERMINE-LEAP-YEAR.
+           DIVIDE WS-FISCAL-YEAR BY 4   GIVING WS-YEAR-REM-4
+               REMAINDER WS-YEAR-REM-4.
+           DIVIDE WS-FISCAL-YEAR BY 100 GIVING WS-YEAR-REM-100
+               REMAINDER WS-YEAR-REM-100.
+           DIVIDE WS-FISCAL-YEAR BY 400 GIVING WS-YEAR-REM-400
+               REMAINDER WS-YEAR-REM-400.
+           IF WS-YEAR-REM-4 = ZERO
+               IF WS-YEAR-REM-100 = ZERO
+                   IF WS-YEAR-REM-400 = ZERO
+                       SET WS-LEAP-YEAR TO TRUE
+                   END-IF
+               ELSE
+                   SET WS-LEAP-YEAR TO TRUE
+               END-IF
+           END-IF.
+       1100-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2000-PROJECT-BANK.
+           MOVE ZERO TO WS-CUM-DAYS.
+           PERFORM 2100-PROJECT-MONTH
+               VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > 12.
+           WRITE BCF-OUT-REC FROM DSDS-BCF-RECORD.
+           READ BCF-IN-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       2000-PROJECT-BANK-EXIT.
+           EXIT.
+
+       2100-PROJECT-MONTH.
+           ADD WS-MONTH-DAYS (WS-MONTH-IDX) TO WS-CUM-DAYS.
+           COMPUTE MONTH-END-DATE (WS-MONTH-IDX) =
+               (WS-FISCAL-YEAR * 1000) + WS-CUM-DAYS.
+           EVALUATE WS-MONTH-IDX
+               WHEN 3
+                   MOVE MONTH-END-DATE (WS-MONTH-IDX)
+                       TO 1ST-QTR-END-DATE
+               WHEN 6
+                   MOVE MONTH-END-DATE (WS-MONTH-IDX)
+                       TO 2ND-QTR-END-DATE
+               WHEN 9
+                   MOVE MONTH-END-DATE (WS-MONTH-IDX)
+                       TO 3RD-QTR-END-DATE
+               WHEN 12
+                   MOVE MONTH-END-DATE (WS-MONTH-IDX)
+                       TO 4TH-QTR-END-DATE
+                   MOVE MONTH-END-DATE (WS-MONTH-IDX)
+                       TO YEAR-END-DATE
+           END-EVALUATE.
+       2100-PROJECT-MONTH-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE YEAR-PARM-FILE
+                 BCF-IN-FILE
+                 BCF-OUT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR302.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR302 cross-checks DSDS-H-ACCT-ID values that actually show
+      * up on the account history file against the BCF-ACCOUNT-ID-
+      * INFORMATION table for that bank, and lists every history
+      * account ID with no matching ACCT-ID-CODE entry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BCF-FILE          ASSIGN TO BCFFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DSDS-H-FILE       ASSIGN TO DSDSHFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-ID-RPT       ASSIGN TO ACCTIDRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BCF-FILE
+           RECORD CONTAINS 13470 CHARACTERS.
+           COPY DSDSCOLE.
+
+       FD  DSDS-H-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  ACCT-ID-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ACCT-ID-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BCF-EOF-SW         PIC X          VALUE 'N'.
+               88  WS-BCF-EOF                       VALUE 'Y'.
+           05  WS-HFILE-EOF-SW       PIC X          VALUE 'N'.
+               88  WS-HFILE-EOF                     VALUE 'Y'.
+           05  WS-FOUND-SW           PIC X          VALUE 'N'.
+               88  WS-FOUND                         VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-BCF-IDX            PIC S9(4)      VALUE ZERO
+                                                     COMP SYNC.
+           05  WS-BCF-COUNT          PIC S9(4)      VALUE ZERO
+                                                     COMP SYNC.
+           05  WS-ACCT-IDX           PIC S9(4)      VALUE ZERO
+                                                     COMP SYNC.
+
+       01  WS-BCF-TABLE.
+           05  WS-BCF-ENTRY          OCCURS 100 TIMES.
+               10  WS-BCF-BANK-NO    PIC 99.
+               10  WS-BCF-ACCT-CODE  PIC 9(3)       OCCURS 10 TIMES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                PIC X(52)      VALUE
+               'DSDR302 - BCF ACCOUNT-ID CROSS-CHECK EXCEPTIONS'.
+           05  FILLER                PIC X(80)      VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                PIC X(6)       VALUE 'BANK: '.
+           05  WS-EL-BANK-NO         PIC 99.
+           05  FILLER                PIC X(4)       VALUE SPACES.
+           05  FILLER                PIC X(9)       VALUE 'ACCT ID: '.
+           05  WS-EL-ACCT-ID         PIC 999.
+           05  FILLER                PIC X(4)       VALUE SPACES.
+           05  FILLER                PIC X(9)       VALUE 'ACCT NO: '.
+           05  WS-EL-ACCT-NO         PIC 9(9).
+           05  FILLER                PIC X(4)       VALUE SPACES.
+           05  FILLER                PIC X(21)      VALUE
+               'NO MATCHING BCF CODE'.
+           05  FILLER                PIC X(59)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LOAD-BCF-TABLE
+               UNTIL WS-BCF-EOF.
+           PERFORM 3000-CHECK-HISTORY
+               UNTIL WS-HFILE-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BCF-FILE
+                        DSDS-H-FILE
+                OUTPUT ACCT-ID-RPT.
+           WRITE ACCT-ID-LINE FROM WS-HEADING-LINE.
+           READ BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-HFILE-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-LOAD-BCF-TABLE.
+           ADD 1 TO WS-BCF-COUNT.
+           MOVE BCF-BANK-NO TO WS-BCF-BANK-NO (WS-BCF-COUNT).
+           PERFORM 2100-LOAD-ACCT-CODES
+               VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > 10.
+           READ BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       2000-LOAD-BCF-TABLE-EXIT.
+           EXIT.
+
+       2100-LOAD-ACCT-CODES.
+           MOVE ACCT-ID-CODE (WS-ACCT-IDX)
+               TO WS-BCF-ACCT-CODE (WS-BCF-COUNT WS-ACCT-IDX).
+       2100-LOAD-ACCT-CODES-EXIT.
+           EXIT.
+
+       3000-CHECK-HISTORY.
+           IF DSDS-H-RECORD-ID NOT = HIGH-VALUES
+               PERFORM 3100-FIND-BANK-ENTRY
+               IF WS-FOUND
+                   PERFORM 3200-VERIFY-ACCT-ID
+               END-IF
+           END-IF
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-HFILE-EOF-SW
+           END-READ.
+       3000-CHECK-HISTORY-EXIT.
+           EXIT.
+
+       3100-FIND-BANK-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE ZERO TO WS-BCF-IDX.
+           PERFORM 3110-SCAN-BCF-TABLE
+               VARYING WS-BCF-IDX FROM 1 BY 1
+               UNTIL WS-BCF-IDX > WS-BCF-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-BCF-IDX
+           END-IF.
+       3100-FIND-BANK-ENTRY-EXIT.
+           EXIT.
+
+       3110-SCAN-BCF-TABLE.
+           IF DSDS-H-BANK-NO = WS-BCF-BANK-NO (WS-BCF-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       3110-SCAN-BCF-TABLE-EXIT.
+           EXIT.
+
+       3200-VERIFY-ACCT-ID.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 3210-SCAN-ACCT-CODES
+               VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > 10
+                  OR WS-FOUND.
+           IF NOT WS-FOUND
+               MOVE DSDS-H-BANK-NO  TO WS-EL-BANK-NO
+               MOVE DSDS-H-ACCT-ID  TO WS-EL-ACCT-ID
+               MOVE DSDS-H-ACCT-NO  TO WS-EL-ACCT-NO
+               WRITE ACCT-ID-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
+       3200-VERIFY-ACCT-ID-EXIT.
+           EXIT.
+
+       3210-SCAN-ACCT-CODES.
+           IF DSDS-H-ACCT-ID = WS-BCF-ACCT-CODE (WS-BCF-IDX WS-ACCT-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       3210-SCAN-ACCT-CODES-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE BCF-FILE
+                 DSDS-H-FILE
+                 ACCT-ID-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       APIR303.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * APIR303 is the vacation coverage report for AMS operators.
+      * VACATION-PARM-FILE carries the date range a supervisor wants
+      * to check; every operator in AMS-OPERATOR-INFO-LIST (see
+      * APICPYA) is checked for a OI-VACATION-START-DATE/OI-VACATION-
+      * END-DATE overlap with that range and listed under their
+      * OI-BANK-COST-CENTER as either ON VACATION or AVAILABLE, so a
+      * supervisor can plan coverage for the whole team at once
+      * instead of polling people by phone.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VACATION-PARM-FILE ASSIGN TO VACPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPERATOR-FILE      ASSIGN TO AMSOPER
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COVERAGE-RPT       ASSIGN TO COVRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VACATION-PARM-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+       01  VACATION-PARM-REC.
+           05  VP-RANGE-START          PIC 9(7).
+           05  VP-RANGE-END            PIC 9(7).
+
+       FD  OPERATOR-FILE
+           RECORD CONTAINS 300 CHARACTERS.
+           COPY APICPYA.
+
+       FD  COVERAGE-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  COVERAGE-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-OPER-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-OPER-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-ON-VACATION-SW       PIC X          VALUE 'N'.
+               88  WS-ON-VACATION                     VALUE 'Y'.
+
+       01  WS-RANGE-START               PIC 9(7)      VALUE ZERO.
+       01  WS-RANGE-END                 PIC 9(7)      VALUE ZERO.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-COV-COUNT            PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-COV-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SCAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MIN-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PRIOR-COST-CTR       PIC 9(3)       VALUE ZERO.
+
+       01  WS-COVERAGE-TABLE.
+           05  WS-CT-ENTRY             OCCURS 2000 TIMES.
+               10  WS-CT-COST-CTR      PIC 9(3).
+               10  WS-CT-OPERATOR      PIC 9(5).
+               10  WS-CT-NAME          PIC X(40).
+               10  WS-CT-ON-VACATION   PIC X.
+                   88  WS-CT-VACATIONING           VALUE 'Y'.
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SE-COST-CTR          PIC 9(3).
+           05  WS-SE-OPERATOR          PIC 9(5).
+           05  WS-SE-NAME              PIC X(40).
+           05  WS-SE-ON-VACATION       PIC X.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(41)      VALUE
+               'APIR303 - VACATION COVERAGE BY COST CTR'.
+           05  FILLER                  PIC X(91)      VALUE SPACES.
+
+       01  WS-CTR-HEADING-LINE.
+           05  FILLER                  PIC X(13)      VALUE
+               'COST CENTER: '.
+           05  WS-CHL-COST-CTR         PIC 9(3).
+           05  FILLER                  PIC X(116)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'OPERATOR:  '.
+           05  WS-DL-OPERATOR          PIC 9(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'NAME: '.
+           05  WS-DL-NAME              PIC X(40).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-STATUS            PIC X(12).
+           05  FILLER                  PIC X(50)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-OPERATOR
+                   UNTIL WS-OPER-EOF
+               PERFORM 3000-SORT-COVERAGE-TABLE
+               PERFORM 4000-PRINT-COVERAGE-TABLE
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  VACATION-PARM-FILE
+                       OPERATOR-FILE
+                OUTPUT COVERAGE-RPT.
+           WRITE COVERAGE-RPT-LINE FROM WS-HEADING-LINE.
+           READ VACATION-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'APIR303 - VACATION-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE VP-RANGE-START TO WS-RANGE-START
+               MOVE VP-RANGE-END   TO WS-RANGE-END
+               READ OPERATOR-FILE
+                   AT END MOVE 'Y' TO WS-OPER-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-OPERATOR.
+           MOVE 'N' TO WS-ON-VACATION-SW.
+           IF OI-VACATION-START-DATE > ZERO
+              AND OI-VACATION-END-DATE > ZERO
+              AND OI-VACATION-START-DATE <= WS-RANGE-END
+              AND OI-VACATION-END-DATE >= WS-RANGE-START
+               MOVE 'Y' TO WS-ON-VACATION-SW
+           END-IF.
+           PERFORM 2300-ADD-COVERAGE-ENTRY.
+           READ OPERATOR-FILE
+               AT END MOVE 'Y' TO WS-OPER-EOF-SW
+           END-READ.
+       2000-PROCESS-OPERATOR-EXIT.
+           EXIT.
+
+       2300-ADD-COVERAGE-ENTRY.
+           ADD 1 TO WS-COV-COUNT.
+           MOVE OI-BANK-COST-CENTER TO WS-CT-COST-CTR (WS-COV-COUNT).
+           MOVE OI-OPERATOR-KEY     TO WS-CT-OPERATOR (WS-COV-COUNT).
+           MOVE OI-FULL-NAME        TO WS-CT-NAME (WS-COV-COUNT).
+           MOVE WS-ON-VACATION-SW   TO WS-CT-ON-VACATION (WS-COV-COUNT).
+       2300-ADD-COVERAGE-ENTRY-EXIT.
+           EXIT.
+
+      * Straight selection sort on WS-CT-COST-CTR -- matching the
+      * approach in DSDR305/APIR302 rather than a SORT work file.
+       3000-SORT-COVERAGE-TABLE.
+           PERFORM 3100-SORT-ONE-PASS
+               VARYING WS-COV-IDX FROM 1 BY 1
+               UNTIL WS-COV-IDX >= WS-COV-COUNT.
+       3000-SORT-COVERAGE-TABLE-EXIT.
+           EXIT.
+
+       3100-SORT-ONE-PASS.
+           MOVE WS-COV-IDX TO WS-MIN-IDX.
+           PERFORM 3110-FIND-MIN-ENTRY
+               VARYING WS-SCAN-IDX FROM WS-COV-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-COV-COUNT.
+           IF WS-MIN-IDX NOT = WS-COV-IDX
+               PERFORM 3120-SWAP-ENTRIES
+           END-IF.
+       3100-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       3110-FIND-MIN-ENTRY.
+           IF WS-CT-COST-CTR (WS-SCAN-IDX) <
+              WS-CT-COST-CTR (WS-MIN-IDX)
+               MOVE WS-SCAN-IDX TO WS-MIN-IDX
+           END-IF.
+       3110-FIND-MIN-ENTRY-EXIT.
+           EXIT.
+
+       3120-SWAP-ENTRIES.
+           MOVE WS-CT-ENTRY (WS-COV-IDX)  TO WS-SWAP-ENTRY.
+           MOVE WS-CT-ENTRY (WS-MIN-IDX)  TO WS-CT-ENTRY (WS-COV-IDX).
+           MOVE WS-SE-COST-CTR      TO WS-CT-COST-CTR (WS-MIN-IDX).
+           MOVE WS-SE-OPERATOR      TO WS-CT-OPERATOR (WS-MIN-IDX).
+           MOVE WS-SE-NAME          TO WS-CT-NAME (WS-MIN-IDX).
+           MOVE WS-SE-ON-VACATION   TO WS-CT-ON-VACATION (WS-MIN-IDX).
+       3120-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       4000-PRINT-COVERAGE-TABLE.
+           MOVE ZERO TO WS-PRIOR-COST-CTR.
+           PERFORM 4100-PRINT-ONE-ENTRY
+               VARYING WS-COV-IDX FROM 1 BY 1
+               UNTIL WS-COV-IDX > WS-COV-COUNT.
+       4000-PRINT-COVERAGE-TABLE-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           IF WS-CT-COST-CTR (WS-COV-IDX) NOT = WS-PRIOR-COST-CTR
+               MOVE WS-CT-COST-CTR (WS-COV-IDX) TO WS-CHL-COST-CTR
+               WRITE COVERAGE-RPT-LINE FROM WS-CTR-HEADING-LINE
+               MOVE WS-CT-COST-CTR (WS-COV-IDX) TO WS-PRIOR-COST-CTR
+           END-IF.
+           MOVE WS-CT-OPERATOR (WS-COV-IDX) TO WS-DL-OPERATOR.
+           MOVE WS-CT-NAME (WS-COV-IDX)     TO WS-DL-NAME.
+           IF WS-CT-VACATIONING (WS-COV-IDX)
+               MOVE 'ON VACATION' TO WS-DL-STATUS
+           ELSE
+               MOVE 'AVAILABLE'   TO WS-DL-STATUS
+           END-IF.
+           WRITE COVERAGE-RPT-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE VACATION-PARM-FILE
+                 OPERATOR-FILE
+                 COVERAGE-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

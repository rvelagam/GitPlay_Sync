@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CLR301.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CLR301 is the first report in the commercial loan subsystem's
+      * CLR3xx line.  It flags CLS.CLST34_BR_AVAILABLE rows (see
+      * CURRDATE) where CL34-AVAIL-BAL diverges from what the
+      * collected DDA balance and the outstanding principal imply --
+      * CL34-DDA-CURR-COLL-BAL minus CL34-PRIN-BAL -- by more than a
+      * parm-supplied tolerance.  The detail file is assumed presented
+      * in CL34-REPT-BRANCH sequence, so exceptions are listed under a
+      * branch heading the same way DSDR308 breaks on BCF-BANK-NO, and
+      * branch staff can review a real discrepancy instead of trusting
+      * the displayed available balance blindly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AVAIL-BAL-TOL-FILE ASSIGN TO AVBALTOL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLST34-FILE        ASSIGN TO CLST34
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AVAIL-BAL-RPT      ASSIGN TO AVBALRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AVAIL-BAL-TOL-FILE
+           RECORD CONTAINS 11 CHARACTERS.
+       01  AVAIL-BAL-TOL-REC.
+           05  ABT-TOLERANCE           PIC S9(9)V99.
+
+       FD  CLST34-FILE
+           RECORD CONTAINS 128 CHARACTERS.
+           COPY CURRDATE.
+
+       FD  AVAIL-BAL-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AVAIL-BAL-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CLST34-EOF-SW        PIC X          VALUE 'N'.
+               88  WS-CLST34-EOF                      VALUE 'Y'.
+           05  WS-TOL-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-TOL-EOF                         VALUE 'Y'.
+
+       01  WS-TOLERANCE                PIC S9(9)V99   VALUE ZERO.
+       01  WS-IMPLIED-AVAIL-BAL        PIC S9(11)V99  VALUE ZERO.
+       01  WS-AVAIL-BAL-DIFF           PIC S9(11)V99  VALUE ZERO.
+       01  WS-CURR-BRANCH              PIC S9(4)      VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(47)      VALUE
+               'CLR301 - LOAN AVAILABLE-BALANCE EXCEPTIONS'.
+           05  FILLER                  PIC X(85)      VALUE SPACES.
+
+       01  WS-BRANCH-HEADING-LINE.
+           05  FILLER                  PIC X(9)       VALUE
+               'BRANCH: '.
+           05  WS-BHL-BRANCH           PIC ZZZ9.
+           05  FILLER                  PIC X(119)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'CUST: '.
+           05  WS-DL-CUST-NBR          PIC Z(6)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'LOAN: '.
+           05  WS-DL-LOAN-NBR          PIC Z(3)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'AVAIL BAL: '.
+           05  WS-DL-AVAIL-BAL         PIC -(9)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(14)      VALUE
+               'IMPLIED AVAIL:'.
+           05  WS-DL-IMPLIED-BAL       PIC -(9)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(7)       VALUE
+               'DIFF: '.
+           05  WS-DL-DIFF              PIC -(9)9.99.
+           05  FILLER                  PIC X(6)       VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-TOL-EOF
+               PERFORM 2000-CHECK-ONE-LOAN
+                   UNTIL WS-CLST34-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AVAIL-BAL-TOL-FILE
+                       CLST34-FILE
+                OUTPUT AVAIL-BAL-RPT.
+           WRITE AVAIL-BAL-RPT-LINE FROM WS-HEADING-LINE.
+           READ AVAIL-BAL-TOL-FILE
+               AT END MOVE 'Y' TO WS-TOL-EOF-SW
+           END-READ.
+           IF WS-TOL-EOF
+               DISPLAY 'CLR301 - AVAIL-BAL-TOL-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE ABT-TOLERANCE TO WS-TOLERANCE
+               MOVE ZERO TO WS-CURR-BRANCH
+               READ CLST34-FILE
+                   AT END MOVE 'Y' TO WS-CLST34-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-CHECK-ONE-LOAN.
+           IF CL34-REPT-BRANCH NOT = WS-CURR-BRANCH
+               MOVE CL34-REPT-BRANCH TO WS-CURR-BRANCH
+               MOVE CL34-REPT-BRANCH TO WS-BHL-BRANCH
+               WRITE AVAIL-BAL-RPT-LINE FROM WS-BRANCH-HEADING-LINE
+           END-IF.
+           COMPUTE WS-IMPLIED-AVAIL-BAL =
+               CL34-DDA-CURR-COLL-BAL - CL34-PRIN-BAL.
+           COMPUTE WS-AVAIL-BAL-DIFF =
+               CL34-AVAIL-BAL - WS-IMPLIED-AVAIL-BAL.
+           IF WS-AVAIL-BAL-DIFF < ZERO
+               MULTIPLY WS-AVAIL-BAL-DIFF BY -1
+                   GIVING WS-AVAIL-BAL-DIFF
+           END-IF.
+           IF WS-AVAIL-BAL-DIFF > WS-TOLERANCE
+               PERFORM 2100-PRINT-EXCEPTION
+           END-IF.
+           READ CLST34-FILE
+               AT END MOVE 'Y' TO WS-CLST34-EOF-SW
+           END-READ.
+       2000-CHECK-ONE-LOAN-EXIT.
+           EXIT.
+
+       2100-PRINT-EXCEPTION.
+           MOVE CL34-CUST-NBR           TO WS-DL-CUST-NBR.
+           MOVE CL34-LOAN-NBR           TO WS-DL-LOAN-NBR.
+           MOVE CL34-AVAIL-BAL          TO WS-DL-AVAIL-BAL.
+           MOVE WS-IMPLIED-AVAIL-BAL    TO WS-DL-IMPLIED-BAL.
+           MOVE WS-AVAIL-BAL-DIFF       TO WS-DL-DIFF.
+           WRITE AVAIL-BAL-RPT-LINE FROM WS-DETAIL-LINE.
+       2100-PRINT-EXCEPTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE AVAIL-BAL-TOL-FILE
+                 CLST34-FILE
+                 AVAIL-BAL-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

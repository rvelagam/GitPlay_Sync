@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS103.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS103 is a callable lookup that returns the date N business
+      * days forward from a given modified-Julian (YYYYDDD) date for
+      * a bank, applying that bank's CDC.BANKCTL holiday table (up to
+      * 15 holidays) and the normal Saturday/Sunday weekend rule.  It
+      * replaces the shadow spreadsheet used to compute client cutoff
+      * dates off PROC-BUS-DAY-OF-MO.
+      *
+      * Called as:
+      *     CALL 'DSDS103' USING BDL-PARM-AREA.
+      *
+      * BDL-BANK-NO, BDL-START-DATE and BDL-BUS-DAYS-FWD are set by
+      * the caller; BDL-RESULT-DATE and BDL-RETURN-CODE are set on
+      * return.  BDL-RETURN-CODE = 0 means BDL-RESULT-DATE is good;
+      * any other value leaves BDL-RESULT-DATE unchanged.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CDC-BANKCTL-FILE   ASSIGN TO CDCBKCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CDC-BANKCTL-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+           COPY CDHIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CDC-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-CDC-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+           05  WS-BUS-DAY-SW           PIC X          VALUE 'N'.
+               88  WS-IS-BUS-DAY                      VALUE 'Y'.
+           05  WS-HOLIDAY-SW           PIC X          VALUE 'N'.
+               88  WS-IS-HOLIDAY                      VALUE 'Y'.
+
+       01  WS-BANK-HOLIDAYS.
+           05  WS-BANK-FOUND-SW        PIC X          VALUE 'N'.
+               88  WS-BANK-FOUND                      VALUE 'Y'.
+           05  WS-BANK-HOLIDAY-TAB     PIC S9(9)      COMP-3
+                                       OCCURS 15 TIMES.
+
+       01  WS-DATE-WORK.
+           05  WS-CURR-YEAR            PIC 9(4).
+           05  WS-CURR-DAY             PIC 9(3).
+
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-EPOCH-YR                 PIC 9(4).
+       01  WS-TOTAL-DAYS               PIC S9(9)      COMP SYNC.
+       01  WS-WEEKDAY-IDX              PIC 9          VALUE ZERO.
+           88  WS-IS-SATURDAY                         VALUE 0.
+           88  WS-IS-SUNDAY                           VALUE 1.
+
+       01  WS-CANDIDATE-DATE           PIC 9(7).
+       01  WS-BUS-DAY-COUNT            PIC S9(3)      COMP-3.
+       01  WS-HOL-IDX                  PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       LINKAGE SECTION.
+       01  BDL-PARM-AREA.
+           05  BDL-BANK-NO             PIC 99.
+           05  BDL-START-DATE          PIC 9(7).
+           05  BDL-BUS-DAYS-FWD        PIC S9(3)      COMP-3.
+           05  BDL-RESULT-DATE         PIC 9(7).
+           05  BDL-RETURN-CODE         PIC 99.
+               88  BDL-SUCCESS                        VALUE 0.
+               88  BDL-BANK-NOT-FOUND                 VALUE 1.
+
+       PROCEDURE DIVISION USING BDL-PARM-AREA.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF WS-BANK-FOUND
+               PERFORM 2000-COMPUTE-BUSINESS-DATE
+               MOVE ZERO TO BDL-RETURN-CODE
+           ELSE
+               MOVE 1 TO BDL-RETURN-CODE
+           END-IF.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           MOVE BDL-START-DATE TO WS-DATE-WORK.
+           PERFORM 1100-LOAD-BANK-HOLIDAYS.
+           PERFORM 1200-CALC-INITIAL-WEEKDAY.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-BANK-HOLIDAYS.
+           OPEN INPUT CDC-BANKCTL-FILE.
+           READ CDC-BANKCTL-FILE
+               AT END MOVE 'Y' TO WS-CDC-EOF-SW
+           END-READ.
+           PERFORM 1110-SCAN-FOR-BANK
+               UNTIL WS-CDC-EOF
+                  OR WS-BANK-FOUND.
+           CLOSE CDC-BANKCTL-FILE.
+       1100-LOAD-BANK-HOLIDAYS-EXIT.
+           EXIT.
+
+       1110-SCAN-FOR-BANK.
+           IF UBKC-BANK-NBR = BDL-BANK-NO
+               MOVE 'Y' TO WS-BANK-FOUND-SW
+               MOVE UBKC-HOLIDAY-TAB (1) TO WS-BANK-HOLIDAY-TAB (1)
+               MOVE UBKC-HOLIDAY-TAB (2) TO WS-BANK-HOLIDAY-TAB (2)
+               MOVE UBKC-HOLIDAY-TAB (3) TO WS-BANK-HOLIDAY-TAB (3)
+               MOVE UBKC-HOLIDAY-TAB (4) TO WS-BANK-HOLIDAY-TAB (4)
+               MOVE UBKC-HOLIDAY-TAB (5) TO WS-BANK-HOLIDAY-TAB (5)
+               MOVE UBKC-HOLIDAY-TAB (6) TO WS-BANK-HOLIDAY-TAB (6)
+               MOVE UBKC-HOLIDAY-TAB (7) TO WS-BANK-HOLIDAY-TAB (7)
+               MOVE UBKC-HOLIDAY-TAB (8) TO WS-BANK-HOLIDAY-TAB (8)
+               MOVE UBKC-HOLIDAY-TAB (9) TO WS-BANK-HOLIDAY-TAB (9)
+               MOVE UBKC-HOLIDAY-TAB (10) TO WS-BANK-HOLIDAY-TAB (10)
+               MOVE UBKC-HOLIDAY-TAB (11) TO WS-BANK-HOLIDAY-TAB (11)
+               MOVE UBKC-HOLIDAY-TAB (12) TO WS-BANK-HOLIDAY-TAB (12)
+               MOVE UBKC-HOLIDAY-TAB (13) TO WS-BANK-HOLIDAY-TAB (13)
+               MOVE UBKC-HOLIDAY-TAB (14) TO WS-BANK-HOLIDAY-TAB (14)
+               MOVE UBKC-HOLIDAY-TAB (15) TO WS-BANK-HOLIDAY-TAB (15)
+           ELSE
+               READ CDC-BANKCTL-FILE
+                   AT END MOVE 'Y' TO WS-CDC-EOF-SW
+               END-READ
+           END-IF.
+       1110-SCAN-FOR-BANK-EXIT.
+           EXIT.
+
+      * Counts days elapsed between 2000-01-01 (a Saturday) and the
+      * start date to get that date's day of the week, then walks
+      * forward from there one day at a time as business days are
+      * counted off.
+       1200-CALC-INITIAL-WEEKDAY.
+           MOVE ZERO TO WS-TOTAL-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 1210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-CURR-YEAR.
+           ADD WS-CURR-DAY TO WS-TOTAL-DAYS.
+           SUBTRACT 1 FROM WS-TOTAL-DAYS.
+           DIVIDE WS-TOTAL-DAYS BY 7
+               GIVING WS-EPOCH-YR
+               REMAINDER WS-WEEKDAY-IDX.
+       1200-CALC-INITIAL-WEEKDAY-EXIT.
+           EXIT.
+
+       1210-COUNT-YEAR-DAYS.
+           PERFORM 1220-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-TOTAL-DAYS
+           ELSE
+               ADD 365 TO WS-TOTAL-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       1210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+       1220-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-HOL-IDX.
+           IF WS-HOL-IDX = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-HOL-IDX
+               IF WS-HOL-IDX = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-HOL-IDX
+                   IF WS-HOL-IDX = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE ZERO TO WS-HOL-IDX.
+       1220-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2000-COMPUTE-BUSINESS-DATE.
+           MOVE ZERO TO WS-BUS-DAY-COUNT.
+           PERFORM 2100-ADVANCE-TO-NEXT-BUS-DAY
+               UNTIL WS-BUS-DAY-COUNT = BDL-BUS-DAYS-FWD.
+           MOVE WS-DATE-WORK TO BDL-RESULT-DATE.
+       2000-COMPUTE-BUSINESS-DATE-EXIT.
+           EXIT.
+
+       2100-ADVANCE-TO-NEXT-BUS-DAY.
+           PERFORM 2200-ADVANCE-ONE-DAY.
+           PERFORM 2300-CHECK-BUSINESS-DAY.
+           IF WS-IS-BUS-DAY
+               ADD 1 TO WS-BUS-DAY-COUNT
+           END-IF.
+       2100-ADVANCE-TO-NEXT-BUS-DAY-EXIT.
+           EXIT.
+
+       2200-ADVANCE-ONE-DAY.
+           MOVE WS-CURR-YEAR TO WS-EPOCH-YR.
+           PERFORM 1220-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               MOVE 366 TO WS-DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO WS-DAYS-IN-YEAR
+           END-IF.
+           IF WS-CURR-DAY = WS-DAYS-IN-YEAR
+               ADD 1 TO WS-CURR-YEAR
+               MOVE 1 TO WS-CURR-DAY
+           ELSE
+               ADD 1 TO WS-CURR-DAY
+           END-IF.
+           ADD 1 TO WS-WEEKDAY-IDX.
+           IF WS-WEEKDAY-IDX > 6
+               MOVE 0 TO WS-WEEKDAY-IDX
+           END-IF.
+       2200-ADVANCE-ONE-DAY-EXIT.
+           EXIT.
+
+       2300-CHECK-BUSINESS-DAY.
+           MOVE 'Y' TO WS-BUS-DAY-SW.
+           IF WS-IS-SATURDAY OR WS-IS-SUNDAY
+               MOVE 'N' TO WS-BUS-DAY-SW
+           ELSE
+               COMPUTE WS-CANDIDATE-DATE =
+                   (WS-CURR-YEAR * 1000) + WS-CURR-DAY
+               PERFORM 2310-CHECK-HOLIDAY-TABLE
+                   VARYING WS-HOL-IDX FROM 1 BY 1
+                   UNTIL WS-HOL-IDX > 15
+               IF WS-IS-HOLIDAY
+                   MOVE 'N' TO WS-BUS-DAY-SW
+               END-IF
+           END-IF.
+       2300-CHECK-BUSINESS-DAY-EXIT.
+           EXIT.
+
+       2310-CHECK-HOLIDAY-TABLE.
+           IF WS-HOL-IDX = 1
+               MOVE 'N' TO WS-HOLIDAY-SW
+           END-IF.
+           IF WS-CANDIDATE-DATE = WS-BANK-HOLIDAY-TAB (WS-HOL-IDX)
+               MOVE 'Y' TO WS-HOLIDAY-SW
+           END-IF.
+       2310-CHECK-HOLIDAY-TABLE-EXIT.
+           EXIT.

@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR312.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR312 rolls up SCH-INV-SWEEP-FEE and SCH-PC-DIALUP-INQ-FEE
+      * from PD-SC-STMT-HDR (see DSDSSCT) by SCH-SC-ANAL-OFFICER for a
+      * cycle, so a relationship officer can see total fee income
+      * across their whole book in one summary instead of reviewing
+      * every service-charge statement one account at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SC-STMT-HDR-FILE  ASSIGN TO SCSTMTHD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OFFICER-RPT       ASSIGN TO OFFICRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SC-STMT-HDR-FILE
+           RECORD CONTAINS 225 CHARACTERS.
+       01  PD-SC-STMT-HDR.
+           COPY DSDSSCT.
+
+       FD  OFFICER-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  OFFICER-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-HDR-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-HDR-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-OFF-COUNT            PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-OFF-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-OFFICER-TOTALS-TABLE.
+           05  WS-OT-ENTRY             OCCURS 500 TIMES.
+               10  WS-OT-OFFICER       PIC X(20).
+               10  WS-OT-SWEEP-FEE     PIC S9(9)V99   COMP-3.
+               10  WS-OT-DIALUP-FEE    PIC S9(9)V99   COMP-3.
+               10  WS-OT-TOTAL-FEE     PIC S9(9)V99   COMP-3.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(52)      VALUE
+               'DSDR312 - ANALYSIS OFFICER SERVICE CHARGE ROLLUP'.
+           05  FILLER                  PIC X(80)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(10)      VALUE
+               'OFFICER:  '.
+           05  WS-DL-OFFICER           PIC X(20).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'SWEEP FEE:  '.
+           05  WS-DL-SWEEP-FEE         PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(13)      VALUE
+               'DIALUP FEE:  '.
+           05  WS-DL-DIALUP-FEE        PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(13)      VALUE
+               'TOTAL FEE:   '.
+           05  WS-DL-TOTAL-FEE         PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACCUMULATE-STMT-HDR
+               UNTIL WS-HDR-EOF.
+           PERFORM 3000-PRINT-TOTALS.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SC-STMT-HDR-FILE
+                OUTPUT OFFICER-RPT.
+           WRITE OFFICER-RPT-LINE FROM WS-HEADING-LINE.
+           READ SC-STMT-HDR-FILE
+               AT END MOVE 'Y' TO WS-HDR-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-STMT-HDR.
+           IF SCH-SC-ANAL-OFFICER NOT = SPACES
+               PERFORM 2100-FIND-OFFICER-ENTRY
+               ADD SCH-INV-SWEEP-FEE
+                   TO WS-OT-SWEEP-FEE (WS-OFF-IDX)
+               ADD SCH-PC-DIALUP-INQ-FEE
+                   TO WS-OT-DIALUP-FEE (WS-OFF-IDX)
+               ADD SCH-INV-SWEEP-FEE, SCH-PC-DIALUP-INQ-FEE
+                   TO WS-OT-TOTAL-FEE (WS-OFF-IDX)
+           END-IF.
+           READ SC-STMT-HDR-FILE
+               AT END MOVE 'Y' TO WS-HDR-EOF-SW
+           END-READ.
+       2000-ACCUMULATE-STMT-HDR-EXIT.
+           EXIT.
+
+       2100-FIND-OFFICER-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-OFFICER-TABLE
+               VARYING WS-OFF-IDX FROM 1 BY 1
+               UNTIL WS-OFF-IDX > WS-OFF-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-OFF-IDX
+           ELSE
+               ADD 1 TO WS-OFF-COUNT
+               MOVE WS-OFF-COUNT TO WS-OFF-IDX
+               MOVE SCH-SC-ANAL-OFFICER TO WS-OT-OFFICER (WS-OFF-IDX)
+           END-IF.
+       2100-FIND-OFFICER-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-OFFICER-TABLE.
+           IF SCH-SC-ANAL-OFFICER = WS-OT-OFFICER (WS-OFF-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-OFFICER-TABLE-EXIT.
+           EXIT.
+
+       3000-PRINT-TOTALS.
+           PERFORM 3100-PRINT-ONE-OFFICER
+               VARYING WS-OFF-IDX FROM 1 BY 1
+               UNTIL WS-OFF-IDX > WS-OFF-COUNT.
+       3000-PRINT-TOTALS-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-OFFICER.
+           MOVE WS-OT-OFFICER (WS-OFF-IDX)    TO WS-DL-OFFICER.
+           MOVE WS-OT-SWEEP-FEE (WS-OFF-IDX)  TO WS-DL-SWEEP-FEE.
+           MOVE WS-OT-DIALUP-FEE (WS-OFF-IDX) TO WS-DL-DIALUP-FEE.
+           MOVE WS-OT-TOTAL-FEE (WS-OFF-IDX)  TO WS-DL-TOTAL-FEE.
+           WRITE OFFICER-RPT-LINE FROM WS-DETAIL-LINE.
+       3100-PRINT-ONE-OFFICER-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE SC-STMT-HDR-FILE
+                 OFFICER-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

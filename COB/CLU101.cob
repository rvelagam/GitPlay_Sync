@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CLU101.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CLU101 is the first utility in the commercial loan subsystem's
+      * CLU1xx line.  It bulk-loads CLS.CLST50_USERFIELDS (see
+      * DSDM020P) from a spreadsheet-style extract of loan/literal/
+      * value rows, BULK-LOAD-REQ-FILE, instead of keying each update
+      * one screen at a time.  Every request's CL50-LITERAL-ID is
+      * checked against APPROVED-LITERAL-FILE, a table of the
+      * literals this shop allows on CLST50; accepted rows are written
+      * to CLST50-LOAD-FILE in the layout the DB2 load utility expects,
+      * and rejected rows are listed on BULK-LOAD-REJECT-RPT with the
+      * reason, the same accept/reject shape APIU101 uses for AMS menu
+      * option maintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPROVED-LITERAL-FILE ASSIGN TO APRLIT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BULK-LOAD-REQ-FILE    ASSIGN TO BLKLDREQ
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLST50-LOAD-FILE      ASSIGN TO CLST50LD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BULK-LOAD-REJECT-RPT  ASSIGN TO BLKLDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPROVED-LITERAL-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  APPROVED-LITERAL-REC.
+           05  ALT-LITERAL-ID           PIC X(15).
+
+       FD  BULK-LOAD-REQ-FILE
+           RECORD CONTAINS 135 CHARACTERS.
+       01  BULK-LOAD-REQ-REC.
+           05  BLR-BANK-NBR             PIC 999.
+           05  BLR-CUST-NBR             PIC 9(7).
+           05  BLR-LOAN-NBR             PIC 9(4).
+           05  BLR-PART-NBR             PIC 9(7).
+           05  BLR-COLL-FORM            PIC 9(6).
+           05  BLR-LITERAL-ID           PIC X(15).
+           05  BLR-VALUE                PIC X(75).
+           05  BLR-UPDATE-DATE          PIC X(10).
+           05  BLR-UPDATE-OPER          PIC X(8).
+
+       FD  CLST50-LOAD-FILE
+           RECORD CONTAINS 135 CHARACTERS.
+       01  CLST50-LOAD-REC.
+           05  CLL-BANK-NBR             PIC 999.
+           05  CLL-CUST-NBR             PIC 9(7).
+           05  CLL-LOAN-NBR             PIC 9(4).
+           05  CLL-PART-NBR             PIC 9(7).
+           05  CLL-COLL-FORM            PIC 9(6).
+           05  CLL-LITERAL-ID           PIC X(15).
+           05  CLL-VALUE                PIC X(75).
+           05  CLL-LAST-UPDATE-DT       PIC X(10).
+           05  CLL-LAST-UPDATE-OPER     PIC X(8).
+
+       FD  BULK-LOAD-REJECT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  BULK-LOAD-REJECT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-ALT-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-ALT-EOF                          VALUE 'Y'.
+           05  WS-BLR-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-BLR-EOF                          VALUE 'Y'.
+           05  WS-VALID-LIT-SW          PIC X          VALUE 'N'.
+               88  WS-VALID-LITERAL                    VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-ALT-COUNT             PIC S9(5)      VALUE ZERO
+                                                        COMP SYNC.
+           05  WS-ALT-IDX               PIC S9(5)      VALUE ZERO
+                                                        COMP SYNC.
+
+       01  WS-APPROVED-LITERAL-TABLE.
+           05  WS-ALT-ENTRY             OCCURS 200 TIMES.
+               10  WS-ALT-LITERAL-ID    PIC X(15).
+
+       01  WS-REJECT-LAYOUT.
+           05  FILLER                   PIC X(4)       VALUE SPACES.
+           05  FILLER                   PIC X(6)       VALUE 'CUST: '.
+           05  WS-RL-CUST-NBR           PIC Z(6)9.
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  FILLER                   PIC X(6)       VALUE 'LOAN: '.
+           05  WS-RL-LOAN-NBR           PIC Z(3)9.
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  FILLER                   PIC X(9)       VALUE
+               'LITERAL: '.
+           05  WS-RL-LITERAL-ID         PIC X(15).
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  WS-RL-REASON             PIC X(30).
+           05  FILLER                   PIC X(45)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-REQUEST
+               UNTIL WS-BLR-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  APPROVED-LITERAL-FILE
+                       BULK-LOAD-REQ-FILE
+                OUTPUT CLST50-LOAD-FILE
+                       BULK-LOAD-REJECT-RPT.
+           READ APPROVED-LITERAL-FILE
+               AT END MOVE 'Y' TO WS-ALT-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-LITERAL-TABLE
+               UNTIL WS-ALT-EOF.
+           READ BULK-LOAD-REQ-FILE
+               AT END MOVE 'Y' TO WS-BLR-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-LITERAL-TABLE.
+           ADD 1 TO WS-ALT-COUNT.
+           MOVE ALT-LITERAL-ID TO WS-ALT-LITERAL-ID (WS-ALT-COUNT).
+           READ APPROVED-LITERAL-FILE
+               AT END MOVE 'Y' TO WS-ALT-EOF-SW
+           END-READ.
+       1100-LOAD-LITERAL-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           PERFORM 2100-VALIDATE-LITERAL.
+           IF WS-VALID-LITERAL
+               PERFORM 2200-WRITE-LOAD-RECORD
+           ELSE
+               MOVE 'LITERAL NOT APPROVED' TO WS-RL-REASON
+               PERFORM 2300-PRINT-REJECT
+           END-IF.
+           READ BULK-LOAD-REQ-FILE
+               AT END MOVE 'Y' TO WS-BLR-EOF-SW
+           END-READ.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+       2100-VALIDATE-LITERAL.
+           MOVE 'N' TO WS-VALID-LIT-SW.
+           PERFORM 2110-SCAN-LITERAL-TABLE
+               VARYING WS-ALT-IDX FROM 1 BY 1
+               UNTIL WS-ALT-IDX > WS-ALT-COUNT
+                  OR WS-VALID-LITERAL.
+       2100-VALIDATE-LITERAL-EXIT.
+           EXIT.
+
+       2110-SCAN-LITERAL-TABLE.
+           IF WS-ALT-LITERAL-ID (WS-ALT-IDX) = BLR-LITERAL-ID
+               MOVE 'Y' TO WS-VALID-LIT-SW
+           END-IF.
+       2110-SCAN-LITERAL-TABLE-EXIT.
+           EXIT.
+
+       2200-WRITE-LOAD-RECORD.
+           MOVE BLR-BANK-NBR         TO CLL-BANK-NBR.
+           MOVE BLR-CUST-NBR         TO CLL-CUST-NBR.
+           MOVE BLR-LOAN-NBR         TO CLL-LOAN-NBR.
+           MOVE BLR-PART-NBR         TO CLL-PART-NBR.
+           MOVE BLR-COLL-FORM        TO CLL-COLL-FORM.
+           MOVE BLR-LITERAL-ID       TO CLL-LITERAL-ID.
+           MOVE BLR-VALUE            TO CLL-VALUE.
+           MOVE BLR-UPDATE-DATE      TO CLL-LAST-UPDATE-DT.
+           MOVE BLR-UPDATE-OPER      TO CLL-LAST-UPDATE-OPER.
+           WRITE CLST50-LOAD-REC.
+       2200-WRITE-LOAD-RECORD-EXIT.
+           EXIT.
+
+       2300-PRINT-REJECT.
+           MOVE BLR-CUST-NBR         TO WS-RL-CUST-NBR.
+           MOVE BLR-LOAN-NBR         TO WS-RL-LOAN-NBR.
+           MOVE BLR-LITERAL-ID       TO WS-RL-LITERAL-ID.
+           WRITE BULK-LOAD-REJECT-LINE FROM WS-REJECT-LAYOUT.
+       2300-PRINT-REJECT-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE APPROVED-LITERAL-FILE
+                 BULK-LOAD-REQ-FILE
+                 CLST50-LOAD-FILE
+                 BULK-LOAD-REJECT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

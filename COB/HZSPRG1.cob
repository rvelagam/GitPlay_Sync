@@ -12,12 +12,57 @@
       *         the actual, final data structures for its parameters.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO HGBDAUDT
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AUDIT-LOG-REC.
+           05  ALR-API-TRAN             pic X(8).
+           05  FILLER                   pic X(1)  value SPACES.
+           05  ALR-USER-ID              pic X(8).
+           05  FILLER                   pic X(1)  value SPACES.
+           05  ALR-SERVER               pic X(8).
+           05  FILLER                   pic X(1)  value SPACES.
+           05  ALR-REQUESTED-MAP        pic X(8).
+           05  FILLER                   pic X(1)  value SPACES.
+           05  ALR-TIMESTAMP            pic X(15).
+           05  FILLER                   pic X(1)  value SPACES.
+           05  ALR-RETURN-CODE          pic S9(4).
+           05  FILLER                   pic X(76) value SPACES.
 
        WORKING-STORAGE SECTION.
        77 w-RC                             pic S9(4) comp value ZERO.
 
+      *-- Table of Topaz input map names this adapter currently
+      *   recognizes.  'NONE' (entry from a blank, cleared 3270
+      *   screen) is always valid and is checked separately below.
+       77 w-map-idx                        pic S9(4) comp value ZERO.
+       77 w-map-found-sw                   pic x value 'N'.
+           88 w-map-found                  value 'Y'.
+
+       01 w-known-map-table.
+           05 filler                       pic x(8) value 'DDAINQ1 '.
+           05 filler                       pic x(8) value 'DDAMNT1 '.
+           05 filler                       pic x(8) value 'SAVINQ1 '.
+           05 filler                       pic x(8) value 'SAVMNT1 '.
+           05 filler                       pic x(8) value 'LNINQ1  '.
+
+       01 w-known-map-list redefines w-known-map-table.
+           05 w-known-map                  pic x(8) occurs 5 times.
+
+       77 w-trace-timestamp                pic X(8) value SPACES.
+
+      *-- Fields used to stamp AUDIT-LOG-FILE with when this call was
+      *   made, since HOGANRUN (the caller) is outside this repo and
+      *   can't be relied on to supply its own timestamp.
+       77 w-audit-date                     pic X(6) value SPACES.
+       77 w-audit-time                     pic X(8) value SPACES.
+
        LINKAGE SECTION.
        copy A49211D.
        copy A49212D.
@@ -33,12 +78,15 @@
       *   849211_API_TRAN: 'AUMTOPAZ'
       *   849211_UserID: server side user ID; only required for
       *                  849212_FPSTrace_Request.
-      *   Initial implementation will only support 849212_Map_Request.
+      *   849212-Request-Type: 'MAP_REQUEST' to retrieve map metadata,
+      *                  or 'FPSTRACE_REQUEST' to pull live trace data
+      *                  for 849211_UserID's session on 894211_Server.
       *   894211_Server: IMS or CICS subsystem on which the request
       *                  will be processed.
       *-----------------------------------------------------------------
       *   849212-Input-Map: name of map for input (specify "NONE" for
       *                     entry from a blank, cleared 3270 screen).
+      *                     Only used for 849212_Map_Request.
       *   849212-Response-Map: name of the output map.
       *-----------------------------------------------------------------
       *   I213-Description: contains a description of the input map's
@@ -80,14 +128,59 @@
                                 849211_UserID
                                 894211_Server
                                 849211_Message
-                                849212-MetaData_Request h
-                                A49214D-Run-Time-MetaDataꞸ
+                                849212-MetaData_Request
+                                A49214D-Run-Time-MetaData
                                 I213-Map-Fields-Copybook
                                 O213-Map-Fields-Copybook.
 
            display 'Transaction ID:  '      849211_API_TRAN
            display 'User ID: '              849211_UserID
            display 'Server: '               894211_Server
+
+           if 849212-Request-Type = 'FPSTRACE_REQUEST'
+               perform build-fps-trace-response
+           else
+               perform validate-input-map
+               if w-map-found
+                   perform build-metadata-response
+               else
+                   perform build-error-response
+               end-if
+           end-if
+
+           perform write-audit-log-entry.
+
+           move w-RC to RETURN-CODE
+
+           GOBACK.
+
+      *-- Confirms 849212-Input-Map names a map this adapter knows
+      *   about before any metadata is returned for it, so a typo in
+      *   Topaz gets a real error back instead of an unrelated map's
+      *   description.
+       validate-input-map.
+           move 'N' to w-map-found-sw.
+           if 849212-Input-Map = 'NONE'
+               move 'Y' to w-map-found-sw
+           else
+               perform scan-known-map-table
+                   varying w-map-idx from 1 by 1
+                   until w-map-idx > 5
+                      or w-map-found
+           end-if.
+       validate-input-map-exit.
+           exit.
+
+       scan-known-map-table.
+           if 849212-Input-Map = w-known-map (w-map-idx)
+               move 'Y' to w-map-found-sw
+           end-if.
+       scan-known-map-table-exit.
+           exit.
+
+       build-metadata-response.
+           move ZERO to 849211_Message_Number
+           move SPACES to 849211_Message_Text
            move 'TransactionLabel, if possible'
                to l-transLabel
            move 'Longer Transaction Description, if possible'
@@ -111,6 +204,72 @@
            move ZERO to l-returnXmlSize
            inspect l-returnXml tallying l-returnXmlSize for characters
                before initial LOW-VALUE.
-           move w-RC to RETURN-CODE
+       build-metadata-response-exit.
+           exit.
+
+       build-error-response.
+           move 8 to 849211_Message_Number
+           string 'UNKNOWN TOPAZ INPUT MAP: ' 849212-Input-Map
+               delimited by size into 849211_Message_Text
+           move LOW-VALUES to l-returnXml
+           move ZERO to l-returnXmlSize.
+       build-error-response-exit.
+           exit.
+
+      *-- Pulls live 849212_FPSTrace_Request trace data for
+      *   849211_UserID's session on 894211_Server, rather than
+      *   static map metadata.  849211_UserID is required for this
+      *   request type; anything else is rejected.
+       build-fps-trace-response.
+           if 849211_UserID = SPACES OR LOW-VALUES
+               move 8 to 849211_Message_Number
+               string 'FPSTRACE_REQUEST REQUIRES 849211_UserID'
+                   delimited by size into 849211_Message_Text
+               move LOW-VALUES to l-returnXml
+               move ZERO to l-returnXmlSize
+           else
+               move ZERO to 849211_Message_Number
+               move SPACES to 849211_Message_Text
+               accept w-trace-timestamp from TIME
+               move LOW-VALUES to l-returnXml
+               string
+                   '<?xml version="1.0" encoding="UTF-8"?>'
+                   '<fpstrace>'
+                     '<server>' 894211_Server '</server>'
+                     '<userid>' 849211_UserID '</userid>'
+                     '<timestamp>' w-trace-timestamp '</timestamp>'
+                   '</fpstrace>'
+                   delimited by size into l-returnXml
+               move ZERO to l-returnXmlSize
+               inspect l-returnXml tallying l-returnXmlSize
+                   for characters before initial LOW-VALUE
+           end-if.
+       build-fps-trace-response-exit.
+           exit.
 
-           GOBACK.
\ No newline at end of file
+      *-- Records this call to AUDIT-LOG-FILE so Topaz/mainframe map
+      *   disagreements can be traced back to exactly what was
+      *   requested and returned, instead of re-running the
+      *   transaction and hoping it reproduces.  Opened EXTEND and
+      *   closed on every call since HOGANRUN, the caller, is not
+      *   part of this repo and its open/close lifecycle across
+      *   multiple calls can't be assumed.
+       write-audit-log-entry.
+           open extend AUDIT-LOG-FILE.
+           accept w-audit-date from DATE.
+           accept w-audit-time from TIME.
+           move 849211_API_TRAN    to ALR-API-TRAN.
+           move 849211_UserID      to ALR-USER-ID.
+           move 894211_Server      to ALR-SERVER.
+           if 849212-Request-Type = 'FPSTRACE_REQUEST'
+               move 'FPSTRACE' to ALR-REQUESTED-MAP
+           else
+               move 849212-Input-Map to ALR-REQUESTED-MAP
+           end-if
+           string w-audit-date w-audit-time
+               delimited by size into ALR-TIMESTAMP
+           move 849211_Message_Number to ALR-RETURN-CODE
+           write AUDIT-LOG-REC.
+           close AUDIT-LOG-FILE.
+       write-audit-log-entry-exit.
+           exit.

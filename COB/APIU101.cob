@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       APIU101.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * APIU101 validates OI-POST-SIGN-ON-SCREEN-OPT maintenance
+      * requests against AMS-OPERATOR-INFO-LIST (see APICPYA) before
+      * they're applied to the operator master.  Valid options are
+      * FAST-MENU ('A'), TELLER-MENU ('B'), PM-MENU ('C'), NO-MENU
+      * ('Z') and, as of this release, DASHBOARD-MENU ('D') for the
+      * new summary-dashboard landing screen.  Requests naming any
+      * other value are rejected instead of being written to the
+      * operator master with a screen option nothing can dispatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENU-OPT-REQ-FILE ASSIGN TO MENUOPTQ
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MENU-OPT-OUT-FILE ASSIGN TO MENUOPTO
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-RPT        ASSIGN TO MENUOPTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU-OPT-REQ-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01  MENU-OPT-REQ-REC.
+           05  MOR-OPERATOR-KEY        PIC 9(5).
+           05  MOR-SCREEN-OPT          PIC X.
+
+       FD  MENU-OPT-OUT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01  MENU-OPT-OUT-REC            PIC X(6).
+
+       FD  REJECT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REJECT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-REQ-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-REQ-EOF                         VALUE 'Y'.
+           05  WS-VALID-OPT-SW         PIC X          VALUE 'N'.
+               88  WS-VALID-OPT                       VALUE 'Y'.
+
+       01  WS-SCREEN-OPT-CHECK         PIC X.
+           88  WS-OPT-FAST-MENU        VALUE 'A'.
+           88  WS-OPT-TELLER-MENU      VALUE 'B'.
+           88  WS-OPT-PM-MENU          VALUE 'C'.
+           88  WS-OPT-DASHBOARD-MENU   VALUE 'D'.
+           88  WS-OPT-NO-MENU          VALUE 'Z'.
+
+       01  WS-REJECT-LAYOUT.
+           05  FILLER                  PIC X(11)      VALUE
+               'OPERATOR:  '.
+           05  WS-RL-OPERATOR          PIC 9(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'BAD OPTION: '.
+           05  WS-RL-SCREEN-OPT        PIC X.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(40)      VALUE
+               'REQUEST REJECTED - UNKNOWN SCREEN OPTION'.
+           05  FILLER                  PIC X(60)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-REQUEST
+               UNTIL WS-REQ-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  MENU-OPT-REQ-FILE
+                OUTPUT MENU-OPT-OUT-FILE
+                       REJECT-RPT.
+           READ MENU-OPT-REQ-FILE
+               AT END MOVE 'Y' TO WS-REQ-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           MOVE MOR-SCREEN-OPT TO WS-SCREEN-OPT-CHECK.
+           MOVE 'N' TO WS-VALID-OPT-SW.
+           IF WS-OPT-FAST-MENU OR WS-OPT-TELLER-MENU
+              OR WS-OPT-PM-MENU OR WS-OPT-DASHBOARD-MENU
+              OR WS-OPT-NO-MENU
+               MOVE 'Y' TO WS-VALID-OPT-SW
+           END-IF.
+           IF WS-VALID-OPT
+               MOVE MENU-OPT-REQ-REC TO MENU-OPT-OUT-REC
+               WRITE MENU-OPT-OUT-REC
+           ELSE
+               PERFORM 2100-WRITE-REJECT
+           END-IF.
+           READ MENU-OPT-REQ-FILE
+               AT END MOVE 'Y' TO WS-REQ-EOF-SW
+           END-READ.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+       2100-WRITE-REJECT.
+           MOVE MOR-OPERATOR-KEY TO WS-RL-OPERATOR.
+           MOVE MOR-SCREEN-OPT   TO WS-RL-SCREEN-OPT.
+           WRITE REJECT-LINE FROM WS-REJECT-LAYOUT.
+       2100-WRITE-REJECT-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE MENU-OPT-REQ-FILE
+                 MENU-OPT-OUT-FILE
+                 REJECT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR319.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR319 identifies chronic overdrafters from the overdraft-
+      * related switches DSDR286's STOCK-PAPER-WORK-FIELDS sets during
+      * the statement/posting cycle (HOLD-TIMES-OD-SW, HOLD-DAY-OD-SW,
+      * HOLD-APPR-OD-SW and KITE-IND).  Those switches are transient
+      * work fields with nothing durable behind them, so, the same way
+      * DSDS100's own posting totals are stood in for by DSDR317's
+      * POSTING-CTL-FILE, OD-SWITCH-HIST-FILE stands in here for a
+      * per-cycle capture of those switch values DSDR286's cycle would
+      * need to write.  The extract is assumed presented in bank/
+      * account order, one record per account per cycle; DSDR319 sums,
+      * across all cycles on the extract, how many cycles show an
+      * overdraft switch set or KITE-IND flagged, and lists any
+      * account whose count meets or exceeds CHRONIC-PARM-FILE's
+      * configurable threshold so outreach can target repeat
+      * overdrafters instead of one-time dips.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHRONIC-PARM-FILE  ASSIGN TO CHRONPRM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OD-SWITCH-HIST-FILE ASSIGN TO ODSWHIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHRONIC-OD-RPT     ASSIGN TO CHRONRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHRONIC-PARM-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01  CHRONIC-PARM-REC.
+           05  CHR-MIN-CYCLES          PIC 9(3).
+
+       FD  OD-SWITCH-HIST-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+       01  OSH-RECORD.
+           05  OSH-BANK-NBR            PIC 99.
+           05  OSH-ACCT-ID             PIC 9(3).
+           05  OSH-ACCT-NBR            PIC 9(9).
+           05  OSH-CYCLE-DATE          PIC 9(8).
+           05  OSH-TIMES-OD-SW         PIC 9.
+           05  OSH-DAY-OD-SW           PIC 9.
+           05  OSH-APPR-OD-SW          PIC 9.
+           05  OSH-KITE-IND            PIC X.
+
+       FD  CHRONIC-OD-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CHRONIC-OD-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-OSH-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-OSH-EOF                         VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                         VALUE 'Y'.
+
+       01  WS-CHR-THRESHOLD            PIC 9(5)       VALUE ZERO.
+
+       01  WS-CURR-KEY.
+           05  WS-CURR-BANK-NBR        PIC 99         VALUE ZERO.
+           05  WS-CURR-ACCT-ID         PIC 9(3)       VALUE ZERO.
+           05  WS-CURR-ACCT-NBR        PIC 9(9)       VALUE ZERO.
+
+       01  WS-OD-CYCLE-COUNT           PIC 9(5)       VALUE ZERO
+                                                       COMP-3.
+       01  WS-KITE-CYCLE-COUNT         PIC 9(5)       VALUE ZERO
+                                                       COMP-3.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(48)      VALUE
+               'DSDR319 - CHRONIC OVERDRAFTER OUTREACH REPORT'.
+           05  FILLER                  PIC X(84)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK-NBR          PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT-NBR          PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'OD CYCLES: '.
+           05  WS-DL-OD-CYCLES         PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(14)      VALUE
+               'KITE CYCLES: '.
+           05  WS-DL-KITE-CYCLES       PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(56)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-ACCOUNT
+                   UNTIL WS-OSH-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CHRONIC-PARM-FILE
+                       OD-SWITCH-HIST-FILE
+                OUTPUT CHRONIC-OD-RPT.
+           WRITE CHRONIC-OD-RPT-LINE FROM WS-HEADING-LINE.
+           READ CHRONIC-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'DSDR319 - CHRONIC-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE CHR-MIN-CYCLES TO WS-CHR-THRESHOLD
+               READ OD-SWITCH-HIST-FILE
+                   AT END MOVE 'Y' TO WS-OSH-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           MOVE OSH-BANK-NBR TO WS-CURR-BANK-NBR.
+           MOVE OSH-ACCT-ID  TO WS-CURR-ACCT-ID.
+           MOVE OSH-ACCT-NBR TO WS-CURR-ACCT-NBR.
+           MOVE ZERO TO WS-OD-CYCLE-COUNT
+                        WS-KITE-CYCLE-COUNT.
+           PERFORM 2100-ACCUMULATE-ONE-CYCLE
+               UNTIL WS-OSH-EOF
+                  OR OSH-BANK-NBR NOT = WS-CURR-BANK-NBR
+                  OR OSH-ACCT-ID  NOT = WS-CURR-ACCT-ID
+                  OR OSH-ACCT-NBR NOT = WS-CURR-ACCT-NBR.
+           PERFORM 2200-CHECK-CHRONIC.
+       2000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-ONE-CYCLE.
+           IF OSH-TIMES-OD-SW NOT = ZERO
+              OR OSH-DAY-OD-SW NOT = ZERO
+              OR OSH-APPR-OD-SW NOT = ZERO
+               ADD 1 TO WS-OD-CYCLE-COUNT
+           END-IF.
+           IF OSH-KITE-IND NOT = SPACE
+               ADD 1 TO WS-KITE-CYCLE-COUNT
+           END-IF.
+           READ OD-SWITCH-HIST-FILE
+               AT END MOVE 'Y' TO WS-OSH-EOF-SW
+           END-READ.
+       2100-ACCUMULATE-ONE-CYCLE-EXIT.
+           EXIT.
+
+       2200-CHECK-CHRONIC.
+           IF WS-OD-CYCLE-COUNT >= WS-CHR-THRESHOLD
+              OR WS-KITE-CYCLE-COUNT >= WS-CHR-THRESHOLD
+               MOVE WS-CURR-BANK-NBR    TO WS-DL-BANK-NBR
+               MOVE WS-CURR-ACCT-NBR    TO WS-DL-ACCT-NBR
+               MOVE WS-OD-CYCLE-COUNT   TO WS-DL-OD-CYCLES
+               MOVE WS-KITE-CYCLE-COUNT TO WS-DL-KITE-CYCLES
+               WRITE CHRONIC-OD-RPT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+       2200-CHECK-CHRONIC-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CHRONIC-PARM-FILE
+                 OD-SWITCH-HIST-FILE
+                 CHRONIC-OD-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

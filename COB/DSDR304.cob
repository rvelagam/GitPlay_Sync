@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR304.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR304 previews the day's processing window before the run
+      * starts: for every bank on PROC-CTL-RECORD it lists PROC-
+      * CURR-DATE, the Friday/month-end/quarter-end/year-end switch
+      * settings, and every PROCESSING-CYCLE-CODES entry scheduled to
+      * fire, so operations knows what to expect instead of finding
+      * out live in the job stream.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROC-CTL-FILE      ASSIGN TO PROCCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CYCLE-PREVIEW-RPT  ASSIGN TO CYCPREVW
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROC-CTL-FILE
+           RECORD CONTAINS 217 CHARACTERS.
+       01  PROC-CTL-RECORD.
+           COPY DSDSSACX.
+
+       FD  CYCLE-PREVIEW-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CYCLE-PREVIEW-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-PROC-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PROC-EOF                        VALUE 'Y'.
+
+       01  WS-CYCLE-IDX                PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(41)      VALUE
+               'DSDR304 - CYCLES DUE TODAY PREVIEW REPORT'.
+           05  FILLER                  PIC X(91)      VALUE SPACES.
+
+       01  WS-BANK-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'DATE: '.
+           05  WS-BL-CURR-DATE         PIC 9(7).
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  WS-BL-FRIDAY            PIC X(12).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-BL-MONTH-END         PIC X(14).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-BL-QTR-END           PIC X(12).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-BL-YEAR-END          PIC X(13).
+           05  FILLER                  PIC X(31)      VALUE SPACES.
+
+       01  WS-CYCLE-LINE.
+           05  FILLER                  PIC X(10)      VALUE
+               '   CYCLE: '.
+           05  WS-CL-SEQ-NO            PIC ZZ9.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'CODE: '.
+           05  WS-CL-CODE              PIC X.
+           05  FILLER                  PIC X(105)     VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PREVIEW-BANK
+               UNTIL WS-PROC-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PROC-CTL-FILE
+                OUTPUT CYCLE-PREVIEW-RPT.
+           WRITE CYCLE-PREVIEW-LINE FROM WS-HEADING-LINE.
+           READ PROC-CTL-FILE
+               AT END MOVE 'Y' TO WS-PROC-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PREVIEW-BANK.
+           MOVE PROC-BK-NO     TO WS-BL-BANK-NO.
+           MOVE PROC-CURR-DATE TO WS-BL-CURR-DATE.
+           IF PROC-FRIDAY
+               MOVE 'FRIDAY'       TO WS-BL-FRIDAY
+           ELSE
+               MOVE SPACES         TO WS-BL-FRIDAY
+           END-IF.
+           IF PROC-MONTH-END
+               MOVE 'MONTH END'    TO WS-BL-MONTH-END
+           ELSE
+               MOVE SPACES         TO WS-BL-MONTH-END
+           END-IF.
+           IF PROC-QTR-END
+               MOVE 'QTR END'      TO WS-BL-QTR-END
+           ELSE
+               MOVE SPACES         TO WS-BL-QTR-END
+           END-IF.
+           IF PROC-YEAR-END
+               MOVE 'YEAR END'     TO WS-BL-YEAR-END
+           ELSE
+               MOVE SPACES         TO WS-BL-YEAR-END
+           END-IF.
+           WRITE CYCLE-PREVIEW-LINE FROM WS-BANK-LINE.
+           PERFORM 2100-LIST-CYCLE
+               VARYING WS-CYCLE-IDX FROM 1 BY 1
+               UNTIL WS-CYCLE-IDX > 98.
+           READ PROC-CTL-FILE
+               AT END MOVE 'Y' TO WS-PROC-EOF-SW
+           END-READ.
+       2000-PREVIEW-BANK-EXIT.
+           EXIT.
+
+       2100-LIST-CYCLE.
+           IF PROC-CYCLE-CODE (WS-CYCLE-IDX) NOT = SPACE
+               MOVE WS-CYCLE-IDX TO WS-CL-SEQ-NO
+               MOVE PROC-CYCLE-CODE (WS-CYCLE-IDX) TO WS-CL-CODE
+               WRITE CYCLE-PREVIEW-LINE FROM WS-CYCLE-LINE
+           END-IF.
+       2100-LIST-CYCLE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE PROC-CTL-FILE
+                 CYCLE-PREVIEW-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

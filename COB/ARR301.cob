@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ARR301.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * ARR301 is a stop-payment aging report for AR-CHECKS (see
+      * CDCBKCTL).  AGE-PARM-FILE carries today's date; every AR-
+      * CHECKS row with AR-STOP-PAY-IND set is aged off AR-DATE-
+      * ISSUED and listed oldest first, so stop-pays that should have
+      * been resolved by now don't just sit there until the check
+      * tries to clear.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-PARM-FILE     ASSIGN TO AGEPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AR-CHECKS-FILE    ASSIGN TO ARCHECKS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STOPPAY-RPT       ASSIGN TO STOPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-PARM-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  AGE-PARM-REC                PIC X(10).
+
+       FD  AR-CHECKS-FILE
+           RECORD CONTAINS 186 CHARACTERS.
+           COPY CDCBKCTL.
+
+       FD  STOPPAY-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STOPPAY-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-AR-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-AR-EOF                          VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+
+       01  WS-EPOCH-YR                 PIC 9(4)       VALUE ZERO.
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-CURR-ABS-DAY             PIC S9(9)      COMP SYNC.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-MONTH             PIC 9(2).
+           05  WS-DW-DAY               PIC 9(2).
+
+       01  WS-CUM-DAYS                 PIC 9(3)       VALUE ZERO.
+       01  WS-MONTH-IDX                PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-MONTH-DAYS-VALUES.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 28.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+           05  FILLER                  PIC 9(2)       VALUE 30.
+           05  FILLER                  PIC 9(2)       VALUE 31.
+       01  WS-MONTH-DAYS-TABLE REDEFINES WS-MONTH-DAYS-VALUES.
+           05  WS-MONTH-DAYS           PIC 9(2)       OCCURS 12 TIMES.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-SP-COUNT             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SP-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SCAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-MAX-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-STOPPAY-TABLE.
+           05  WS-SP-ENTRY             OCCURS 2000 TIMES.
+               10  WS-SP-BANK          PIC S9(3).
+               10  WS-SP-ACCT          PIC S9(9).
+               10  WS-SP-SERIAL-NBR    PIC S9(9).
+               10  WS-SP-DATE-ISSUED   PIC X(10).
+               10  WS-SP-AGE-DAYS      PIC S9(9)      COMP SYNC.
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SE-BANK              PIC S9(3).
+           05  WS-SE-ACCT              PIC S9(9).
+           05  WS-SE-SERIAL-NBR        PIC S9(9).
+           05  WS-SE-DATE-ISSUED       PIC X(10).
+           05  WS-SE-AGE-DAYS          PIC S9(9)      COMP SYNC.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(42)      VALUE
+               'ARR301 - STOP-PAYMENT AGING, OLDEST FIRST'.
+           05  FILLER                  PIC X(90)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT              PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE 'SERIAL: '.
+           05  WS-DL-SERIAL-NBR        PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE 'ISSUED: '.
+           05  WS-DL-DATE-ISSUED       PIC X(10).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'AGE DAYS: '.
+           05  WS-DL-AGE-DAYS          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(14)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-AR-CHECK
+                   UNTIL WS-AR-EOF
+               PERFORM 3000-SORT-STOPPAY-TABLE
+               PERFORM 4000-PRINT-STOPPAY-TABLE
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AGE-PARM-FILE
+                       AR-CHECKS-FILE
+                OUTPUT STOPPAY-RPT.
+           WRITE STOPPAY-RPT-LINE FROM WS-HEADING-LINE.
+           READ AGE-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'ARR301 - AGE-PARM-FILE IS EMPTY, RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE AGE-PARM-REC(1:4) TO WS-DW-YEAR
+               MOVE AGE-PARM-REC(6:2) TO WS-DW-MONTH
+               MOVE AGE-PARM-REC(9:2) TO WS-DW-DAY
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS TO WS-CURR-ABS-DAY
+               READ AR-CHECKS-FILE
+                   AT END MOVE 'Y' TO WS-AR-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-AR-CHECK.
+           IF AR-STOP-PAY-IND = 'Y'
+               MOVE AR-DATE-ISSUED(1:4) TO WS-DW-YEAR
+               MOVE AR-DATE-ISSUED(6:2) TO WS-DW-MONTH
+               MOVE AR-DATE-ISSUED(9:2) TO WS-DW-DAY
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               PERFORM 2300-ADD-STOPPAY-ENTRY
+           END-IF.
+           READ AR-CHECKS-FILE
+               AT END MOVE 'Y' TO WS-AR-EOF-SW
+           END-READ.
+       2000-PROCESS-AR-CHECK-EXIT.
+           EXIT.
+
+      * Converts a YYYY-MM-DD date into an absolute day count from
+      * 2000-01-01 using the year-length loop from the modified-
+      * Julian conversions elsewhere in this shop, plus the month-
+      * cumulative-days table from DSDS101, since AR-CHECKS carries
+      * its dates as DB2 CHAR(10) rather than modified Julian.
+       2200-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 2210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           PERFORM 2230-DETERMINE-LEAP-YEAR.
+           MOVE 28 TO WS-MONTH-DAYS (2).
+           IF WS-LEAP-YEAR
+               MOVE 29 TO WS-MONTH-DAYS (2)
+           END-IF.
+           MOVE ZERO TO WS-CUM-DAYS.
+           PERFORM 2240-ADD-MONTH-DAYS
+               VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > WS-DW-MONTH - 1.
+           ADD WS-CUM-DAYS TO WS-ABS-DAYS.
+           ADD WS-DW-DAY   TO WS-ABS-DAYS.
+       2200-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       2210-COUNT-YEAR-DAYS.
+           MOVE WS-EPOCH-YR TO WS-DAYS-IN-YEAR.
+           PERFORM 2230-DETERMINE-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       2210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+      * A year is a leap year when divisible by 4 and, if also
+      * divisible by 100, only when divisible by 400 as well.
+       2230-DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2230-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2240-ADD-MONTH-DAYS.
+           ADD WS-MONTH-DAYS (WS-MONTH-IDX) TO WS-CUM-DAYS.
+       2240-ADD-MONTH-DAYS-EXIT.
+           EXIT.
+
+       2300-ADD-STOPPAY-ENTRY.
+           ADD 1 TO WS-SP-COUNT.
+           MOVE AR-BANK             TO WS-SP-BANK (WS-SP-COUNT).
+           MOVE AR-ACCT             TO WS-SP-ACCT (WS-SP-COUNT).
+           MOVE AR-SERIAL-NBR       TO WS-SP-SERIAL-NBR (WS-SP-COUNT).
+           MOVE AR-DATE-ISSUED      TO WS-SP-DATE-ISSUED (WS-SP-COUNT).
+           COMPUTE WS-SP-AGE-DAYS (WS-SP-COUNT) =
+               WS-CURR-ABS-DAY - WS-ABS-DAYS.
+       2300-ADD-STOPPAY-ENTRY-EXIT.
+           EXIT.
+
+      * Straight selection sort, oldest (largest age) first --
+      * matching the approach in DSDR305/APIR302/APIR303 rather than
+      * a SORT work file.
+       3000-SORT-STOPPAY-TABLE.
+           PERFORM 3100-SORT-ONE-PASS
+               VARYING WS-SP-IDX FROM 1 BY 1
+               UNTIL WS-SP-IDX >= WS-SP-COUNT.
+       3000-SORT-STOPPAY-TABLE-EXIT.
+           EXIT.
+
+       3100-SORT-ONE-PASS.
+           MOVE WS-SP-IDX TO WS-MAX-IDX.
+           PERFORM 3110-FIND-MAX-ENTRY
+               VARYING WS-SCAN-IDX FROM WS-SP-IDX BY 1
+               UNTIL WS-SCAN-IDX > WS-SP-COUNT.
+           IF WS-MAX-IDX NOT = WS-SP-IDX
+               PERFORM 3120-SWAP-ENTRIES
+           END-IF.
+       3100-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+       3110-FIND-MAX-ENTRY.
+           IF WS-SP-AGE-DAYS (WS-SCAN-IDX) >
+              WS-SP-AGE-DAYS (WS-MAX-IDX)
+               MOVE WS-SCAN-IDX TO WS-MAX-IDX
+           END-IF.
+       3110-FIND-MAX-ENTRY-EXIT.
+           EXIT.
+
+       3120-SWAP-ENTRIES.
+           MOVE WS-SP-ENTRY (WS-SP-IDX)  TO WS-SWAP-ENTRY.
+           MOVE WS-SP-ENTRY (WS-MAX-IDX) TO WS-SP-ENTRY (WS-SP-IDX).
+           MOVE WS-SE-BANK               TO WS-SP-BANK (WS-MAX-IDX).
+           MOVE WS-SE-ACCT               TO WS-SP-ACCT (WS-MAX-IDX).
+           MOVE WS-SE-SERIAL-NBR         TO
+               WS-SP-SERIAL-NBR (WS-MAX-IDX).
+           MOVE WS-SE-DATE-ISSUED        TO
+               WS-SP-DATE-ISSUED (WS-MAX-IDX).
+           MOVE WS-SE-AGE-DAYS           TO
+               WS-SP-AGE-DAYS (WS-MAX-IDX).
+       3120-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+       4000-PRINT-STOPPAY-TABLE.
+           PERFORM 4100-PRINT-ONE-ENTRY
+               VARYING WS-SP-IDX FROM 1 BY 1
+               UNTIL WS-SP-IDX > WS-SP-COUNT.
+       4000-PRINT-STOPPAY-TABLE-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           MOVE WS-SP-BANK (WS-SP-IDX)        TO WS-DL-BANK.
+           MOVE WS-SP-ACCT (WS-SP-IDX)        TO WS-DL-ACCT.
+           MOVE WS-SP-SERIAL-NBR (WS-SP-IDX)  TO WS-DL-SERIAL-NBR.
+           MOVE WS-SP-DATE-ISSUED (WS-SP-IDX) TO WS-DL-DATE-ISSUED.
+           MOVE WS-SP-AGE-DAYS (WS-SP-IDX)    TO WS-DL-AGE-DAYS.
+           WRITE STOPPAY-RPT-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE AGE-PARM-FILE
+                 AR-CHECKS-FILE
+                 STOPPAY-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

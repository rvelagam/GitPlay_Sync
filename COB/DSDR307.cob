@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR307.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR307 totals DSDSTXL-AMOUNT by DSDSTXL-SC-TYPE per bank for
+      * a day's DSDS-TRANSACTION-LONG file, so service-charge income
+      * reconciles to the GL by channel (regular, ATM, ACH, funds
+      * transfer, telephone, info-line, POS) without an ad hoc pull
+      * of every transaction record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSDS-TXL-FILE     ASSIGN TO DSDSTXL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SC-TOTALS-RPT     ASSIGN TO SCTOTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DSDS-TXL-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+           COPY DSDSTYP.
+
+       FD  SC-TOTALS-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SC-TOTALS-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-TXL-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-TXL-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-BANK-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-BANK-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-SC-IDX               PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-BANK-TOTALS-TABLE.
+           05  WS-BT-ENTRY             OCCURS 100 TIMES.
+               10  WS-BT-BANK-NO       PIC 99.
+               10  WS-BT-SC-AMOUNT     PIC S9(9)V99   COMP-3
+                                       OCCURS 7 TIMES.
+
+       01  WS-SC-LABEL-CONSTANTS.
+           05  FILLER  PIC X(20)  VALUE 'REGULAR SVC CHG'.
+           05  FILLER  PIC X(20)  VALUE 'ATM SVC CHG'.
+           05  FILLER  PIC X(20)  VALUE 'ACH SVC CHG'.
+           05  FILLER  PIC X(20)  VALUE 'FUNDS XFER SVC CHG'.
+           05  FILLER  PIC X(20)  VALUE 'TELEPHONE SVC CHG'.
+           05  FILLER  PIC X(20)  VALUE 'INFO-LINE SVC CHG'.
+           05  FILLER  PIC X(20)  VALUE 'POS SVC CHG'.
+
+       01  WS-SC-LABEL-TABLE REDEFINES WS-SC-LABEL-CONSTANTS.
+           05  WS-SC-LABEL             PIC X(20)      OCCURS 7 TIMES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(43)      VALUE
+               'DSDR307 - DAILY SERVICE CHARGE TYPE TOTALS'.
+           05  FILLER                  PIC X(89)      VALUE SPACES.
+
+       01  WS-BANK-HEADING-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BHL-BANK-NO          PIC 99.
+           05  FILLER                  PIC X(124)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  WS-DL-SC-LABEL          PIC X(22).
+           05  WS-DL-AMOUNT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(93)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACCUMULATE-TXL-RECORD
+               UNTIL WS-TXL-EOF.
+           PERFORM 3000-PRINT-TOTALS.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DSDS-TXL-FILE
+                OUTPUT SC-TOTALS-RPT.
+           WRITE SC-TOTALS-LINE FROM WS-HEADING-LINE.
+           READ DSDS-TXL-FILE
+               AT END MOVE 'Y' TO WS-TXL-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-TXL-RECORD.
+           IF DSDSTXL-SC-TYPE NOT = ZERO
+              AND DSDSTXL-SC-TYPE NOT > 7
+               PERFORM 2100-FIND-BANK-ENTRY
+               ADD DSDSTXL-AMOUNT
+                   TO WS-BT-SC-AMOUNT (WS-BANK-IDX, DSDSTXL-SC-TYPE)
+           END-IF.
+           READ DSDS-TXL-FILE
+               AT END MOVE 'Y' TO WS-TXL-EOF-SW
+           END-READ.
+       2000-ACCUMULATE-TXL-RECORD-EXIT.
+           EXIT.
+
+       2100-FIND-BANK-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-BANK-TABLE
+               VARYING WS-BANK-IDX FROM 1 BY 1
+               UNTIL WS-BANK-IDX > WS-BANK-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-BANK-IDX
+           ELSE
+               ADD 1 TO WS-BANK-COUNT
+               MOVE WS-BANK-COUNT TO WS-BANK-IDX
+               MOVE DSDSTXL-BANK-NO TO WS-BT-BANK-NO (WS-BANK-IDX)
+           END-IF.
+       2100-FIND-BANK-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-BANK-TABLE.
+           IF DSDSTXL-BANK-NO = WS-BT-BANK-NO (WS-BANK-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-BANK-TABLE-EXIT.
+           EXIT.
+
+       3000-PRINT-TOTALS.
+           PERFORM 3100-PRINT-ONE-BANK
+               VARYING WS-BANK-IDX FROM 1 BY 1
+               UNTIL WS-BANK-IDX > WS-BANK-COUNT.
+       3000-PRINT-TOTALS-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-BANK.
+           MOVE WS-BT-BANK-NO (WS-BANK-IDX) TO WS-BHL-BANK-NO.
+           WRITE SC-TOTALS-LINE FROM WS-BANK-HEADING-LINE.
+           PERFORM 3110-PRINT-ONE-SC-TYPE
+               VARYING WS-SC-IDX FROM 1 BY 1
+               UNTIL WS-SC-IDX > 7.
+       3100-PRINT-ONE-BANK-EXIT.
+           EXIT.
+
+       3110-PRINT-ONE-SC-TYPE.
+           MOVE WS-SC-LABEL (WS-SC-IDX) TO WS-DL-SC-LABEL.
+           MOVE WS-BT-SC-AMOUNT (WS-BANK-IDX, WS-SC-IDX)
+               TO WS-DL-AMOUNT.
+           WRITE SC-TOTALS-LINE FROM WS-DETAIL-LINE.
+       3110-PRINT-ONE-SC-TYPE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DSDS-TXL-FILE
+                 SC-TOTALS-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

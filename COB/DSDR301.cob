@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR301.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR301 lists the service-charge routine table that is
+      * overlaid on BCF-SERVICE-CHG-INFO (see DSDS.BCFSCR in DSDSCOLE)
+      * one bank at a time, so a bad routine entry can be reviewed
+      * without a hex dump of the BCF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BCF-FILE          ASSIGN TO BCFFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SC-DETAIL-RPT     ASSIGN TO SCDETRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BCF-FILE
+           RECORD CONTAINS 13470 CHARACTERS.
+           COPY DSDSCOLE.
+
+       FD  SC-DETAIL-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SC-DETAIL-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BCF-EOF-SW        PIC X          VALUE 'N'.
+               88  WS-BCF-EOF                      VALUE 'Y'.
+           05  WS-ENTRY-SUB         PIC S9(4)      VALUE ZERO
+                                                    COMP SYNC.
+
+       01  WS-HEADING-LINE.
+           05  FILLER               PIC X(45)      VALUE
+                   'DSDR301 - BCF SERVICE CHARGE ROUTINE LISTING'.
+           05  FILLER               PIC X(87)      VALUE SPACES.
+
+       01  WS-BANK-LINE.
+           05  FILLER               PIC X(6)       VALUE 'BANK: '.
+           05  WS-BL-BANK-NO        PIC 99.
+           05  FILLER               PIC X(124)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-RTN-NO         PIC ZZ9.
+           05  FILLER               PIC X(2)       VALUE SPACES.
+           05  WS-DL-DESC           PIC X(20).
+           05  FILLER               PIC X(2)       VALUE SPACES.
+           05  WS-DL-TYPE           PIC X(9).
+           05  FILLER               PIC X(2)       VALUE SPACES.
+           05  WS-DL-AMOUNT         PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACES.
+           05  WS-DL-WAIVE-BAL      PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACES.
+           05  WS-DL-FREQ           PIC X(9).
+           05  FILLER               PIC X(2)       VALUE SPACES.
+           05  WS-DL-ACTIVE         PIC X(8).
+           05  FILLER               PIC X(43)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BCF
+               UNTIL WS-BCF-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BCF-FILE
+                OUTPUT SC-DETAIL-RPT.
+           WRITE SC-DETAIL-LINE FROM WS-HEADING-LINE.
+           READ BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BCF.
+           MOVE BCF-BANK-NO TO WS-BL-BANK-NO.
+           WRITE SC-DETAIL-LINE FROM WS-BANK-LINE.
+           PERFORM 2100-LIST-ROUTINES
+               VARYING WS-ENTRY-SUB FROM 1 BY 1
+               UNTIL WS-ENTRY-SUB > 100.
+           READ BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       2000-PROCESS-BCF-EXIT.
+           EXIT.
+
+       2100-LIST-ROUTINES.
+           IF SC-RTN-NUMBER (WS-ENTRY-SUB) > ZERO
+               MOVE SC-RTN-NUMBER (WS-ENTRY-SUB)      TO WS-DL-RTN-NO
+               MOVE SC-RTN-DESCRIPTION (WS-ENTRY-SUB)  TO WS-DL-DESC
+               MOVE SC-RTN-CHG-AMT (WS-ENTRY-SUB)      TO WS-DL-AMOUNT
+               MOVE SC-RTN-MIN-BAL-WAIVE (WS-ENTRY-SUB)
+                   TO WS-DL-WAIVE-BAL
+               EVALUATE TRUE
+                   WHEN SC-RTN-FLAT-FEE (WS-ENTRY-SUB)
+                       MOVE 'FLAT FEE' TO WS-DL-TYPE
+                   WHEN SC-RTN-PER-ITEM (WS-ENTRY-SUB)
+                       MOVE 'PER ITEM' TO WS-DL-TYPE
+                   WHEN SC-RTN-TIERED (WS-ENTRY-SUB)
+                       MOVE 'TIERED'   TO WS-DL-TYPE
+                   WHEN OTHER
+                       MOVE 'UNKNOWN'  TO WS-DL-TYPE
+               END-EVALUATE
+               EVALUATE TRUE
+                   WHEN SC-RTN-MONTHLY (WS-ENTRY-SUB)
+                       MOVE 'MONTHLY'   TO WS-DL-FREQ
+                   WHEN SC-RTN-QUARTERLY (WS-ENTRY-SUB)
+                       MOVE 'QUARTERLY' TO WS-DL-FREQ
+                   WHEN SC-RTN-ANNUAL (WS-ENTRY-SUB)
+                       MOVE 'ANNUAL'    TO WS-DL-FREQ
+                   WHEN OTHER
+                       MOVE 'UNKNOWN'   TO WS-DL-FREQ
+               END-EVALUATE
+               IF SC-RTN-ACTIVE (WS-ENTRY-SUB)
+                   MOVE 'ACTIVE'   TO WS-DL-ACTIVE
+               ELSE
+                   MOVE 'INACTIVE' TO WS-DL-ACTIVE
+               END-IF
+               WRITE SC-DETAIL-LINE FROM WS-DETAIL-LINE
+           END-IF.
+       2100-LIST-ROUTINES-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE BCF-FILE
+                 SC-DETAIL-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

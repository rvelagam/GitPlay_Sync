@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS107.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS107 pre-post edits DSDSTXL-ACH-STD-ENTRY-CLASS on incoming
+      * DSDS-TRANSACTION-LONG records.  Any record carrying an ACH SEC
+      * code (DSDSTXL-ACH-STD-ENTRY-CLASS not spaces) is checked
+      * against the shop's approved SEC code list; records with a code
+      * we don't recognize are held on HOLD-FILE and logged to
+      * HOLD-RPT instead of riding through to the statement as garbage
+      * text.  Everything else posts on POSTED-FILE unchanged.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSDS-TXL-FILE     ASSIGN TO DSDSTXL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POSTED-FILE       ASSIGN TO TXLPOST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLD-FILE         ASSIGN TO TXLHOLD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLD-RPT          ASSIGN TO TXLHRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DSDS-TXL-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+           COPY DSDSTYP.
+
+       FD  POSTED-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  POSTED-RECORD                PIC X(200).
+
+       FD  HOLD-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  HOLD-RECORD                  PIC X(200).
+
+       FD  HOLD-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HOLD-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-TXL-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-TXL-EOF                         VALUE 'Y'.
+           05  WS-APPROVED-SW          PIC X          VALUE 'N'.
+               88  WS-APPROVED                        VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-SEC-IDX              PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+      * Approved ACH Standard Entry Class codes.
+       01  WS-APPROVED-SEC-CONSTANTS.
+           05  FILLER  PIC X(3)  VALUE 'PPD'.
+           05  FILLER  PIC X(3)  VALUE 'CCD'.
+           05  FILLER  PIC X(3)  VALUE 'CTX'.
+           05  FILLER  PIC X(3)  VALUE 'WEB'.
+           05  FILLER  PIC X(3)  VALUE 'TEL'.
+           05  FILLER  PIC X(3)  VALUE 'ARC'.
+           05  FILLER  PIC X(3)  VALUE 'BOC'.
+           05  FILLER  PIC X(3)  VALUE 'POP'.
+           05  FILLER  PIC X(3)  VALUE 'RCK'.
+           05  FILLER  PIC X(3)  VALUE 'IAT'.
+
+       01  WS-APPROVED-SEC-TABLE REDEFINES WS-APPROVED-SEC-CONSTANTS.
+           05  WS-APPROVED-SEC-CODE    PIC X(3)       OCCURS 10 TIMES.
+
+       01  WS-HOLD-LAYOUT.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-HL-BANK-NO           PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-HL-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'SEC CODE: '.
+           05  WS-HL-SEC-CODE          PIC X(3).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-HL-REASON            PIC X(40).
+           05  FILLER                  PIC X(58)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-VALIDATE-TXL-RECORD
+               UNTIL WS-TXL-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DSDS-TXL-FILE
+                OUTPUT POSTED-FILE
+                       HOLD-FILE
+                       HOLD-RPT.
+           READ DSDS-TXL-FILE
+               AT END MOVE 'Y' TO WS-TXL-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-VALIDATE-TXL-RECORD.
+           IF DSDSTXL-ACH-STD-ENTRY-CLASS = SPACES
+               MOVE DSDSTXL-REC TO POSTED-RECORD
+               WRITE POSTED-RECORD
+           ELSE
+               PERFORM 2100-CHECK-SEC-CODE
+               IF WS-APPROVED
+                   MOVE DSDSTXL-REC TO POSTED-RECORD
+                   WRITE POSTED-RECORD
+               ELSE
+                   PERFORM 2200-HOLD-TXL-RECORD
+               END-IF
+           END-IF.
+           READ DSDS-TXL-FILE
+               AT END MOVE 'Y' TO WS-TXL-EOF-SW
+           END-READ.
+       2000-VALIDATE-TXL-RECORD-EXIT.
+           EXIT.
+
+       2100-CHECK-SEC-CODE.
+           MOVE 'N' TO WS-APPROVED-SW.
+           PERFORM 2110-SCAN-SEC-TABLE
+               VARYING WS-SEC-IDX FROM 1 BY 1
+               UNTIL WS-SEC-IDX > 10
+                  OR WS-APPROVED.
+       2100-CHECK-SEC-CODE-EXIT.
+           EXIT.
+
+       2110-SCAN-SEC-TABLE.
+           IF DSDSTXL-ACH-STD-ENTRY-CLASS =
+                  WS-APPROVED-SEC-CODE (WS-SEC-IDX)
+               MOVE 'Y' TO WS-APPROVED-SW
+           END-IF.
+       2110-SCAN-SEC-TABLE-EXIT.
+           EXIT.
+
+       2200-HOLD-TXL-RECORD.
+           MOVE DSDSTXL-REC TO HOLD-RECORD.
+           WRITE HOLD-RECORD.
+           MOVE DSDSTXL-BANK-NO   TO WS-HL-BANK-NO.
+           MOVE DSDSTXL-ACCT-NO   TO WS-HL-ACCT-NO.
+           MOVE DSDSTXL-ACH-STD-ENTRY-CLASS TO WS-HL-SEC-CODE.
+           MOVE 'UNRECOGNIZED SEC CODE - HELD' TO WS-HL-REASON.
+           WRITE HOLD-LINE FROM WS-HOLD-LAYOUT.
+       2200-HOLD-TXL-RECORD-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DSDS-TXL-FILE
+                 POSTED-FILE
+                 HOLD-FILE
+                 HOLD-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR315.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR315 lists one-way DSDS.ZBACMA sweep links (see EMPFILE).
+      * ZBCM-ACCOUNT-NBR/ZBCM-LINK-ACCT-NBR should appear as a mirror
+      * pair -- each direction of a zero-balance sweep relationship
+      * stored as its own row -- so DSDS-ZBACMA is loaded into a table
+      * and every row is checked for a matching reverse row (same
+      * bank/account ID, account number and link account number
+      * swapped).  Any row with no reverse entry is listed, so a
+      * sweep relationship set up or torn down halfway can be found
+      * and corrected.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZBACMA-FILE          ASSIGN TO ZBACMA
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ZBA-ONEWAY-RPT       ASSIGN TO ZBARPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZBACMA-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+           COPY EMPFILE.
+
+       FD  ZBA-ONEWAY-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ZBA-ONEWAY-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-ZBA-EOF-SW            PIC X          VALUE 'N'.
+               88  WS-ZBA-EOF                          VALUE 'Y'.
+           05  WS-FOUND-SW              PIC X          VALUE 'N'.
+               88  WS-FOUND                            VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-ZL-COUNT              PIC S9(5)      VALUE ZERO
+                                                        COMP SYNC.
+           05  WS-ZL-IDX                PIC S9(5)      VALUE ZERO
+                                                        COMP SYNC.
+           05  WS-ZL-REV-IDX            PIC S9(5)      VALUE ZERO
+                                                        COMP SYNC.
+
+       01  WS-ZBA-LINK-TABLE.
+           05  WS-ZL-ENTRY              OCCURS 5000 TIMES.
+               10  WS-ZL-BANK-NBR       PIC S9(3).
+               10  WS-ZL-ACCOUNT-ID     PIC S9(3).
+               10  WS-ZL-ACCOUNT-NBR    PIC S9(9).
+               10  WS-ZL-LINK-TYPE      PIC X(1).
+               10  WS-ZL-LINK-ACCT-NBR  PIC S9(9).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                   PIC X(38)      VALUE
+               'DSDR315 - ONE-WAY ZBA SWEEP LINKS'.
+           05  FILLER                   PIC X(94)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                   PIC X(4)       VALUE SPACES.
+           05  FILLER                   PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK               PIC Z9.
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  FILLER                   PIC X(9)       VALUE
+               'ACCT ID: '.
+           05  WS-DL-ACCT-ID            PIC ZZ9.
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  FILLER                   PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT-NO            PIC Z(8)9.
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  FILLER                   PIC X(7)       VALUE
+               'LINK: '.
+           05  WS-DL-LINK-ACCT-NO       PIC Z(8)9.
+           05  FILLER                   PIC X(2)       VALUE SPACES.
+           05  FILLER                   PIC X(6)       VALUE 'TYPE: '.
+           05  WS-DL-LINK-TYPE          PIC X(1).
+           05  FILLER                   PIC X(56)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-CHECK-LINK-TABLE
+               VARYING WS-ZL-IDX FROM 1 BY 1
+               UNTIL WS-ZL-IDX > WS-ZL-COUNT.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ZBACMA-FILE
+                OUTPUT ZBA-ONEWAY-RPT.
+           WRITE ZBA-ONEWAY-RPT-LINE FROM WS-HEADING-LINE.
+           READ ZBACMA-FILE
+               AT END MOVE 'Y' TO WS-ZBA-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-LINK-TABLE
+               UNTIL WS-ZBA-EOF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-LINK-TABLE.
+           ADD 1 TO WS-ZL-COUNT.
+           MOVE ZBCM-BANK-NBR         TO WS-ZL-BANK-NBR (WS-ZL-COUNT).
+           MOVE ZBCM-ACCOUNT-ID
+               TO WS-ZL-ACCOUNT-ID (WS-ZL-COUNT).
+           MOVE ZBCM-ACCOUNT-NBR
+               TO WS-ZL-ACCOUNT-NBR (WS-ZL-COUNT).
+           MOVE ZBCM-LINK-TYPE
+               TO WS-ZL-LINK-TYPE (WS-ZL-COUNT).
+           MOVE ZBCM-LINK-ACCT-NBR
+               TO WS-ZL-LINK-ACCT-NBR (WS-ZL-COUNT).
+           READ ZBACMA-FILE
+               AT END MOVE 'Y' TO WS-ZBA-EOF-SW
+           END-READ.
+       1100-LOAD-LINK-TABLE-EXIT.
+           EXIT.
+
+       2000-CHECK-LINK-TABLE.
+           PERFORM 2100-FIND-REVERSE-LINK.
+           IF NOT WS-FOUND
+               PERFORM 2200-PRINT-ONE-WAY-LINK
+           END-IF.
+       2000-CHECK-LINK-TABLE-EXIT.
+           EXIT.
+
+       2100-FIND-REVERSE-LINK.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-FOR-REVERSE-LINK
+               VARYING WS-ZL-REV-IDX FROM 1 BY 1
+               UNTIL WS-ZL-REV-IDX > WS-ZL-COUNT
+                  OR WS-FOUND.
+       2100-FIND-REVERSE-LINK-EXIT.
+           EXIT.
+
+       2110-SCAN-FOR-REVERSE-LINK.
+           IF WS-ZL-BANK-NBR (WS-ZL-REV-IDX) =
+                  WS-ZL-BANK-NBR (WS-ZL-IDX)
+              AND WS-ZL-ACCOUNT-ID (WS-ZL-REV-IDX) =
+                  WS-ZL-ACCOUNT-ID (WS-ZL-IDX)
+              AND WS-ZL-ACCOUNT-NBR (WS-ZL-REV-IDX) =
+                  WS-ZL-LINK-ACCT-NBR (WS-ZL-IDX)
+              AND WS-ZL-LINK-ACCT-NBR (WS-ZL-REV-IDX) =
+                  WS-ZL-ACCOUNT-NBR (WS-ZL-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-FOR-REVERSE-LINK-EXIT.
+           EXIT.
+
+       2200-PRINT-ONE-WAY-LINK.
+           MOVE WS-ZL-BANK-NBR (WS-ZL-IDX)      TO WS-DL-BANK.
+           MOVE WS-ZL-ACCOUNT-ID (WS-ZL-IDX)    TO WS-DL-ACCT-ID.
+           MOVE WS-ZL-ACCOUNT-NBR (WS-ZL-IDX)   TO WS-DL-ACCT-NO.
+           MOVE WS-ZL-LINK-ACCT-NBR (WS-ZL-IDX) TO WS-DL-LINK-ACCT-NO.
+           MOVE WS-ZL-LINK-TYPE (WS-ZL-IDX)     TO WS-DL-LINK-TYPE.
+           WRITE ZBA-ONEWAY-RPT-LINE FROM WS-DETAIL-LINE.
+       2200-PRINT-ONE-WAY-LINK-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ZBACMA-FILE
+                 ZBA-ONEWAY-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       APIR301.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * APIR301 is a password-aging report for AMS-OPERATOR-INFO-LIST
+      * (see APICPYA).  PWAGE-PARM-FILE carries today's date and the
+      * shop's maximum password age in days; every operator whose
+      * OI-PW-LAST-CHANGE-DATE is older than that window -- or whose
+      * OI-PW-LAST-CHANGE-DATE was never set -- is printed on the
+      * exception report so security can follow up before the next
+      * audit cycle.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PWAGE-PARM-FILE   ASSIGN TO PWAGEPRM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPERATOR-FILE     ASSIGN TO AMSOPER
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PWAGE-RPT         ASSIGN TO PWAGERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PWAGE-PARM-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01  PWAGE-PARM-REC.
+           05  PWP-CURR-DATE           PIC 9(7).
+           05  PWP-MAX-AGE-DAYS        PIC 9(5).
+
+       FD  OPERATOR-FILE
+           RECORD CONTAINS 300 CHARACTERS.
+           COPY APICPYA.
+
+       FD  PWAGE-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PWAGE-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-OPER-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-OPER-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+           05  WS-STALE-SW             PIC X          VALUE 'N'.
+               88  WS-STALE                           VALUE 'Y'.
+           05  WS-LEAP-SW              PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                       VALUE 'Y'.
+
+       01  WS-EPOCH-YR                 PIC 9(4)       VALUE ZERO.
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-CURR-ABS-DAY             PIC S9(9)      COMP SYNC.
+       01  WS-AGE-DAYS                 PIC S9(9)      COMP SYNC.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-DAY               PIC 9(3).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(40)      VALUE
+               'APIR301 - AMS OPERATOR PASSWORD AGING'.
+           05  FILLER                  PIC X(92)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(11)      VALUE
+               'OPERATOR:  '.
+           05  WS-DL-OPERATOR          PIC 9(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'NAME: '.
+           05  WS-DL-NAME              PIC X(40).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(15)      VALUE
+               'PW LAST CHG:   '.
+           05  WS-DL-PW-DATE           PIC 9(7).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(11)      VALUE
+               'AGE DAYS: '.
+           05  WS-DL-AGE-DAYS          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(18)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-OPERATOR
+                   UNTIL WS-OPER-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PWAGE-PARM-FILE
+                       OPERATOR-FILE
+                OUTPUT PWAGE-RPT.
+           WRITE PWAGE-RPT-LINE FROM WS-HEADING-LINE.
+           READ PWAGE-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'APIR301 - PWAGE-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE PWP-CURR-DATE TO WS-DATE-WORK
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS TO WS-CURR-ABS-DAY
+               READ OPERATOR-FILE
+                   AT END MOVE 'Y' TO WS-OPER-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-OPERATOR.
+           MOVE 'N' TO WS-STALE-SW.
+           IF OI-PW-LAST-CHANGE-DATE = ZERO
+               MOVE 'Y' TO WS-STALE-SW
+               MOVE ZERO TO WS-AGE-DAYS
+           ELSE
+               MOVE OI-PW-LAST-CHANGE-DATE TO WS-DATE-WORK
+               PERFORM 2200-CALC-ABSOLUTE-DAY
+               COMPUTE WS-AGE-DAYS = WS-CURR-ABS-DAY - WS-ABS-DAYS
+               IF WS-AGE-DAYS > PWP-MAX-AGE-DAYS
+                   MOVE 'Y' TO WS-STALE-SW
+               END-IF
+           END-IF.
+           IF WS-STALE
+               PERFORM 2300-PRINT-STALE-OPERATOR
+           END-IF.
+           READ OPERATOR-FILE
+               AT END MOVE 'Y' TO WS-OPER-EOF-SW
+           END-READ.
+       2000-PROCESS-OPERATOR-EXIT.
+           EXIT.
+
+      * Converts a modified-Julian (YYYYDDD) date into an absolute
+      * day count from 2000-01-01, the same convention DSDS105 uses,
+      * so ages can be compared across a year boundary.
+       2200-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 2210-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           ADD WS-DW-DAY TO WS-ABS-DAYS.
+       2200-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       2210-COUNT-YEAR-DAYS.
+           PERFORM 2220-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       2210-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+       2220-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2220-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2300-PRINT-STALE-OPERATOR.
+           MOVE OI-OPERATOR-KEY        TO WS-DL-OPERATOR.
+           MOVE OI-FULL-NAME           TO WS-DL-NAME.
+           MOVE OI-PW-LAST-CHANGE-DATE TO WS-DL-PW-DATE.
+           MOVE WS-AGE-DAYS            TO WS-DL-AGE-DAYS.
+           WRITE PWAGE-RPT-LINE FROM WS-DETAIL-LINE.
+       2300-PRINT-STALE-OPERATOR-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE PWAGE-PARM-FILE
+                 OPERATOR-FILE
+                 PWAGE-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CIFB101.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CIFB101 is a batch driver over CIFU010 (see CIFU032P).
+      * CIFU010 returns name/address information one account or
+      * customer at a time from an online screen; this driver loops
+      * it over every open DDA account for a bank pulled from DSDS-H-
+      * FILE-RECORD (see DSDSMAST) and builds a single current-address
+      * extract file for the mailing vendor.  CIFXREFK, the copybook
+      * CIFU032P says U010-FILE-KEY is formatted into, isn't part of
+      * this repo, so U010-FILE-KEY is built here the same way this
+      * shop keys a DSDS account everywhere else -- account ID
+      * followed by account number, space-filled to the 25-byte field.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDR-EXT-PARM-FILE  ASSIGN TO ADXPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DSDS-H-FILE         ASSIGN TO DSDSHFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ADDR-EXTRACT-FILE   ASSIGN TO ADXFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDR-EXT-PARM-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+       01  ADDR-EXT-PARM-REC.
+           05  AEP-BANK-NBR            PIC 99.
+
+       FD  DSDS-H-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  ADDR-EXTRACT-FILE
+           RECORD CONTAINS 148 CHARACTERS.
+       01  ADDR-EXTRACT-REC.
+           05  AER-BANK-NBR            PIC 99.
+           05  AER-ACCT-ID             PIC 9(3).
+           05  AER-ACCT-NO             PIC 9(9).
+           05  AER-CUSTOMER-NAME       PIC X(40).
+           05  AER-STREET-ADDRESS      PIC X(40).
+           05  AER-CITY                PIC X(40).
+           05  AER-STATE               PIC X(2).
+           05  AER-ZIP                 PIC X(5).
+           05  AER-ZIP4                PIC X(4).
+           05  AER-DELIVERY-POINT      PIC X(2).
+           05  AER-ZIP-CHECK-DIGIT     PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-DSDS-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-DSDS-EOF                        VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+
+       01  WS-BANK-NBR                 PIC 99         VALUE ZERO.
+
+       COPY CIFU032P.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-ACCOUNT
+                   UNTIL WS-DSDS-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ADDR-EXT-PARM-FILE
+                       DSDS-H-FILE
+                OUTPUT ADDR-EXTRACT-FILE.
+           READ ADDR-EXT-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'CIFB101 - ADDR-EXT-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE AEP-BANK-NBR TO WS-BANK-NBR
+               READ DSDS-H-FILE
+                   AT END MOVE 'Y' TO WS-DSDS-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           IF DSDS-H-BANK-NO = WS-BANK-NBR
+              AND DSDS-H-OPEN
+               PERFORM 2100-EXTRACT-ADDRESS
+           END-IF.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-DSDS-EOF-SW
+           END-READ.
+       2000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
+
+       2100-EXTRACT-ADDRESS.
+           MOVE SPACES TO CIFU010-PARAMETERS.
+           MOVE DSDS-H-BANK-NO      TO U010-BANK-NBR.
+           MOVE 'ACCT'              TO U010-FILE-ID.
+           MOVE SPACES              TO U010-FILE-KEY.
+           MOVE DSDS-H-ACCT-ID      TO U010-FILE-KEY (1:3).
+           MOVE DSDS-H-ACCT-NO      TO U010-FILE-KEY (4:9).
+           SET U010-ACCOUNT-ADDRESS TO TRUE.
+           MOVE 8                   TO U010-NUM-OF-LINES-REQUESTED.
+           CALL 'CIFU010' USING CIFU010-PARAMETERS.
+           IF U010-GOOD-RETURN
+               PERFORM 2200-WRITE-EXTRACT-RECORD
+           END-IF.
+       2100-EXTRACT-ADDRESS-EXIT.
+           EXIT.
+
+       2200-WRITE-EXTRACT-RECORD.
+           MOVE DSDS-H-BANK-NO           TO AER-BANK-NBR.
+           MOVE DSDS-H-ACCT-ID           TO AER-ACCT-ID.
+           MOVE DSDS-H-ACCT-NO           TO AER-ACCT-NO.
+           MOVE U010-CUSTOMER-NAME       TO AER-CUSTOMER-NAME.
+           MOVE U010-STREET-ADDRESS      TO AER-STREET-ADDRESS.
+           MOVE U010-CITY                TO AER-CITY.
+           MOVE U010-STATE               TO AER-STATE.
+           MOVE U010-ZIP                 TO AER-ZIP.
+           MOVE U010-ZIP4                TO AER-ZIP4.
+           MOVE U010-DELIVERY-POINT      TO AER-DELIVERY-POINT.
+           MOVE U010-ZIP-CHECK-DIGIT     TO AER-ZIP-CHECK-DIGIT.
+           WRITE ADDR-EXTRACT-REC.
+       2200-WRITE-EXTRACT-RECORD-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ADDR-EXT-PARM-FILE
+                 DSDS-H-FILE
+                 ADDR-EXTRACT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.

@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDS102.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDS102 is the daily processing-control cycle driver for
+      * PROC-CTL-RECORD.  Every time a PROCESSING-CYCLE-CODES entry
+      * for a bank is completed for PROC-CURR-DATE, that fact is
+      * logged to the checkpoint file.  On the next run for the same
+      * day the driver reads the checkpoint file first and skips any
+      * bank/cycle already marked done, so an abend partway through
+      * the window no longer means rerunning the whole day.  On load,
+      * any checkpoint older than WS-CKPT-RETENTION-DAYS is dropped
+      * and the checkpoint file is rewritten with only what's kept, so
+      * the file and its in-memory table don't grow without bound.
+      *
+      * When PROC-YEAR-END is on for a bank, the driver also drops a
+      * trigger record on the year-end rollover queue so the next job
+      * step (CDR301, the 1099 eligibility pre-check) picks that bank
+      * up without operations having to remember to schedule it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROC-CTL-FILE      ASSIGN TO PROCCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE    ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YEAR-END-QUEUE     ASSIGN TO YECTRGR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROC-CTL-FILE
+           RECORD CONTAINS 217 CHARACTERS.
+       01  PROC-CTL-RECORD.
+           COPY DSDSSACX.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01  CHECKPOINT-REC.
+           05  CKPT-BANK-NO           PIC 99.
+           05  CKPT-CYCLE-DATE        PIC 9(7).
+           05  CKPT-CYCLE-IDX         PIC 999.
+
+       FD  YEAR-END-QUEUE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  YEAR-END-TRIGGER-REC.
+           05  YEC-BANK-NO            PIC 99.
+           05  YEC-YEAR-END-DATE      PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-PROC-EOF-SW         PIC X          VALUE 'N'.
+               88  WS-PROC-EOF                       VALUE 'Y'.
+           05  WS-CKPT-EOF-SW         PIC X          VALUE 'N'.
+               88  WS-CKPT-EOF                       VALUE 'Y'.
+           05  WS-ALREADY-DONE-SW     PIC X          VALUE 'N'.
+               88  WS-ALREADY-DONE                   VALUE 'Y'.
+           05  WS-LEAP-SW             PIC X          VALUE 'N'.
+               88  WS-LEAP-YEAR                      VALUE 'Y'.
+
+       01  WS-CKPT-RETENTION-DAYS     PIC 9(3)       VALUE 30.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-CKPT-COUNT          PIC S9(4)      VALUE ZERO
+                                                      COMP SYNC.
+           05  WS-CKPT-IDX            PIC S9(4)      VALUE ZERO
+                                                      COMP SYNC.
+           05  WS-CYCLE-IDX           PIC S9(4)      VALUE ZERO
+                                                      COMP SYNC.
+           05  WS-EPOCH-YR            PIC 9(4)       VALUE ZERO.
+
+       01  WS-CKPT-TABLE.
+           05  WS-CKPT-ENTRY          OCCURS 2000 TIMES.
+               10  WS-CKPT-T-BANK-NO  PIC 99.
+               10  WS-CKPT-T-DATE     PIC 9(7).
+               10  WS-CKPT-T-CYCLE    PIC 999.
+
+       01  WS-CURR-DATE-DISP          PIC 9(7)       VALUE ZERO.
+
+       01  WS-DATE-WORK.
+           05  WS-DW-YEAR              PIC 9(4).
+           05  WS-DW-DAY               PIC 9(3).
+
+       01  WS-DAYS-IN-YEAR             PIC 9(3).
+       01  WS-REMAINDER                PIC 9(3).
+       01  WS-ABS-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-AGE-DAYS                 PIC S9(9)      COMP SYNC.
+       01  WS-RUN-ABS-DAY              PIC S9(9)      COMP SYNC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-DRIVE-BANK
+               UNTIL WS-PROC-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PROC-CTL-FILE.
+           READ PROC-CTL-FILE
+               AT END MOVE 'Y' TO WS-PROC-EOF-SW
+           END-READ.
+           IF NOT WS-PROC-EOF
+               MOVE PROC-CURR-DATE    TO WS-CURR-DATE-DISP
+               MOVE WS-CURR-DATE-DISP TO WS-DATE-WORK
+               PERFORM 1300-CALC-ABSOLUTE-DAY
+               MOVE WS-ABS-DAYS       TO WS-RUN-ABS-DAY
+           END-IF.
+           PERFORM 1100-LOAD-CHECKPOINTS.
+           PERFORM 1200-PURGE-CHECKPOINT-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+           OPEN OUTPUT YEAR-END-QUEUE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-CHECKPOINTS.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF-SW
+           END-READ.
+           PERFORM 1110-LOAD-ONE-CHECKPOINT
+               UNTIL WS-CKPT-EOF.
+           CLOSE CHECKPOINT-FILE.
+       1100-LOAD-CHECKPOINTS-EXIT.
+           EXIT.
+
+       1110-LOAD-ONE-CHECKPOINT.
+           MOVE CKPT-CYCLE-DATE TO WS-DATE-WORK.
+           PERFORM 1300-CALC-ABSOLUTE-DAY.
+           COMPUTE WS-AGE-DAYS = WS-RUN-ABS-DAY - WS-ABS-DAYS.
+           IF WS-AGE-DAYS <= WS-CKPT-RETENTION-DAYS
+               ADD 1 TO WS-CKPT-COUNT
+               MOVE CKPT-BANK-NO    TO WS-CKPT-T-BANK-NO (WS-CKPT-COUNT)
+               MOVE CKPT-CYCLE-DATE TO WS-CKPT-T-DATE (WS-CKPT-COUNT)
+               MOVE CKPT-CYCLE-IDX  TO WS-CKPT-T-CYCLE (WS-CKPT-COUNT)
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF-SW
+           END-READ.
+       1110-LOAD-ONE-CHECKPOINT-EXIT.
+           EXIT.
+
+      * Rewrites CHECKPOINT-FILE with only the entries retained in
+      * WS-CKPT-TABLE by 1110 above, dropping any checkpoint older
+      * than WS-CKPT-RETENTION-DAYS so neither the file nor the table
+      * grows without bound.
+       1200-PURGE-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM 1210-WRITE-ONE-CHECKPOINT
+               VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT.
+           CLOSE CHECKPOINT-FILE.
+       1200-PURGE-CHECKPOINT-FILE-EXIT.
+           EXIT.
+
+       1210-WRITE-ONE-CHECKPOINT.
+           MOVE WS-CKPT-T-BANK-NO (WS-CKPT-IDX) TO CKPT-BANK-NO.
+           MOVE WS-CKPT-T-DATE (WS-CKPT-IDX)    TO CKPT-CYCLE-DATE.
+           MOVE WS-CKPT-T-CYCLE (WS-CKPT-IDX)   TO CKPT-CYCLE-IDX.
+           WRITE CHECKPOINT-REC.
+       1210-WRITE-ONE-CHECKPOINT-EXIT.
+           EXIT.
+
+      * Converts a modified-Julian (YYYYDDD) date into an absolute
+      * day count from 2000-01-01, the same convention DSDS105 uses,
+      * so checkpoint ages can be compared across a year boundary.
+       1300-CALC-ABSOLUTE-DAY.
+           MOVE ZERO TO WS-ABS-DAYS.
+           MOVE 2000 TO WS-EPOCH-YR.
+           PERFORM 1310-COUNT-YEAR-DAYS
+               UNTIL WS-EPOCH-YR = WS-DW-YEAR.
+           ADD WS-DW-DAY TO WS-ABS-DAYS.
+       1300-CALC-ABSOLUTE-DAY-EXIT.
+           EXIT.
+
+       1310-COUNT-YEAR-DAYS.
+           PERFORM 1320-CHECK-LEAP-YEAR.
+           IF WS-LEAP-YEAR
+               ADD 366 TO WS-ABS-DAYS
+           ELSE
+               ADD 365 TO WS-ABS-DAYS
+           END-IF.
+           ADD 1 TO WS-EPOCH-YR.
+       1310-COUNT-YEAR-DAYS-EXIT.
+           EXIT.
+
+       1320-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-EPOCH-YR BY 4 GIVING WS-DAYS-IN-YEAR
+               REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = ZERO
+               MOVE 'Y' TO WS-LEAP-SW
+               DIVIDE WS-EPOCH-YR BY 100 GIVING WS-DAYS-IN-YEAR
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = ZERO
+                   MOVE 'N' TO WS-LEAP-SW
+                   DIVIDE WS-EPOCH-YR BY 400 GIVING WS-DAYS-IN-YEAR
+                       REMAINDER WS-REMAINDER
+                   IF WS-REMAINDER = ZERO
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       1320-CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+       2000-DRIVE-BANK.
+           PERFORM 2100-DRIVE-CYCLE
+               VARYING WS-CYCLE-IDX FROM 1 BY 1
+               UNTIL WS-CYCLE-IDX > 98.
+           IF PROC-YEAR-END
+               PERFORM 2400-QUEUE-YEAR-END-ROLLOVER
+           END-IF.
+           READ PROC-CTL-FILE
+               AT END MOVE 'Y' TO WS-PROC-EOF-SW
+           END-READ.
+       2000-DRIVE-BANK-EXIT.
+           EXIT.
+
+       2100-DRIVE-CYCLE.
+           IF PROC-CYCLE-CODE (WS-CYCLE-IDX) NOT = SPACE
+               PERFORM 2110-CHECK-CHECKPOINT
+               IF NOT WS-ALREADY-DONE
+                   PERFORM 2200-RUN-CYCLE
+                   PERFORM 2300-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+       2100-DRIVE-CYCLE-EXIT.
+           EXIT.
+
+       2110-CHECK-CHECKPOINT.
+           MOVE 'N' TO WS-ALREADY-DONE-SW.
+           PERFORM 2120-SCAN-CHECKPOINTS
+               VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+                  OR WS-ALREADY-DONE.
+       2110-CHECK-CHECKPOINT-EXIT.
+           EXIT.
+
+       2120-SCAN-CHECKPOINTS.
+           IF PROC-BK-NO   = WS-CKPT-T-BANK-NO (WS-CKPT-IDX)
+              AND PROC-CURR-DATE = WS-CKPT-T-DATE (WS-CKPT-IDX)
+              AND WS-CYCLE-IDX   = WS-CKPT-T-CYCLE (WS-CKPT-IDX)
+               MOVE 'Y' TO WS-ALREADY-DONE-SW
+           END-IF.
+       2120-SCAN-CHECKPOINTS-EXIT.
+           EXIT.
+
+      * Placeholder for the actual per-cycle-code processing step;
+      * each cycle's real posting/extract logic is called from here.
+       2200-RUN-CYCLE.
+           CONTINUE.
+       2200-RUN-CYCLE-EXIT.
+           EXIT.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE PROC-BK-NO     TO CKPT-BANK-NO.
+           MOVE PROC-CURR-DATE TO CKPT-CYCLE-DATE.
+           MOVE WS-CYCLE-IDX   TO CKPT-CYCLE-IDX.
+           WRITE CHECKPOINT-REC.
+       2300-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      * Enqueues this bank for the 1099 eligibility pre-check that
+      * runs as the next step of the year-end rollover.
+       2400-QUEUE-YEAR-END-ROLLOVER.
+           MOVE PROC-BK-NO     TO YEC-BANK-NO.
+           MOVE PROC-YEAR-END-DATE TO YEC-YEAR-END-DATE.
+           WRITE YEAR-END-TRIGGER-REC.
+       2400-QUEUE-YEAR-END-ROLLOVER-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE PROC-CTL-FILE
+                 CHECKPOINT-FILE
+                 YEAR-END-QUEUE.
+       9000-TERMINATE-EXIT.
+           EXIT.

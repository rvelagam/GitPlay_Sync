@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CIFR301.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * CIFR301 is the address certification exception report.  It
+      * loops CIFU010 (see CIFU032P and CIFB101) over every open DDA
+      * account for a bank pulled from DSDS-H-FILE-RECORD (see
+      * DSDSMAST) and lists every account where U010-DELIVERY-POINT
+      * or U010-ZIP-CHECK-DIGIT came back blank -- CIFU010 could not
+      * fully certify the address -- so undeliverable mail gets caught
+      * and corrected before a statement run instead of coming back as
+      * returned mail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDR-CERT-PARM-FILE ASSIGN TO ADCPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DSDS-H-FILE         ASSIGN TO DSDSHFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ADDR-CERT-RPT       ASSIGN TO ADCRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDR-CERT-PARM-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+       01  ADDR-CERT-PARM-REC.
+           05  ACP-BANK-NBR            PIC 99.
+
+       FD  DSDS-H-FILE
+           RECORD CONTAINS 1600 CHARACTERS.
+           COPY DSDSMAST.
+
+       FD  ADDR-CERT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ADDR-CERT-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-DSDS-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-DSDS-EOF                        VALUE 'Y'.
+           05  WS-NOT-CERT-SW          PIC X          VALUE 'N'.
+               88  WS-NOT-CERTIFIED                   VALUE 'Y'.
+           05  WS-PARM-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-PARM-EOF                        VALUE 'Y'.
+
+       01  WS-BANK-NBR                 PIC 99         VALUE ZERO.
+
+       COPY CIFU032P.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(45)      VALUE
+               'CIFR301 - ADDRESS CERTIFICATION EXCEPTIONS'.
+           05  FILLER                  PIC X(87)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-DL-BANK              PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-DL-ACCT-ID           PIC ZZ9.
+           05  WS-DL-ACCT-NO           PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-DL-REASON            PIC X(30).
+           05  FILLER                  PIC X(69)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           IF NOT WS-PARM-EOF
+               PERFORM 2000-PROCESS-ACCOUNT
+                   UNTIL WS-DSDS-EOF
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ADDR-CERT-PARM-FILE
+                       DSDS-H-FILE
+                OUTPUT ADDR-CERT-RPT.
+           WRITE ADDR-CERT-RPT-LINE FROM WS-HEADING-LINE.
+           READ ADDR-CERT-PARM-FILE
+               AT END MOVE 'Y' TO WS-PARM-EOF-SW
+           END-READ.
+           IF WS-PARM-EOF
+               DISPLAY 'CIFR301 - ADDR-CERT-PARM-FILE IS EMPTY, '
+                       'RUN ABORTED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE ACP-BANK-NBR TO WS-BANK-NBR
+               READ DSDS-H-FILE
+                   AT END MOVE 'Y' TO WS-DSDS-EOF-SW
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           IF DSDS-H-BANK-NO = WS-BANK-NBR
+              AND DSDS-H-OPEN
+               PERFORM 2100-CHECK-CERTIFICATION
+           END-IF.
+           READ DSDS-H-FILE
+               AT END MOVE 'Y' TO WS-DSDS-EOF-SW
+           END-READ.
+       2000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
+
+       2100-CHECK-CERTIFICATION.
+           MOVE SPACES TO CIFU010-PARAMETERS.
+           MOVE DSDS-H-BANK-NO      TO U010-BANK-NBR.
+           MOVE 'ACCT'              TO U010-FILE-ID.
+           MOVE SPACES              TO U010-FILE-KEY.
+           MOVE DSDS-H-ACCT-ID      TO U010-FILE-KEY (1:3).
+           MOVE DSDS-H-ACCT-NO      TO U010-FILE-KEY (4:9).
+           SET U010-ACCOUNT-ADDRESS TO TRUE.
+           MOVE 8                   TO U010-NUM-OF-LINES-REQUESTED.
+           CALL 'CIFU010' USING CIFU010-PARAMETERS.
+           IF U010-GOOD-RETURN
+               MOVE 'N' TO WS-NOT-CERT-SW
+               IF U010-DELIVERY-POINT = SPACES
+                  OR U010-ZIP-CHECK-DIGIT = SPACE
+                   MOVE 'Y' TO WS-NOT-CERT-SW
+               END-IF
+               IF WS-NOT-CERTIFIED
+                   PERFORM 2200-PRINT-EXCEPTION
+               END-IF
+           END-IF.
+       2100-CHECK-CERTIFICATION-EXIT.
+           EXIT.
+
+       2200-PRINT-EXCEPTION.
+           MOVE DSDS-H-BANK-NO      TO WS-DL-BANK.
+           MOVE DSDS-H-ACCT-ID      TO WS-DL-ACCT-ID.
+           MOVE DSDS-H-ACCT-NO      TO WS-DL-ACCT-NO.
+           IF U010-DELIVERY-POINT = SPACES
+               MOVE 'MISSING DELIVERY POINT' TO WS-DL-REASON
+           ELSE
+               MOVE 'MISSING ZIP CHECK DIGIT' TO WS-DL-REASON
+           END-IF.
+           WRITE ADDR-CERT-RPT-LINE FROM WS-DETAIL-LINE.
+       2200-PRINT-EXCEPTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ADDR-CERT-PARM-FILE
+                 DSDS-H-FILE
+                 ADDR-CERT-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

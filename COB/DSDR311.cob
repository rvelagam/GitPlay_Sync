@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR311.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR311 rolls up NAH-EARN-BALANCE, NAH-INT-PAID-YTD and
+      * NAH-INT-PAID-PR-YR from NOW-ACCT-HEADER-RECORD (see DSDSODB)
+      * by NAH-ODB-PLAN per bank, so the overdraft-banking product
+      * team can see earnings by plan variant (PL, ER, SL, HE, EM)
+      * instead of pulling every NOW account by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOW-FILE          ASSIGN TO NOWHDR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ODB-PLAN-RPT      ASSIGN TO ODBPLRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOW-FILE
+           RECORD CONTAINS 225 CHARACTERS.
+       01  NOW-ACCT-HEADER-RECORD.
+           COPY DSDSODB.
+
+       FD  ODB-PLAN-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ODB-PLAN-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-NOW-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-NOW-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-PLAN-FOUND-SW        PIC X          VALUE 'N'.
+               88  WS-PLAN-FOUND                      VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-BANK-COUNT           PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-BANK-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PLAN-IDX             PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-BANK-TOTALS-TABLE.
+           05  WS-BT-ENTRY             OCCURS 100 TIMES.
+               10  WS-BT-BANK-NO       PIC 99.
+               10  WS-BT-PLAN-TOTAL    OCCURS 5 TIMES.
+                   15  WS-BT-EARN-BAL      PIC S9(9)V99  COMP-3.
+                   15  WS-BT-INT-PAID-YTD  PIC S9(7)V99  COMP-3.
+                   15  WS-BT-INT-PAID-PRYR PIC S9(7)V99  COMP-3.
+
+       01  WS-PLAN-LABEL-CONSTANTS.
+           05  FILLER  PIC X(2)  VALUE 'PL'.
+           05  FILLER  PIC X(2)  VALUE 'ER'.
+           05  FILLER  PIC X(2)  VALUE 'SL'.
+           05  FILLER  PIC X(2)  VALUE 'HE'.
+           05  FILLER  PIC X(2)  VALUE 'EM'.
+
+       01  WS-PLAN-LABEL-TABLE REDEFINES WS-PLAN-LABEL-CONSTANTS.
+           05  WS-PLAN-LABEL           PIC X(2)       OCCURS 5 TIMES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(45)      VALUE
+               'DSDR311 - ODB INTEREST/FEE SUMMARY BY PLAN'.
+           05  FILLER                  PIC X(87)      VALUE SPACES.
+
+       01  WS-BANK-HEADING-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BHL-BANK-NO          PIC 99.
+           05  FILLER                  PIC X(124)     VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'PLAN: '.
+           05  WS-DL-PLAN              PIC XX.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(12)      VALUE
+               'EARN BAL:   '.
+           05  WS-DL-EARN-BAL          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(15)      VALUE
+               'INT PAID YTD:  '.
+           05  WS-DL-INT-YTD           PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(15)      VALUE
+               'INT PAID PRYR: '.
+           05  WS-DL-INT-PRYR          PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(20)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACCUMULATE-NOW-RECORD
+               UNTIL WS-NOW-EOF.
+           PERFORM 3000-PRINT-TOTALS.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  NOW-FILE
+                OUTPUT ODB-PLAN-RPT.
+           WRITE ODB-PLAN-LINE FROM WS-HEADING-LINE.
+           READ NOW-FILE
+               AT END MOVE 'Y' TO WS-NOW-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-NOW-RECORD.
+           PERFORM 2050-FIND-PLAN-INDEX.
+           IF WS-PLAN-IDX > ZERO
+               PERFORM 2100-FIND-BANK-ENTRY
+               ADD NAH-EARN-BALANCE
+                   TO WS-BT-EARN-BAL (WS-BANK-IDX, WS-PLAN-IDX)
+               ADD NAH-INT-PAID-YTD
+                   TO WS-BT-INT-PAID-YTD (WS-BANK-IDX, WS-PLAN-IDX)
+               ADD NAH-INT-PAID-PR-YR
+                   TO WS-BT-INT-PAID-PRYR (WS-BANK-IDX, WS-PLAN-IDX)
+           END-IF.
+           READ NOW-FILE
+               AT END MOVE 'Y' TO WS-NOW-EOF-SW
+           END-READ.
+       2000-ACCUMULATE-NOW-RECORD-EXIT.
+           EXIT.
+
+       2050-FIND-PLAN-INDEX.
+           MOVE 'N' TO WS-PLAN-FOUND-SW.
+           PERFORM 2060-SCAN-PLAN-TABLE
+               VARYING WS-PLAN-IDX FROM 1 BY 1
+               UNTIL WS-PLAN-IDX > 5
+                  OR WS-PLAN-FOUND.
+           IF WS-PLAN-FOUND
+               SUBTRACT 1 FROM WS-PLAN-IDX
+           ELSE
+               MOVE ZERO TO WS-PLAN-IDX
+           END-IF.
+       2050-FIND-PLAN-INDEX-EXIT.
+           EXIT.
+
+       2060-SCAN-PLAN-TABLE.
+           IF NAH-ODB-PLAN = WS-PLAN-LABEL (WS-PLAN-IDX)
+               MOVE 'Y' TO WS-PLAN-FOUND-SW
+           END-IF.
+       2060-SCAN-PLAN-TABLE-EXIT.
+           EXIT.
+
+       2100-FIND-BANK-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2110-SCAN-BANK-TABLE
+               VARYING WS-BANK-IDX FROM 1 BY 1
+               UNTIL WS-BANK-IDX > WS-BANK-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-BANK-IDX
+           ELSE
+               ADD 1 TO WS-BANK-COUNT
+               MOVE WS-BANK-COUNT TO WS-BANK-IDX
+               MOVE NAH-BANK-NO TO WS-BT-BANK-NO (WS-BANK-IDX)
+           END-IF.
+       2100-FIND-BANK-ENTRY-EXIT.
+           EXIT.
+
+       2110-SCAN-BANK-TABLE.
+           IF NAH-BANK-NO = WS-BT-BANK-NO (WS-BANK-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-SCAN-BANK-TABLE-EXIT.
+           EXIT.
+
+       3000-PRINT-TOTALS.
+           PERFORM 3100-PRINT-ONE-BANK
+               VARYING WS-BANK-IDX FROM 1 BY 1
+               UNTIL WS-BANK-IDX > WS-BANK-COUNT.
+       3000-PRINT-TOTALS-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-BANK.
+           MOVE WS-BT-BANK-NO (WS-BANK-IDX) TO WS-BHL-BANK-NO.
+           WRITE ODB-PLAN-LINE FROM WS-BANK-HEADING-LINE.
+           PERFORM 3110-PRINT-ONE-PLAN
+               VARYING WS-PLAN-IDX FROM 1 BY 1
+               UNTIL WS-PLAN-IDX > 5.
+       3100-PRINT-ONE-BANK-EXIT.
+           EXIT.
+
+       3110-PRINT-ONE-PLAN.
+           MOVE WS-PLAN-LABEL (WS-PLAN-IDX)        TO WS-DL-PLAN.
+           MOVE WS-BT-EARN-BAL (WS-BANK-IDX, WS-PLAN-IDX)
+               TO WS-DL-EARN-BAL.
+           MOVE WS-BT-INT-PAID-YTD (WS-BANK-IDX, WS-PLAN-IDX)
+               TO WS-DL-INT-YTD.
+           MOVE WS-BT-INT-PAID-PRYR (WS-BANK-IDX, WS-PLAN-IDX)
+               TO WS-DL-INT-PRYR.
+           WRITE ODB-PLAN-LINE FROM WS-DETAIL-LINE.
+       3110-PRINT-ONE-PLAN-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE NOW-FILE
+                 ODB-PLAN-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

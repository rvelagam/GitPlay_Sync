@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR317.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR317 reconciles the ML-HELOC-ADVANCE-RECORD extract (see
+      * DSDSNAH) DSDS100 builds for ML each day against DSDS100's own
+      * posting control totals before the file transmits.  DSDS100
+      * itself isn't part of this repo -- it's documented only by
+      * DSDSNAH's own header comment -- so POSTING-CTL-FILE stands in
+      * for the per-bank HELOC-advance control total DSDS100's posting
+      * cycle already produces, the same way CIFU010 stands in for an
+      * external online module elsewhere in this shop.  The extract
+      * is assumed presented in MLH-BANK-NBR sequence, so
+      * MLH-ADVANCE-AMT is summed per bank via the same control-break
+      * DSDR308/DSDR316 use, and any bank whose extract total doesn't
+      * match DSDS100's posting total is flagged, so a missing advance
+      * is caught here instead of during ML's own reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSTING-CTL-FILE   ASSIGN TO POSTCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HELOC-ADVANCE-FILE ASSIGN TO HELOCADV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HELOC-RECON-RPT    ASSIGN TO HELOCRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSTING-CTL-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+       01  POSTING-CTL-REC.
+           05  PCT-BANK-NBR             PIC 999.
+           05  PCT-HELOC-ADV-TOTAL      PIC S9(9)V99.
+
+       FD  HELOC-ADVANCE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY DSDSNAH.
+
+       FD  HELOC-RECON-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HELOC-RECON-RPT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-PCT-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-PCT-EOF                         VALUE 'Y'.
+           05  WS-MLH-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-MLH-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-PCT-COUNT            PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-PCT-IDX              PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-PCT-TABLE.
+           05  WS-PCT-ENTRY            OCCURS 200 TIMES.
+               10  WS-PCT-BANK-NBR     PIC 999.
+               10  WS-PCT-ADV-TOTAL    PIC S9(9)V99.
+
+       01  WS-CURR-BANK                PIC 9(3)       VALUE ZERO.
+       01  WS-BANK-ADV-TOTAL           PIC S9(9)V99   VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(46)      VALUE
+               'DSDR317 - DAILY HELOC ADVANCE RECONCILIATION'.
+           05  FILLER                  PIC X(86)      VALUE SPACES.
+
+       01  WS-BANK-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BL-BANK-NBR          PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(14)      VALUE
+               'EXTRACT TOTAL:'.
+           05  WS-BL-EXT-TOTAL         PIC -(9)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(13)      VALUE
+               'DSDS100 TOTAL'.
+           05  WS-BL-POST-TOTAL        PIC -(9)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-BL-STATUS            PIC X(16).
+           05  FILLER                  PIC X(50)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BANK
+               UNTIL WS-MLH-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  POSTING-CTL-FILE
+                       HELOC-ADVANCE-FILE
+                OUTPUT HELOC-RECON-RPT.
+           WRITE HELOC-RECON-RPT-LINE FROM WS-HEADING-LINE.
+           READ POSTING-CTL-FILE
+               AT END MOVE 'Y' TO WS-PCT-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-PCT-TABLE
+               UNTIL WS-PCT-EOF.
+           READ HELOC-ADVANCE-FILE
+               AT END MOVE 'Y' TO WS-MLH-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-PCT-TABLE.
+           ADD 1 TO WS-PCT-COUNT.
+           MOVE PCT-BANK-NBR        TO WS-PCT-BANK-NBR (WS-PCT-COUNT).
+           MOVE PCT-HELOC-ADV-TOTAL
+               TO WS-PCT-ADV-TOTAL (WS-PCT-COUNT).
+           READ POSTING-CTL-FILE
+               AT END MOVE 'Y' TO WS-PCT-EOF-SW
+           END-READ.
+       1100-LOAD-PCT-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BANK.
+           MOVE MLH-BANK-NBR TO WS-CURR-BANK.
+           MOVE ZERO TO WS-BANK-ADV-TOTAL.
+           PERFORM 2100-ACCUMULATE-ONE-ADVANCE
+               UNTIL WS-MLH-EOF
+                  OR MLH-BANK-NBR NOT = WS-CURR-BANK.
+           PERFORM 2200-COMPARE-BANK-TOTAL.
+       2000-PROCESS-BANK-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-ONE-ADVANCE.
+           ADD MLH-ADVANCE-AMT TO WS-BANK-ADV-TOTAL.
+           READ HELOC-ADVANCE-FILE
+               AT END MOVE 'Y' TO WS-MLH-EOF-SW
+           END-READ.
+       2100-ACCUMULATE-ONE-ADVANCE-EXIT.
+           EXIT.
+
+       2200-COMPARE-BANK-TOTAL.
+           PERFORM 2210-FIND-POSTING-TOTAL.
+           MOVE WS-CURR-BANK       TO WS-BL-BANK-NBR.
+           MOVE WS-BANK-ADV-TOTAL  TO WS-BL-EXT-TOTAL.
+           IF NOT WS-FOUND
+               MOVE ZERO TO WS-BL-POST-TOTAL
+               MOVE 'NO CTL TOTAL' TO WS-BL-STATUS
+           ELSE
+               MOVE WS-PCT-ADV-TOTAL (WS-PCT-IDX) TO WS-BL-POST-TOTAL
+               IF WS-BANK-ADV-TOTAL = WS-PCT-ADV-TOTAL (WS-PCT-IDX)
+                   MOVE 'IN BALANCE' TO WS-BL-STATUS
+               ELSE
+                   MOVE 'OUT OF BALANCE' TO WS-BL-STATUS
+               END-IF
+           END-IF.
+           WRITE HELOC-RECON-RPT-LINE FROM WS-BANK-LINE.
+       2200-COMPARE-BANK-TOTAL-EXIT.
+           EXIT.
+
+       2210-FIND-POSTING-TOTAL.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2211-SCAN-PCT-TABLE
+               VARYING WS-PCT-IDX FROM 1 BY 1
+               UNTIL WS-PCT-IDX > WS-PCT-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-PCT-IDX
+           END-IF.
+       2210-FIND-POSTING-TOTAL-EXIT.
+           EXIT.
+
+       2211-SCAN-PCT-TABLE.
+           IF WS-PCT-BANK-NBR (WS-PCT-IDX) = WS-CURR-BANK
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2211-SCAN-PCT-TABLE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE POSTING-CTL-FILE
+                 HELOC-ADVANCE-FILE
+                 HELOC-RECON-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

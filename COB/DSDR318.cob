@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR318.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR318 reconciles the BAI cash-management extract (DSDS-BAI-
+      * TX-WORK, see DSDSCLW) against the DSDSTXL postings it was
+      * built from.  DSDSTXL is loaded into a table keyed by bank/
+      * account/sequence number so each BAI-REC-16 transaction-detail
+      * record can be traced back to its source posting; a detail
+      * record with no matching DSDSTXL entry, or one whose amount
+      * doesn't tie to DSDSTXL-AMOUNT, is listed as an exception.  The
+      * extract is assumed presented with each account's BAI-REC-03
+      * summary ahead of its own BAI-REC-16 detail, so a BAI-CLOSED
+      * ('09') account that still shows transaction detail in the same
+      * file is flagged separately as closed-account leakage.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSDS-TXL-FILE    ASSIGN TO DSDSTXL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAI-EXTRACT-FILE ASSIGN TO BAIEXTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAI-RECON-RPT    ASSIGN TO BAIRECRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DSDS-TXL-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+           COPY DSDSTYP.
+
+       FD  BAI-EXTRACT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY DSDSCLW.
+
+       FD  BAI-RECON-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  BAI-RECON-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-TXL-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-TXL-EOF                         VALUE 'Y'.
+           05  WS-BAI-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-BAI-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-CURR-ACCT-CLOSED-SW  PIC X          VALUE 'N'.
+               88  WS-CURR-ACCT-CLOSED                VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-TXL-COUNT            PIC S9(7)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-TXL-IDX              PIC S9(7)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-TXL-TABLE.
+           05  WS-TXL-ENTRY            OCCURS 20000 TIMES.
+               10  WS-TXL-BANK-NO      PIC 99.
+               10  WS-TXL-ACCT-NO      PIC 9(9)       COMP-3.
+               10  WS-TXL-SEQ-NO       PIC S9(5)      COMP-3.
+               10  WS-TXL-AMOUNT       PIC S9(11)V99  COMP-3.
+
+       01  WS-CURR-ACCT-BANK-NO        PIC 99         VALUE ZERO.
+       01  WS-CURR-ACCT-NBR            PIC 9(9)       VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(48)      VALUE
+               'DSDR318 - BAI EXTRACT TO SOURCE POSTING RECON'.
+           05  FILLER                  PIC X(84)      VALUE SPACES.
+
+       01  WS-UNMATCHED-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(16)      VALUE
+               'NO SOURCE POST: '.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-UL-BANK-NO           PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-UL-ACCT-NBR          PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(5)       VALUE 'SEQ: '.
+           05  WS-UL-SEQ-NBR           PIC Z(4)9.
+           05  FILLER                  PIC X(70)      VALUE SPACES.
+
+       01  WS-MISMATCH-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(16)      VALUE
+               'AMOUNT MISMATCH:'.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-ML-BANK-NO           PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-ML-ACCT-NBR          PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE
+               'BAI AMT: '.
+           05  WS-ML-BAI-AMOUNT        PIC -(7)9.99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE
+               'TXL AMT: '.
+           05  WS-ML-TXL-AMOUNT        PIC -(7)9.99.
+           05  FILLER                  PIC X(10)      VALUE SPACES.
+
+       01  WS-LEAKAGE-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(23)      VALUE
+               'CLOSED ACCT ACTIVITY: '.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-LL-BANK-NO           PIC Z9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'ACCT: '.
+           05  WS-LL-ACCT-NBR          PIC Z(8)9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(5)       VALUE 'SEQ: '.
+           05  WS-LL-SEQ-NBR           PIC Z(4)9.
+           05  FILLER                  PIC X(60)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BAI-RECORD
+               UNTIL WS-BAI-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DSDS-TXL-FILE
+                       BAI-EXTRACT-FILE
+                OUTPUT BAI-RECON-RPT.
+           WRITE BAI-RECON-RPT-LINE FROM WS-HEADING-LINE.
+           READ DSDS-TXL-FILE
+               AT END MOVE 'Y' TO WS-TXL-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-TXL-TABLE
+               UNTIL WS-TXL-EOF.
+           READ BAI-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-BAI-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-TXL-TABLE.
+           ADD 1 TO WS-TXL-COUNT.
+           MOVE DSDSTXL-BANK-NO
+               TO WS-TXL-BANK-NO (WS-TXL-COUNT).
+           MOVE DSDSTXL-ACCT-NO
+               TO WS-TXL-ACCT-NO (WS-TXL-COUNT).
+           MOVE DSDSTXL-SEQ-NO
+               TO WS-TXL-SEQ-NO (WS-TXL-COUNT).
+           MOVE DSDSTXL-AMOUNT
+               TO WS-TXL-AMOUNT (WS-TXL-COUNT).
+           READ DSDS-TXL-FILE
+               AT END MOVE 'Y' TO WS-TXL-EOF-SW
+           END-READ.
+       1100-LOAD-TXL-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BAI-RECORD.
+           IF BAI-RECORD-CODE = 3
+               PERFORM 2100-SET-ACCOUNT-STATUS
+           ELSE
+               IF BAI-RECORD-CODE = 16
+                   PERFORM 2200-CHECK-DETAIL-RECORD
+               END-IF
+           END-IF.
+           READ BAI-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-BAI-EOF-SW
+           END-READ.
+       2000-PROCESS-BAI-RECORD-EXIT.
+           EXIT.
+
+       2100-SET-ACCOUNT-STATUS.
+           MOVE BAI-BANK-NO  TO WS-CURR-ACCT-BANK-NO.
+           MOVE BAI-ACCT-NBR TO WS-CURR-ACCT-NBR.
+           IF BAI-CLOSED
+               MOVE 'Y' TO WS-CURR-ACCT-CLOSED-SW
+           ELSE
+               MOVE 'N' TO WS-CURR-ACCT-CLOSED-SW
+           END-IF.
+       2100-SET-ACCOUNT-STATUS-EXIT.
+           EXIT.
+
+       2200-CHECK-DETAIL-RECORD.
+           IF BAI-BANK-NO  = WS-CURR-ACCT-BANK-NO
+              AND BAI-ACCT-NBR = WS-CURR-ACCT-NBR
+              AND WS-CURR-ACCT-CLOSED
+               PERFORM 2210-PRINT-CLOSED-LEAKAGE
+           END-IF.
+           PERFORM 2220-FIND-SOURCE-POSTING.
+           IF WS-FOUND
+               PERFORM 2230-COMPARE-AMOUNTS
+           ELSE
+               PERFORM 2240-PRINT-UNMATCHED
+           END-IF.
+       2200-CHECK-DETAIL-RECORD-EXIT.
+           EXIT.
+
+       2210-PRINT-CLOSED-LEAKAGE.
+           MOVE BAI-BANK-NO   TO WS-LL-BANK-NO.
+           MOVE BAI-ACCT-NBR  TO WS-LL-ACCT-NBR.
+           MOVE BAI-SEQ-NBR   TO WS-LL-SEQ-NBR.
+           WRITE BAI-RECON-RPT-LINE FROM WS-LEAKAGE-LINE.
+       2210-PRINT-CLOSED-LEAKAGE-EXIT.
+           EXIT.
+
+       2220-FIND-SOURCE-POSTING.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2221-SCAN-TXL-TABLE
+               VARYING WS-TXL-IDX FROM 1 BY 1
+               UNTIL WS-TXL-IDX > WS-TXL-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-TXL-IDX
+           END-IF.
+       2220-FIND-SOURCE-POSTING-EXIT.
+           EXIT.
+
+       2221-SCAN-TXL-TABLE.
+           IF WS-TXL-BANK-NO (WS-TXL-IDX) = BAI-BANK-NO
+              AND WS-TXL-ACCT-NO (WS-TXL-IDX) = BAI-ACCT-NBR
+              AND WS-TXL-SEQ-NO (WS-TXL-IDX) = BAI-SEQ-NBR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2221-SCAN-TXL-TABLE-EXIT.
+           EXIT.
+
+       2230-COMPARE-AMOUNTS.
+           IF BAI-TX-AMOUNT NOT = WS-TXL-AMOUNT (WS-TXL-IDX)
+               MOVE BAI-BANK-NO                       TO WS-ML-BANK-NO
+               MOVE BAI-ACCT-NBR                      TO WS-ML-ACCT-NBR
+               MOVE BAI-TX-AMOUNT                     TO
+                   WS-ML-BAI-AMOUNT
+               MOVE WS-TXL-AMOUNT (WS-TXL-IDX)         TO
+                   WS-ML-TXL-AMOUNT
+               WRITE BAI-RECON-RPT-LINE FROM WS-MISMATCH-LINE
+           END-IF.
+       2230-COMPARE-AMOUNTS-EXIT.
+           EXIT.
+
+       2240-PRINT-UNMATCHED.
+           MOVE BAI-BANK-NO   TO WS-UL-BANK-NO.
+           MOVE BAI-ACCT-NBR  TO WS-UL-ACCT-NBR.
+           MOVE BAI-SEQ-NBR   TO WS-UL-SEQ-NBR.
+           WRITE BAI-RECON-RPT-LINE FROM WS-UNMATCHED-LINE.
+       2240-PRINT-UNMATCHED-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DSDS-TXL-FILE
+                 BAI-EXTRACT-FILE
+                 BAI-RECON-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

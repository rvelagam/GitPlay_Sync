@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR308.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR308 previews the effect of a proposed fee schedule before
+      * it goes into a bank's live BCF.  It reads a candidate copy of
+      * BCF-SERVICE-CHG-INFORMATION (see DSDS.BCFSCR in DSDSCOLE) the
+      * same way DSDR301 reads the production BCF, applies the
+      * SC-RTN-* routine rules against a snapshot of account balances
+      * and item counts, and prints what each account's service
+      * charge would be if that schedule were posted.  Nothing is
+      * written back to the accounts or to the BCF -- this is a
+      * what-if report only.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAND-BCF-FILE     ASSIGN TO CANDBCF
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-SNAP-FILE    ASSIGN TO ACCTSNAP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SIM-TOTALS-RPT    ASSIGN TO SIMFEERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAND-BCF-FILE
+           RECORD CONTAINS 13470 CHARACTERS.
+           COPY DSDSCOLE.
+
+       FD  ACCT-SNAP-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+       01  ACCT-SNAPSHOT-RECORD.
+           05  ASR-BANK-NO             PIC 99.
+           05  ASR-ACCT-ID             PIC 9(3).
+           05  ASR-ACCT-NO             PIC 9(9).
+           05  ASR-AVG-BALANCE         PIC S9(9)V99   COMP-3.
+           05  ASR-ITEM-COUNT          PIC S9(5)      COMP-3.
+
+       FD  SIM-TOTALS-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SIM-TOTALS-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-BCF-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-BCF-EOF                         VALUE 'Y'.
+           05  WS-ACCT-EOF-SW          PIC X          VALUE 'N'.
+               88  WS-ACCT-EOF                        VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-ENTRY-SUB            PIC S9(4)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-ACCUMULATORS.
+           05  WS-BANK-FEE-TOTAL       PIC S9(9)V99   COMP-3.
+           05  WS-ACCT-FEE-TOTAL       PIC S9(7)V99   COMP-3.
+           05  WS-ROUTINE-FEE-AMT      PIC S9(7)V99   COMP-3.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(43)      VALUE
+               'DSDR308 - FEE SCHEDULE WHAT-IF SIMULATION'.
+           05  FILLER                  PIC X(89)      VALUE SPACES.
+
+       01  WS-BANK-HEADING-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BHL-BANK-NO          PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(30)      VALUE
+               'CANDIDATE SCHEDULE SIMULATION'.
+           05  FILLER                  PIC X(92)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE 'ACCT-ID: '.
+           05  WS-DL-ACCT-ID           PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE
+               'ACCT-NO:  '.
+           05  WS-DL-ACCT-NO           PIC 9(9).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE 'AVG BAL: '.
+           05  WS-DL-AVG-BAL           PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(7)       VALUE 'ITEMS: '.
+           05  WS-DL-ITEM-COUNT        PIC ZZZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(14)      VALUE
+               'SIM SVC CHG:  '.
+           05  WS-DL-SIM-FEE           PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(11)      VALUE SPACES.
+
+       01  WS-BANK-TOTAL-LINE.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BTL-BANK-NO          PIC 99.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(26)      VALUE
+               'WOULD-BE SVC CHG TOTAL:  '.
+           05  WS-BTL-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(80)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BANK
+               UNTIL WS-BCF-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CAND-BCF-FILE
+                       ACCT-SNAP-FILE
+                OUTPUT SIM-TOTALS-RPT.
+           WRITE SIM-TOTALS-LINE FROM WS-HEADING-LINE.
+           READ CAND-BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+           READ ACCT-SNAP-FILE
+               AT END MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BANK.
+           MOVE ZERO TO WS-BANK-FEE-TOTAL.
+           MOVE BCF-BANK-NO TO WS-BHL-BANK-NO.
+           WRITE SIM-TOTALS-LINE FROM WS-BANK-HEADING-LINE.
+           PERFORM 2100-PROCESS-ONE-ACCOUNT
+               UNTIL WS-ACCT-EOF
+                  OR ASR-BANK-NO NOT = BCF-BANK-NO.
+           MOVE BCF-BANK-NO TO WS-BTL-BANK-NO.
+           MOVE WS-BANK-FEE-TOTAL TO WS-BTL-AMOUNT.
+           WRITE SIM-TOTALS-LINE FROM WS-BANK-TOTAL-LINE.
+           READ CAND-BCF-FILE
+               AT END MOVE 'Y' TO WS-BCF-EOF-SW
+           END-READ.
+       2000-PROCESS-BANK-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-ACCOUNT.
+           PERFORM 2200-SIMULATE-ACCOUNT-FEES.
+           ADD WS-ACCT-FEE-TOTAL TO WS-BANK-FEE-TOTAL.
+           MOVE ASR-ACCT-ID       TO WS-DL-ACCT-ID.
+           MOVE ASR-ACCT-NO       TO WS-DL-ACCT-NO.
+           MOVE ASR-AVG-BALANCE   TO WS-DL-AVG-BAL.
+           MOVE ASR-ITEM-COUNT    TO WS-DL-ITEM-COUNT.
+           MOVE WS-ACCT-FEE-TOTAL TO WS-DL-SIM-FEE.
+           WRITE SIM-TOTALS-LINE FROM WS-DETAIL-LINE.
+           READ ACCT-SNAP-FILE
+               AT END MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+       2100-PROCESS-ONE-ACCOUNT-EXIT.
+           EXIT.
+
+       2200-SIMULATE-ACCOUNT-FEES.
+           MOVE ZERO TO WS-ACCT-FEE-TOTAL.
+           PERFORM 2210-APPLY-ONE-ROUTINE
+               VARYING WS-ENTRY-SUB FROM 1 BY 1
+               UNTIL WS-ENTRY-SUB > 100.
+       2200-SIMULATE-ACCOUNT-FEES-EXIT.
+           EXIT.
+
+       2210-APPLY-ONE-ROUTINE.
+           IF SC-RTN-NUMBER (WS-ENTRY-SUB) > ZERO
+              AND SC-RTN-ACTIVE (WS-ENTRY-SUB)
+               IF SC-RTN-MIN-BAL-WAIVE (WS-ENTRY-SUB) > ZERO
+                  AND ASR-AVG-BALANCE >=
+                      SC-RTN-MIN-BAL-WAIVE (WS-ENTRY-SUB)
+                   CONTINUE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN SC-RTN-PER-ITEM (WS-ENTRY-SUB)
+                           COMPUTE WS-ROUTINE-FEE-AMT =
+                               SC-RTN-CHG-AMT (WS-ENTRY-SUB) *
+                               ASR-ITEM-COUNT
+                           ADD WS-ROUTINE-FEE-AMT TO WS-ACCT-FEE-TOTAL
+                       WHEN SC-RTN-FLAT-FEE (WS-ENTRY-SUB)
+                          OR SC-RTN-TIERED (WS-ENTRY-SUB)
+                           ADD SC-RTN-CHG-AMT (WS-ENTRY-SUB)
+                               TO WS-ACCT-FEE-TOTAL
+                   END-EVALUATE
+               END-IF
+           END-IF.
+       2210-APPLY-ONE-ROUTINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CAND-BCF-FILE
+                 ACCT-SNAP-FILE
+                 SIM-TOTALS-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

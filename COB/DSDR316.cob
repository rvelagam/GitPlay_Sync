@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DSDR316.
+       AUTHOR.           DSDS APPLICATIONS.
+       DATE-WRITTEN.     09 August 2026.
+
+      * DSDR316 cross-foots DSDS.ODB_GL_BATCH_TXN (see PROCDATA)
+      * before its overdraft-banking feed goes to the general ledger.
+      * OBGL-ADVANCE-AMT, OBGL-PAYMENT-AMT, OBGL-ACCR-INT-AMT,
+      * OBGL-COLL-INT-AMT, OBGL-DROP-INT-AMT, OBGL-CREDIT-LIFE-AMT
+      * and OBGL-MO-FEE-AMT are summed per OBGL-BANK-NBR/OBGL-PLAN --
+      * the detail file is assumed presented in that sequence, the
+      * same control-break assumption DSDR308 makes on BCF-BANK-NO --
+      * and each batch's computed sums are compared against the
+      * control totals the feed itself was built with, from
+      * GL-CTL-TOTAL-FILE.  Any batch whose computed sums don't match
+      * its control totals is flagged, so an out-of-balance GL feed
+      * is caught here instead of at month-end close.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ODB-GL-BATCH-FILE  ASSIGN TO ODBGLTXN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-CTL-TOTAL-FILE  ASSIGN TO GLCTLTOT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-BAL-RPT         ASSIGN TO GLBALRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ODB-GL-BATCH-FILE
+           RECORD CONTAINS 103 CHARACTERS.
+           COPY PROCDATA.
+
+       FD  GL-CTL-TOTAL-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  GL-CTL-TOTAL-REC.
+           05  GCT-BANK-NBR            PIC 999.
+           05  GCT-PLAN                PIC X(2).
+           05  GCT-ADVANCE-AMT         PIC S9(9)V99.
+           05  GCT-PAYMENT-AMT         PIC S9(9)V99.
+           05  GCT-ACCR-INT-AMT        PIC S9(9)V9(5).
+           05  GCT-COLL-INT-AMT        PIC S9(9)V99.
+           05  GCT-DROP-INT-AMT        PIC S9(9)V99.
+           05  GCT-CREDIT-LIFE-AMT     PIC S9(9)V99.
+           05  GCT-MO-FEE-AMT          PIC S9(9)V99.
+
+       FD  GL-BAL-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  GL-BAL-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-ODB-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-ODB-EOF                         VALUE 'Y'.
+           05  WS-GCT-EOF-SW           PIC X          VALUE 'N'.
+               88  WS-GCT-EOF                         VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X          VALUE 'N'.
+               88  WS-FOUND                           VALUE 'Y'.
+           05  WS-OUT-OF-BAL-SW        PIC X          VALUE 'N'.
+               88  WS-OUT-OF-BALANCE                  VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-GCT-COUNT            PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+           05  WS-GCT-IDX              PIC S9(5)      VALUE ZERO
+                                                       COMP SYNC.
+
+       01  WS-GCT-TABLE.
+           05  WS-GCT-ENTRY            OCCURS 500 TIMES.
+               10  WS-GCT-BANK-NBR     PIC 999.
+               10  WS-GCT-PLAN         PIC X(2).
+               10  WS-GCT-ADVANCE-AMT  PIC S9(9)V99.
+               10  WS-GCT-PAYMENT-AMT  PIC S9(9)V99.
+               10  WS-GCT-ACCR-INT-AMT PIC S9(9)V9(5).
+               10  WS-GCT-COLL-INT-AMT PIC S9(9)V99.
+               10  WS-GCT-DROP-INT-AMT PIC S9(9)V99.
+               10  WS-GCT-CR-LIFE-AMT  PIC S9(9)V99.
+               10  WS-GCT-MO-FEE-AMT   PIC S9(9)V99.
+
+       01  WS-BATCH-KEY.
+           05  WS-BATCH-BANK-NBR       PIC S9(3)      VALUE ZERO.
+           05  WS-BATCH-PLAN           PIC X(2)       VALUE SPACES.
+
+       01  WS-BATCH-TOTALS.
+           05  WS-BT-ADVANCE-AMT       PIC S9(9)V99   VALUE ZERO.
+           05  WS-BT-PAYMENT-AMT       PIC S9(9)V99   VALUE ZERO.
+           05  WS-BT-ACCR-INT-AMT      PIC S9(9)V9(5) VALUE ZERO.
+           05  WS-BT-COLL-INT-AMT      PIC S9(9)V99   VALUE ZERO.
+           05  WS-BT-DROP-INT-AMT      PIC S9(9)V99   VALUE ZERO.
+           05  WS-BT-CR-LIFE-AMT       PIC S9(9)V99   VALUE ZERO.
+           05  WS-BT-MO-FEE-AMT        PIC S9(9)V99   VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(44)      VALUE
+               'DSDR316 - ODB GL BATCH CONTROL-TOTAL REPORT'.
+           05  FILLER                  PIC X(88)      VALUE SPACES.
+
+       01  WS-BATCH-LINE.
+           05  FILLER                  PIC X(4)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'BANK: '.
+           05  WS-BL-BANK-NBR          PIC ZZ9.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(6)       VALUE 'PLAN: '.
+           05  WS-BL-PLAN              PIC X(2).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-BL-STATUS            PIC X(16).
+           05  FILLER                  PIC X(98)      VALUE SPACES.
+
+       01  WS-DIFF-LINE.
+           05  FILLER                  PIC X(8)       VALUE SPACES.
+           05  WS-DF-FIELD-NAME        PIC X(18).
+           05  FILLER                  PIC X(9)       VALUE
+               'COMPUTED:'.
+           05  WS-DF-COMPUTED          PIC -(9)9.99999.
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  FILLER                  PIC X(8)       VALUE
+               'CONTROL:'.
+           05  WS-DF-CONTROL           PIC -(9)9.99999.
+           05  FILLER                  PIC X(60)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-BATCH
+               UNTIL WS-ODB-EOF.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ODB-GL-BATCH-FILE
+                       GL-CTL-TOTAL-FILE
+                OUTPUT GL-BAL-RPT.
+           WRITE GL-BAL-RPT-LINE FROM WS-HEADING-LINE.
+           READ GL-CTL-TOTAL-FILE
+               AT END MOVE 'Y' TO WS-GCT-EOF-SW
+           END-READ.
+           PERFORM 1100-LOAD-GCT-TABLE
+               UNTIL WS-GCT-EOF.
+           READ ODB-GL-BATCH-FILE
+               AT END MOVE 'Y' TO WS-ODB-EOF-SW
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-LOAD-GCT-TABLE.
+           ADD 1 TO WS-GCT-COUNT.
+           MOVE GCT-BANK-NBR        TO WS-GCT-BANK-NBR (WS-GCT-COUNT).
+           MOVE GCT-PLAN            TO WS-GCT-PLAN (WS-GCT-COUNT).
+           MOVE GCT-ADVANCE-AMT
+               TO WS-GCT-ADVANCE-AMT (WS-GCT-COUNT).
+           MOVE GCT-PAYMENT-AMT
+               TO WS-GCT-PAYMENT-AMT (WS-GCT-COUNT).
+           MOVE GCT-ACCR-INT-AMT
+               TO WS-GCT-ACCR-INT-AMT (WS-GCT-COUNT).
+           MOVE GCT-COLL-INT-AMT
+               TO WS-GCT-COLL-INT-AMT (WS-GCT-COUNT).
+           MOVE GCT-DROP-INT-AMT
+               TO WS-GCT-DROP-INT-AMT (WS-GCT-COUNT).
+           MOVE GCT-CREDIT-LIFE-AMT
+               TO WS-GCT-CR-LIFE-AMT (WS-GCT-COUNT).
+           MOVE GCT-MO-FEE-AMT
+               TO WS-GCT-MO-FEE-AMT (WS-GCT-COUNT).
+           READ GL-CTL-TOTAL-FILE
+               AT END MOVE 'Y' TO WS-GCT-EOF-SW
+           END-READ.
+       1100-LOAD-GCT-TABLE-EXIT.
+           EXIT.
+
+       2000-PROCESS-BATCH.
+           MOVE OBGL-BANK-NBR TO WS-BATCH-BANK-NBR.
+           MOVE OBGL-PLAN     TO WS-BATCH-PLAN.
+           MOVE ZERO TO WS-BT-ADVANCE-AMT
+                        WS-BT-PAYMENT-AMT
+                        WS-BT-ACCR-INT-AMT
+                        WS-BT-COLL-INT-AMT
+                        WS-BT-DROP-INT-AMT
+                        WS-BT-CR-LIFE-AMT
+                        WS-BT-MO-FEE-AMT.
+           PERFORM 2100-ACCUMULATE-ONE-TXN
+               UNTIL WS-ODB-EOF
+                  OR OBGL-BANK-NBR NOT = WS-BATCH-BANK-NBR
+                  OR OBGL-PLAN NOT = WS-BATCH-PLAN.
+           PERFORM 2200-BALANCE-BATCH.
+       2000-PROCESS-BATCH-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-ONE-TXN.
+           ADD OBGL-ADVANCE-AMT     TO WS-BT-ADVANCE-AMT.
+           ADD OBGL-PAYMENT-AMT     TO WS-BT-PAYMENT-AMT.
+           ADD OBGL-ACCR-INT-AMT    TO WS-BT-ACCR-INT-AMT.
+           ADD OBGL-COLL-INT-AMT    TO WS-BT-COLL-INT-AMT.
+           ADD OBGL-DROP-INT-AMT    TO WS-BT-DROP-INT-AMT.
+           ADD OBGL-CREDIT-LIFE-AMT TO WS-BT-CR-LIFE-AMT.
+           ADD OBGL-MO-FEE-AMT      TO WS-BT-MO-FEE-AMT.
+           READ ODB-GL-BATCH-FILE
+               AT END MOVE 'Y' TO WS-ODB-EOF-SW
+           END-READ.
+       2100-ACCUMULATE-ONE-TXN-EXIT.
+           EXIT.
+
+       2200-BALANCE-BATCH.
+           MOVE 'N' TO WS-OUT-OF-BAL-SW.
+           PERFORM 2210-FIND-CONTROL-TOTAL.
+           MOVE WS-BATCH-BANK-NBR TO WS-BL-BANK-NBR.
+           MOVE WS-BATCH-PLAN     TO WS-BL-PLAN.
+           IF NOT WS-FOUND
+               MOVE 'NO CTL TOTAL' TO WS-BL-STATUS
+               WRITE GL-BAL-RPT-LINE FROM WS-BATCH-LINE
+           ELSE
+               PERFORM 2220-COMPARE-TOTALS
+               IF WS-OUT-OF-BALANCE
+                   MOVE 'OUT OF BALANCE' TO WS-BL-STATUS
+               ELSE
+                   MOVE 'IN BALANCE' TO WS-BL-STATUS
+               END-IF
+               WRITE GL-BAL-RPT-LINE FROM WS-BATCH-LINE
+           END-IF.
+       2200-BALANCE-BATCH-EXIT.
+           EXIT.
+
+       2210-FIND-CONTROL-TOTAL.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 2211-SCAN-GCT-TABLE
+               VARYING WS-GCT-IDX FROM 1 BY 1
+               UNTIL WS-GCT-IDX > WS-GCT-COUNT
+                  OR WS-FOUND.
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-GCT-IDX
+           END-IF.
+       2210-FIND-CONTROL-TOTAL-EXIT.
+           EXIT.
+
+       2211-SCAN-GCT-TABLE.
+           IF WS-GCT-BANK-NBR (WS-GCT-IDX) = WS-BATCH-BANK-NBR
+              AND WS-GCT-PLAN (WS-GCT-IDX) = WS-BATCH-PLAN
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2211-SCAN-GCT-TABLE-EXIT.
+           EXIT.
+
+       2220-COMPARE-TOTALS.
+           IF WS-BT-ADVANCE-AMT NOT = WS-GCT-ADVANCE-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'ADVANCE AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-ADVANCE-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-ADVANCE-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+           IF WS-BT-PAYMENT-AMT NOT = WS-GCT-PAYMENT-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'PAYMENT AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-PAYMENT-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-PAYMENT-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+           IF WS-BT-ACCR-INT-AMT NOT = WS-GCT-ACCR-INT-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'ACCR INT AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-ACCR-INT-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-ACCR-INT-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+           IF WS-BT-COLL-INT-AMT NOT = WS-GCT-COLL-INT-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'COLL INT AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-COLL-INT-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-COLL-INT-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+           IF WS-BT-DROP-INT-AMT NOT = WS-GCT-DROP-INT-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'DROP INT AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-DROP-INT-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-DROP-INT-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+           IF WS-BT-CR-LIFE-AMT NOT = WS-GCT-CR-LIFE-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'CREDIT LIFE AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-CR-LIFE-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-CR-LIFE-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+           IF WS-BT-MO-FEE-AMT NOT = WS-GCT-MO-FEE-AMT (WS-GCT-IDX)
+               MOVE 'Y' TO WS-OUT-OF-BAL-SW
+               MOVE 'MO FEE AMT' TO WS-DF-FIELD-NAME
+               MOVE WS-BT-MO-FEE-AMT TO WS-DF-COMPUTED
+               MOVE WS-GCT-MO-FEE-AMT (WS-GCT-IDX) TO WS-DF-CONTROL
+               WRITE GL-BAL-RPT-LINE FROM WS-DIFF-LINE
+           END-IF.
+       2220-COMPARE-TOTALS-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ODB-GL-BATCH-FILE
+                 GL-CTL-TOTAL-FILE
+                 GL-BAL-RPT.
+       9000-TERMINATE-EXIT.
+           EXIT.

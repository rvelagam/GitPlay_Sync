@@ -54,6 +54,8 @@
 005050     02  NAH-NUM-POS-SC-DEBITS   PIC S9(5)               COMP-3.  00505007
 005060     02  NAH-NUM-ACH-SC-CREDITS  PIC S9(5)               COMP-3.  00506007
 005070     02  NAH-ESTATEMENT          PIC X.                           00507007
+005071             88  NAH-ESTMT-ENROLLED      VALUE 'Y'.               00507111
+005072             88  NAH-ESTMT-NOT-ENROLLED  VALUE 'N'.               00507211
 005080     02  NAH-FREE-INT-SW         PIC X.                           00508008
 005090     02  NAH-NEXT-STMT-DATE      PIC S9(07)              COMP-3.  00509009
 005100     02  NAH-FILLER2         PIC X(137).                          00510009

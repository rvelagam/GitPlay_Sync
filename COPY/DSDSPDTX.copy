@@ -44,6 +44,7 @@
 004400                             PIC 9(9)                    COMP-3.  00440000
 004500     02  PDH-DATE-CLOSED     PIC S9(7)                   COMP-3.  00450003
 004600     02  PDH-PREPAID-CARD-SW PIC X.                               00460004
+004605             88  PDH-PREPAID-CARD        VALUE 'Y'.               00461005
 004610     02  PDH-FILLER3         PIC X(146).                          00461004
 004700                                                                  00470000
 004800*                                 TX CODE                         00480000

@@ -29,7 +29,18 @@
 002900         10  BAI-CHK-NO      PIC S9(9)                   COMP-3.  00290007
 003000         10  BAI-16-FILLER   PIC X(47).                           00300008
 003100         10  BAI-16-ACCT-ID  PIC 9(03)                   COMP-3.  00310008
-003200                                                                  00320004
+003110     05  BAI-REC-88 REDEFINES BAI-INFO.                           00311000
+003120         10  BAI-88-CONT-DESC                                     00312000
+003130                             PIC X(88).                           00313000
+003140     05  BAI-REC-99 REDEFINES BAI-INFO.                           00314000
+003150         10  BAI-99-FILE-CTL-TOTAL                                00315000
+003160                             PIC S9(11)V99               COMP-3.  00316000
+003170         10  BAI-99-NBR-GROUPS                                    00317000
+003180                             PIC 9(5)                    COMP-3.  00318000
+003190         10  BAI-99-NBR-RECORDS                                   00319000
+003195                             PIC 9(7)                    COMP-3.  00319500
+003200         10  BAI-99-FILLER   PIC X(74).                           00320003
+003210                                                                  00321000
 003300 01  DSDS-BAI-WORK-AREA.                                          00330004
 003400     05  HOLD-BAI-OPENING-LGR                                     00340004
 003500                             PIC S9(9)V99                COMP-3.  00350004

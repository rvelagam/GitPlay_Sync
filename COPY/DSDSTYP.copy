@@ -58,6 +58,7 @@
 005800             88  DSDSTXL-FORMAT-BANKMATE VALUE 'BKM' SPACES.      00580001
 005900             88  DSDSTXL-FORMAT-FDR      VALUE 'FDR'.             00590001
 006000             88  DSDSTXL-FORMAT-DEFAULT  VALUE 'DEF'.             00600001
+006050             88  DSDSTXL-FORMAT-RTP      VALUE 'RTP'.             00605020
 006100                                                                  00610004
 006200         03  DSDSTXL-FOR-ATM-DESC  PIC X(50).                     00620006
 006300                                                                  00630004
@@ -96,6 +97,14 @@
                           08 DSDSTXL-POS-3  PIC X(2).                   00895018
 009000                                                                  00900019
 009100                                                                  00910004
+009110*  USE THIS LAYOUT WITH FORMAT 'RTP'                              00911020
+009120         03  DSDSTXL-RTP-DESC REDEFINES DSDSTXL-FOR-ATM-DESC.     00912020
+009130             04  DSDSTXL-RTP-SENDER-NAME                          00913020
+009140                                   PIC X(20).                     00914020
+009150             04  DSDSTXL-RTP-NETWORK-REF                          00915020
+009160                                   PIC X(15).                     00916020
+009170             04  DSDSTXL-RTP-MEMO                                 00917020
+009180                                   PIC X(15).                     00918020
 009200         03  DSDSTXL-ACH-DISC-DATA  PIC X(02).                    00920010
 009300         03  DSDSTXL-ACH-COMPANY-ID PIC X(10).                    00930010
 009310         03  DSDSTXL-FILLER         PIC X(12).                    00931013

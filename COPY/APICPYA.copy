@@ -35,11 +35,13 @@
 003500             07  OI-LAST-MAINT-TIME      PIC S9(7)       COMP-3.  00350000
 003600             07  OI-LAST-MAINT-TERMINAL  PIC X(4).                00360000
 003700             07  OI-LAST-MAINT-OPERATOR  PIC 9(5)        COMP-3.  00370000
+003710             07  OI-PW-LAST-CHANGE-DATE  PIC S9(7)       COMP-3.  00371004
 003800         05  OI-POST-SIGN-ON-SCREEN-OPT  PIC X.                   00380000
 003900             88  FAST-MENU               VALUE 'A'.               00390000
 004000             88  TELLER-MENU             VALUE 'B'.               00400000
 004100             88  PM-MENU                 VALUE 'C'.               00410000
 004200             88  NO-MENU                 VALUE 'Z'.               00420000
+004210             88  DASHBOARD-MENU  VALUE 'D'.                       00421005
 004300         05  OI-LAST-NEWDAY-DATE         PIC S9(7)       COMP-3.  00430000
 004400         05  OI-MESSAGE-NOTIFICATION     PIC X.                   00440000
 004500             88  NO-MSG-NOTIFICATION     VALUE 'A' ' '.           00450000
@@ -50,4 +52,4 @@
 005000         05  OI-SECONDARY-TPX-USER-ID    PIC X(7).                00500000
 005100         05  OI-TITLE                    PIC X(40).               00510000
 005200         05  OI-PW                       PIC X(8).                00520000
-005300         05  FILLER                      PIC X(93).               00530003
\ No newline at end of file
+005300         05  FILLER                      PIC X(89).               00530004
\ No newline at end of file

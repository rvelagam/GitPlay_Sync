@@ -178,7 +178,20 @@
 016900         10  RETAIL-OD-MIN-AMT         PIC S9(3)V99      COMP-3.  01690044
 017000         10  RETAIL-OD-FEE2            PIC S9(3)V99      COMP-3.  01700044
 017100         10  COMM-OD-FEE2              PIC S9(3)V99      COMP-3.  01710044
-017200         10  FILLER-05                 PIC X(908).                01720044
+017150         10  FILLER-05                 PIC X(896).                01715048
+017160                                                                  01716048
+017170     05  BCF-CONTENTS-06.                                         01717048
+017180**** FRAUD/VELOCITY HOLD PARAMETERS - REQUESTED BY FRAUD DEPT    *01718048
+017190         10  FRAUD-HOLD-IND            PIC X.                     01719048
+017195             88  NON-FRAUD-HOLD-BANK           VALUE '0'.         01719548
+017196             88  FRAUD-HOLD-BANK               VALUE '1'.         01719648
+017200         10  MAX-DAILY-DEBIT-COUNT     PIC S9(3)         COMP-3.  01720048
+017210         10  DOLLAR-VELOCITY-THRESHOLD PIC S9(9)V99      COMP-3.  01721048
+017220         10  VELOCITY-WINDOW-HOURS     PIC S9(3)         COMP-3.  01722048
+017230         10  FRAUD-HOLD-ACTION         PIC X.                     01723048
+017240             88  FRAUD-ACTION-REJECT           VALUE 'R'.         01724048
+017250             88  FRAUD-ACTION-HOLD             VALUE 'H'.         01725048
+017260             88  FRAUD-ACTION-FLAG-ONLY        VALUE 'F'.         01726048
 017300                                                                  01730044
 017400     05  BCF-EXT-SERV-CHG-INFORMATION.                            01740044
 017500       07  BCF-EXT-SERV-CHG-INFO OCCURS 20 TIMES.                 01750044
@@ -208,7 +221,30 @@
 019810** SERVICE CHARGE ROUTINE INFORMATION WAS MOVED TO DSDS.BCFSCR    01981045
 019900     05  BCF-SERVICE-CHG-INFORMATION.                             01990044
 020000         06  BCF-SERVICE-CHG-INFO PIC X(8000)   VALUE SPACES.     02000046
-020100                                                                  02010045
+020010**** BCF-SC-DETAIL-INFO OVERLAYS THE DOCUMENTED DSDS.BCFSCR      *02001048
+020020**** LAYOUT ONTO BCF-SERVICE-CHG-INFO SO IT CAN BE READ WITHOUT  *02002048
+020030**** A SEPARATE FILE.                                             02003048
+020040         06  BCF-SC-DETAIL-INFO REDEFINES                         02004048
+020050                             BCF-SERVICE-CHG-INFO.                02005048
+020060             07  BCF-SC-ROUTINE-ENTRY OCCURS 100 TIMES.           02006048
+020070                 08  SC-RTN-NUMBER       PIC 9(3)      COMP-3.    02007048
+020080                 08  SC-RTN-DESCRIPTION  PIC X(20).               02008048
+020090                 08  SC-RTN-CHG-TYPE     PIC X.                   02009048
+020100                     88  SC-RTN-FLAT-FEE           VALUE '1'.     02010048
+020110                     88  SC-RTN-PER-ITEM           VALUE '2'.     02011048
+020120                     88  SC-RTN-TIERED             VALUE '3'.     02012048
+020130                 08  SC-RTN-CHG-AMT      PIC S9(5)V99  COMP-3.    02013048
+020140                 08  SC-RTN-MIN-BAL-WAIVE                         02014048
+020150                                     PIC S9(9)V99      COMP-3.    02015048
+020160                 08  SC-RTN-FREQ-CODE    PIC X.                   02016048
+020170                     88  SC-RTN-MONTHLY            VALUE 'M'.     02017048
+020180                     88  SC-RTN-QUARTERLY          VALUE 'Q'.     02018048
+020190                     88  SC-RTN-ANNUAL             VALUE 'A'.     02019048
+020200                 08  SC-RTN-ACTIVE-IND   PIC X.                   02020048
+020210                     88  SC-RTN-ACTIVE             VALUE 'Y'.     02021048
+020220                     88  SC-RTN-INACTIVE           VALUE 'N'.     02022048
+020230                 08  FILLER              PIC X(45).               02023048
+020240                                                                  02024048
 029900     05  BCF-EARN-RTN-INFORMATION.                                02990044
 030000       07  BCF-EARN-RTN-INFO OCCURS 99 TIMES.                     03000044
 030100         10  EARN-RTN            PIC 99.                          03010044

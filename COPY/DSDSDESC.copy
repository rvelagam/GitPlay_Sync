@@ -14,6 +14,25 @@
 000300     02  CLW-ACCT-ID          PIC 9(3)                   COMP-3.  00030001
 000400     02  CLW-ACCT-NBR         PIC 9(9)                   COMP-3.  00040001
 000500     02  CLW-FIELD-CODE       PIC 9(3)                   COMP-3.  00050001
+000501         88  CLW-FLD-STAT-2X            VALUE 001.                00050110
+000502         88  CLW-FLD-SC-DISP            VALUE 002.                00050210
+000503         88  CLW-FLD-EARN-DISP          VALUE 003.                00050310
+000504         88  CLW-FLD-INV-STAT           VALUE 004.                00050410
+000505         88  CLW-FLD-ODB-STAT           VALUE 005.                00050510
+000506         88  CLW-FLD-ACCESS-CODE        VALUE 006.                00050610
+000507         88  CLW-FLD-ACCESS-LIMIT       VALUE 007.                00050710
+000508         88  CLW-FLD-STMT-CYCLE         VALUE 008.                00050810
+000509         88  CLW-FLD-SC-EARN-CYC        VALUE 009.                00050910
+000510         88  CLW-FLD-STMT-DISP-CODE     VALUE 010.                00051010
+000511         88  CLW-FLD-INV-TERM           VALUE 011.                00051110
+000512         88  CLW-FLD-INV-MAT-DATE       VALUE 012.                00051210
+000513         88  CLW-FLD-INV-NEXT-TERM      VALUE 013.                00051310
+000514         88  CLW-FLD-INV-NEXT-MAT-DATE  VALUE 014.                00051410
+000515         88  CLW-FLD-ACCT-TYPE          VALUE 015.                00051510
+000516         88  CLW-FLD-PLUS-PKG-IND       VALUE 016.                00051610
+000517         88  CLW-FLD-RESUBMIT-IND       VALUE 017.                00051710
+000518         88  CLW-FLD-CUST-ACT-DT        VALUE 018.                00051810
+000519         88  CLW-FLD-BR-CLSN-TIED       VALUE 019.                00051910
 000600                                                                  00060001
 000700     02  CLW-OLD-INFO         PIC X(20).                          00070001
 000800     02  FILLER REDEFINES CLW-OLD-INFO.                           00080001
